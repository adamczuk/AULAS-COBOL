@@ -10,82 +10,142 @@
            CONFIGURATION SECTION.
                SPECIAL-NAMES.
                    DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT RESULTADOS ASSIGN TO
+                       "C:\ARQUIVOS\RESULTADOSALUNOS.TXT"
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS IS WS-FS-RESULTADO.
        DATA DIVISION.
        FILE SECTION.
+       FD RESULTADOS.
+           COPY RESULTADOALUNO.
+
        WORKING-STORAGE SECTION.
 
        77 NOME-ALUNO       PIC A(15).
-       77 NOTA1            PIC 9V99.
-       77 NOTA2            PIC 9V99.
-       77 NOTA3            PIC 9V99.
+
+       01 WS-AVALIACOES.
+           03 WS-AVALIACAO-ITEM OCCURS 10 TIMES.
+               05 WS-NOTA-ITEM     PIC 99V99.
+               05 WS-PESO-ITEM     PIC 9V99.
+
+       77 WS-QTDE-AVALIACOES   PIC 99.
+       77 WS-CONTROLE-NOTA     PIC 99 VALUE 1.
+       77 WS-SOMA-PESOS        PIC 9V99 VALUE 0.
+
        77 QTDE-FALTAS      PIC 99.
        77 MEDIA-NOTAS      PIC 99V99.
+       77 WS-STATUS-FINAL  PIC X(40) VALUE SPACES.
+       77 WS-FS-RESULTADO  PIC 99.
 
-       77 VAR-AUX          PIC 9V99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            DISPLAY "DIGITE SEU NOME: "
            ACCEPT NOME-ALUNO
 
+           PERFORM OBTER-QTDE-AVALIACOES
+
+           MOVE 1 TO WS-CONTROLE-NOTA
+           MOVE 0 TO WS-SOMA-PESOS
+           MOVE 0 TO MEDIA-NOTAS
+
+           PERFORM UNTIL WS-CONTROLE-NOTA GREATER WS-QTDE-AVALIACOES
+               DISPLAY "AVALIACAO " WS-CONTROLE-NOTA
+               PERFORM GET-NOTA
 
-           PERFORM GET-NOTAS
-           MOVE VAR-AUX TO NOTA1
-           DISPLAY NOTA1
+               DISPLAY "PESO DESTA AVALIACAO (EX: 0,20 PARA 20%): "
+               ACCEPT WS-PESO-ITEM(WS-CONTROLE-NOTA)
 
-           PERFORM GET-NOTAS
-           MOVE VAR-AUX TO NOTA2
-           DISPLAY NOTA2
+               COMPUTE MEDIA-NOTAS = MEDIA-NOTAS +
+                   (WS-NOTA-ITEM(WS-CONTROLE-NOTA) *
+                    WS-PESO-ITEM(WS-CONTROLE-NOTA))
+               ADD WS-PESO-ITEM(WS-CONTROLE-NOTA) TO WS-SOMA-PESOS
+
+               ADD 1 TO WS-CONTROLE-NOTA
+           END-PERFORM
+
+           IF WS-SOMA-PESOS IS NOT EQUAL TO 1
+               DISPLAY "ATENCAO: OS PESOS SOMAM " WS-SOMA-PESOS
+               DISPLAY "E NAO 1,00"
+           END-IF
 
            DISPLAY "INSIRA SUA QUANTIDADE DE FALTAS "
            ACCEPT QTDE-FALTAS
 
-           COMPUTE MEDIA-NOTAS = NOTA1 + NOTA2
-
            IF QTDE-FALTAS IS GREATER THAN 20
                IF MEDIA-NOTAS IS LESS THAN 6
                    DISPLAY "REPROVADO POR NOTA E FALTAS"
+                   MOVE "REPROVADO POR NOTA E FALTAS" TO WS-STATUS-FINAL
                ELSE
                    DISPLAY "REPROVADO POR FALTAS"
+                   MOVE "REPROVADO POR FALTAS" TO WS-STATUS-FINAL
                END-IF
            ELSE
                IF MEDIA-NOTAS IS GREATER THAN 6
                    DISPLAY "APROVADO"
                    DISPLAY "NOTA FINAL: " MEDIA-NOTAS
+                   MOVE "APROVADO" TO WS-STATUS-FINAL
                ELSE
-                   IF NOTA1 IS LESS THAN 1 OR NOTA2 IS LESS THAN 1
-                       DISPLAY "REPROVADO POR NOTA - NAO PODE FAZER P3"
-                   ELSE
-                       DISPLAY "INSIRA SUA NOTA DA P3"
-                       ACCEPT NOTA3
-
-                       IF NOTA1 IS GREATER THAN NOTA2
-                           COMPUTE MEDIA-NOTAS = NOTA1 + NOTA3
-                       ELSE
-                           COMPUTE MEDIA-NOTAS = NOTA2 + NOTA3
-
-                           IF MEDIA-NOTAS IS GREATER THAN 6
-                               DISPLAY "APROVADO"
-                               DISPLAY "NOTA FINAL: " MEDIA-NOTAS
-                           ELSE
-                               DISPLAY "REPROVADO POR NOTA"
-                               DISPLAY "NOTA FINAL: " MEDIA-NOTAS
-                           END-IF
-                       END-IF
-                   END-IF
+                   DISPLAY "REPROVADO POR NOTA"
+                   DISPLAY "NOTA FINAL: " MEDIA-NOTAS
+                   MOVE "REPROVADO POR NOTA" TO WS-STATUS-FINAL
                END-IF
            END-IF
 
-            STOP RUN.
+           PERFORM GRAVAR-RESULTADO
+
+            GOBACK.
+
+       GRAVAR-RESULTADO.
+           OPEN EXTEND RESULTADOS
+
+           IF WS-FS-RESULTADO = 35
+               OPEN OUTPUT RESULTADOS
+           END-IF
+
+           IF WS-FS-RESULTADO EQUAL 0
+               MOVE NOME-ALUNO TO RES-NOME-ALUNO
+               MOVE WS-QTDE-AVALIACOES TO RES-QTDE-AVALIACOES
+               MOVE WS-AVALIACOES TO RES-AVALIACOES
+               MOVE QTDE-FALTAS TO RES-QTDE-FALTAS
+               MOVE MEDIA-NOTAS TO RES-MEDIA-NOTAS
+               MOVE WS-STATUS-FINAL TO RES-STATUS-FINAL
+               MOVE FUNCTION CURRENT-DATE(1:14) TO RES-DATA-HORA
+
+               WRITE REG-RESULTADO-ALUNO
+
+               IF WS-FS-RESULTADO IS NOT = 0
+                   DISPLAY "NAO FOI POSSIVEL GRAVAR O RESULTADO"
+                   DISPLAY "FILE STATUS: " WS-FS-RESULTADO
+               END-IF
+
+               CLOSE RESULTADOS
+           ELSE
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE RESULTADOS"
+               DISPLAY "FILE STATUS: " WS-FS-RESULTADO
+           END-IF.
+
+       OBTER-QTDE-AVALIACOES.
+           DISPLAY "QUANTAS AVALIACOES SERAO LANCADAS? (MAXIMO 10)"
+           ACCEPT WS-QTDE-AVALIACOES
 
-       GET-NOTAS.
-           DISPLAY "INSIRA SUA NOTA "
-           ACCEPT VAR-AUX
+           IF WS-QTDE-AVALIACOES IS NOT NUMERIC
+                   OR WS-QTDE-AVALIACOES IS LESS THAN 1
+                   OR WS-QTDE-AVALIACOES IS GREATER THAN 10
+               DISPLAY "QUANTIDADE INVALIDA. INFORME UM VALOR DE 1 A 10"
+               PERFORM OBTER-QTDE-AVALIACOES
+           END-IF.
 
+       GET-NOTA.
+           DISPLAY "INSIRA A NOTA "
+           ACCEPT WS-NOTA-ITEM(WS-CONTROLE-NOTA)
 
-           IF VAR-AUX IS GREATER THAN 5,0
-               DISPLAY "NOTA NAO PODE SER MAIOR QUE 5,0"
-               PERFORM GET-NOTAS
+           IF WS-NOTA-ITEM(WS-CONTROLE-NOTA) IS GREATER THAN 10,00
+               DISPLAY "NOTA NAO PODE SER MAIOR QUE 10,00"
+               PERFORM GET-NOTA
            END-IF
        EXIT.
        END PROGRAM ATIVIDADE_01.
