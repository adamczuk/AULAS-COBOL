@@ -4,8 +4,17 @@
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LEDGER ASSIGN TO "C:\ARQUIVOS\CALCLEDGER.TXT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FS-LEDGER.
        DATA DIVISION.
        FILE SECTION.
+       FD CALC-LEDGER.
+           COPY CALCLEDGER.
+
        WORKING-STORAGE SECTION.
        01 WS-VALORES.
            05 WS-NUM1      PIC S9(06)V99.
@@ -13,17 +22,27 @@
            05 WS-RESUL     PIC S9(09)V99.
            05 WS-MASCARA   PIC -ZZ.ZZ9,99.
            05 WS-OP        PIC X(1).
+
+       77 WS-FS-LEDGER     PIC 99.
        PROCEDURE DIVISION.
 
-       INITIALISE WS-VALORES
+       INITIALIZE WS-VALORES
+
+       OPEN EXTEND CALC-LEDGER
+
+       IF WS-FS-LEDGER = 35
+           OPEN OUTPUT CALC-LEDGER
+       END-IF
 
        PERFORM P001-PRINCIPAL.
 
-       STOP RUN.
+       CLOSE CALC-LEDGER
+
+       GOBACK.
 
        P001-PRINCIPAL.
 
-            DISPLAY "DIGITE A OPERACAO (+, -, * ou /) : "
+            DISPLAY "DIGITE A OPERACAO (+, -, *, /, % ou ^) : "
             ACCEPT WS-OP
 
 
@@ -33,6 +52,8 @@
             DISPLAY "INSIRA O SEGUNDO VALOR: "
             ACCEPT WS-NUM2
 
+            PERFORM P003-VALIDAR-DIVISOR
+
             EVALUATE WS-OP
 
             WHEN "*"
@@ -43,12 +64,39 @@
                COMPUTE WS-RESUL = WS-NUM1 + WS-NUM2
             WHEN "/"
                COMPUTE WS-RESUL = WS-NUM1 / WS-NUM2
+            WHEN "%"
+               COMPUTE WS-RESUL = (WS-NUM1 * WS-NUM2) / 100
+            WHEN "^"
+               COMPUTE WS-RESUL = WS-NUM1 ** WS-NUM2
             END-EVALUATE
 
             MOVE WS-RESUL TO WS-MASCARA
 
             DISPLAY WS-NUM1 " " WS-OP " " WS-NUM2 " = " WS-MASCARA
+
+            PERFORM P002-GRAVAR-LEDGER
            EXIT.
 
+       P003-VALIDAR-DIVISOR.
+            IF WS-OP EQUAL "/" AND WS-NUM2 EQUAL 0
+                DISPLAY "NAO E POSSIVEL DIVIDIR POR ZERO. INFORME OUTR"
+      -             "O VALOR"
+                ACCEPT WS-NUM2
+                PERFORM P003-VALIDAR-DIVISOR
+            END-IF.
+
+       P002-GRAVAR-LEDGER.
+            MOVE WS-NUM1 TO LEDGER-NUM1
+            MOVE WS-OP TO LEDGER-OP
+            MOVE WS-NUM2 TO LEDGER-NUM2
+            MOVE WS-RESUL TO LEDGER-RESUL
+            MOVE FUNCTION CURRENT-DATE(1:14) TO LEDGER-DATA-HORA
+
+            WRITE REG-CALC-LEDGER
+
+            IF WS-FS-LEDGER IS NOT = 0
+                DISPLAY "NAO FOI POSSIVEL GRAVAR NO HISTORICO"
+                DISPLAY "FILE STATUS: " WS-FS-LEDGER
+            END-IF.
 
        END PROGRAM PROGRAMA_EX02.
