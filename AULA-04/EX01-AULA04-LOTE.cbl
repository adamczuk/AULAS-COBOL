@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX01-AULA04-LOTE.
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT TRANSACOES ASSIGN TO
+                       'C:\ARQUIVOS\TRANSACOES.TXT'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS IS WS-FS.
+
+                   SELECT RESULTADO ASSIGN TO
+                       'C:\ARQUIVOS\RESULTADO.TXT'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS IS WS-FS-RES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACOES.
+       01 REG-TRANSACAO.
+           03 TRANS-VALOR-COMPRA      PIC 9(5)V99.
+           03 TRANS-NUMERO-PARCELAS   PIC 99.
+
+       FD RESULTADO.
+       01 REG-RESULTADO.
+           03 RES-VALOR-COMPRA        PIC 9(5)V99.
+           03 RES-NUMERO-PARCELAS     PIC 99.
+           03 RES-VALOR-FINAL         PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+           77 WS-FS                   PIC 99.
+           77 WS-FS-RES                PIC 99.
+           77 WS-EOF                   PIC 99 VALUE 0.
+           77 WS-CONTADOR              PIC 9(05) VALUE 0.
+           77 WS-TAXA-JUROS            PIC 9V99.
+           77 WS-PARCELA-ENCONTRADA    PIC A VALUE 'N'.
+
+           01 WS-TABELA-JUROS-INIT.
+               03 FILLER PIC 9(02) VALUE 01.
+               03 FILLER PIC 9V99  VALUE 0,00.
+               03 FILLER PIC 9(02) VALUE 02.
+               03 FILLER PIC 9V99  VALUE 0,02.
+               03 FILLER PIC 9(02) VALUE 03.
+               03 FILLER PIC 9V99  VALUE 0,04.
+               03 FILLER PIC 9(02) VALUE 04.
+               03 FILLER PIC 9V99  VALUE 0,05.
+               03 FILLER PIC 9(02) VALUE 05.
+               03 FILLER PIC 9V99  VALUE 0,08.
+               03 FILLER PIC 9(02) VALUE 06.
+               03 FILLER PIC 9V99  VALUE 0,10.
+               03 FILLER PIC 9(02) VALUE 08.
+               03 FILLER PIC 9V99  VALUE 0,13.
+               03 FILLER PIC 9(02) VALUE 10.
+               03 FILLER PIC 9V99  VALUE 0,16.
+               03 FILLER PIC 9(02) VALUE 12.
+               03 FILLER PIC 9V99  VALUE 0,18.
+
+           01 WS-TABELA-JUROS REDEFINES WS-TABELA-JUROS-INIT.
+               03 WS-JUROS-ITEM OCCURS 9 TIMES INDEXED BY WS-IDX-JUROS.
+                   05 WS-PARCELAS-TAB   PIC 9(02).
+                   05 WS-TAXA-TAB       PIC 9V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "REPRECIFICACAO EM LOTE - EX01-AULA04"
+
+           OPEN INPUT TRANSACOES
+
+           IF WS-FS NOT = 0
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE TRANSACOES"
+               DISPLAY "FILE STATUS: " WS-FS
+           ELSE
+               OPEN OUTPUT RESULTADO
+
+               IF WS-FS-RES NOT = 0
+                   DISPLAY "NAO FOI POSSIVEL CRIAR O ARQUIVO DE RESULTAD"
+      -               "O"
+                   DISPLAY "FILE STATUS: " WS-FS-RES
+               ELSE
+                   PERFORM UNTIL WS-EOF EQUAL 1
+                       READ TRANSACOES
+                           AT END
+                               MOVE 1 TO WS-EOF
+                           NOT AT END
+                               PERFORM 2000-PROCESSAR-TRANSACAO
+                       END-READ
+                   END-PERFORM
+
+                   DISPLAY "TRANSACOES REPRECIFICADAS: " WS-CONTADOR
+
+                   CLOSE RESULTADO
+               END-IF
+
+               CLOSE TRANSACOES
+           END-IF
+
+           STOP RUN.
+
+       2000-PROCESSAR-TRANSACAO.
+           MOVE TRANS-VALOR-COMPRA TO RES-VALOR-COMPRA
+           MOVE TRANS-NUMERO-PARCELAS TO RES-NUMERO-PARCELAS
+
+           IF TRANS-VALOR-COMPRA NOT GREATER THAN ZEROS
+               DISPLAY "VALOR DE COMPRA INVALIDO, REGISTRO IGNORADO: "
+                   TRANS-VALOR-COMPRA
+           ELSE
+               PERFORM 2100-LOCALIZAR-TAXA
+
+               IF WS-PARCELA-ENCONTRADA EQUAL 'N'
+                   DISPLAY "PARCELA NAO SUPORTADA, REGISTRO IGNORADO: "
+                       TRANS-NUMERO-PARCELAS
+               ELSE
+                   COMPUTE RES-VALOR-FINAL = TRANS-VALOR-COMPRA +
+                       (TRANS-VALOR-COMPRA * WS-TAXA-JUROS)
+
+                   WRITE REG-RESULTADO
+
+                   IF WS-FS-RES NOT EQUAL ZEROS
+                       DISPLAY "NAO FOI POSSIVEL GRAVAR O RESULTADO"
+                       DISPLAY "FILE STATUS: " WS-FS-RES
+                   ELSE
+                       ADD 1 TO WS-CONTADOR
+                   END-IF
+               END-IF
+           END-IF.
+
+       2100-LOCALIZAR-TAXA.
+           MOVE 'N' TO WS-PARCELA-ENCONTRADA
+           PERFORM VARYING WS-IDX-JUROS FROM 1 BY 1
+                   UNTIL WS-IDX-JUROS GREATER 9
+               IF WS-PARCELAS-TAB(WS-IDX-JUROS) EQUAL
+                       TRANS-NUMERO-PARCELAS
+                   MOVE WS-TAXA-TAB(WS-IDX-JUROS) TO WS-TAXA-JUROS
+                   MOVE 'S' TO WS-PARCELA-ENCONTRADA
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM EX01-AULA04-LOTE.
