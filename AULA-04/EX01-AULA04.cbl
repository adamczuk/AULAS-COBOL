@@ -1,42 +1,133 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EX01-AULA04.
-       ENVIRONMENT DIVISION.
-           CONFIGURATION SECTION.
-               SPECIAL-NAMES.
-                   DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           77 WS-VALOR-COMPRA          PIC 9(5)V99.
-           77 WS-NUMERO-PARCELAS       PIC 9.
-
-           77 WS-TAXA-JUROS            PIC 9V99.
-           77 WS-VALOR-FINAL           PIC 9(5)V99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "INSIRA O VALOR DA COMPRA: "
-            ACCEPT WS-VALOR-COMPRA
-
-            DISPLAY "QUAL O NUMERO DE PARCELAS?"
-            ACCEPT WS-NUMERO-PARCELAS
-
-            EVALUATE WS-NUMERO-PARCELAS
-               WHEN 1
-                   MOVE 0 TO WS-TAXA-JUROS
-               WHEN 2
-                   MOVE 0,02 TO WS-TAXA-JUROS
-               WHEN 4
-                   MOVE 0,05 TO WS-TAXA-JUROS
-               WHEN 6
-                   MOVE 0,1 TO WS-TAXA-JUROS
-               WHEN 12
-                   MOVE 0,18 TO WS-TAXA-JUROS
-            END-EVALUATE
-
-            COMPUTE WS-VALOR-FINAL = WS-VALOR-COMPRA + (WS-VALOR-COMPRA
-      -    * WS-TAXA-JUROS)
-
-            DISPLAY "VALOR A PAGAR: R$" WS-VALOR-FINAL
-
-            STOP RUN.
-       END PROGRAM EX01-AULA04.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX01-AULA04.
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+           77 WS-VALOR-COMPRA          PIC 9(5)V99.
+           77 WS-NUMERO-PARCELAS       PIC 99.
+           77 WS-PARCELA-ENCONTRADA    PIC A VALUE 'N'.
+           77 WS-TIPO-JUROS            PIC A VALUE 'S'.
+
+           77 WS-TAXA-JUROS            PIC 9V99.
+           77 WS-VALOR-FINAL           PIC 9(5)V99.
+
+           77 WS-PARCELA-ATRASADA      PIC A VALUE 'N'.
+           77 WS-DIAS-ATRASO           PIC 9(03) VALUE 0.
+           77 WS-PERCENTUAL-MULTA      PIC V99 VALUE 0,02.
+           77 WS-VALOR-MORA-DIA        PIC 9V99 VALUE 0,33.
+           77 WS-VALOR-MULTA           PIC 9(5)V99.
+           77 WS-VALOR-COM-MULTA       PIC 9(5)V99.
+
+           01 WS-TABELA-JUROS-INIT.
+               03 FILLER PIC 9(02) VALUE 01.
+               03 FILLER PIC 9V99  VALUE 0,00.
+               03 FILLER PIC 9(02) VALUE 02.
+               03 FILLER PIC 9V99  VALUE 0,02.
+               03 FILLER PIC 9(02) VALUE 03.
+               03 FILLER PIC 9V99  VALUE 0,04.
+               03 FILLER PIC 9(02) VALUE 04.
+               03 FILLER PIC 9V99  VALUE 0,05.
+               03 FILLER PIC 9(02) VALUE 05.
+               03 FILLER PIC 9V99  VALUE 0,08.
+               03 FILLER PIC 9(02) VALUE 06.
+               03 FILLER PIC 9V99  VALUE 0,10.
+               03 FILLER PIC 9(02) VALUE 08.
+               03 FILLER PIC 9V99  VALUE 0,13.
+               03 FILLER PIC 9(02) VALUE 10.
+               03 FILLER PIC 9V99  VALUE 0,16.
+               03 FILLER PIC 9(02) VALUE 12.
+               03 FILLER PIC 9V99  VALUE 0,18.
+
+           01 WS-TABELA-JUROS REDEFINES WS-TABELA-JUROS-INIT.
+               03 WS-JUROS-ITEM OCCURS 9 TIMES INDEXED BY WS-IDX-JUROS.
+                   05 WS-PARCELAS-TAB   PIC 9(02).
+                   05 WS-TAXA-TAB       PIC 9V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "INSIRA O VALOR DA COMPRA: "
+            PERFORM 0500-VALIDAR-VALOR-COMPRA
+
+            DISPLAY "QUAL O NUMERO DE PARCELAS?"
+            ACCEPT WS-NUMERO-PARCELAS
+
+            PERFORM 1000-LOCALIZAR-TAXA
+
+            DISPLAY "JUROS SIMPLES OU COMPOSTO? (S/C)"
+            ACCEPT WS-TIPO-JUROS
+
+            PERFORM 1500-CALCULAR-VALOR-FINAL
+
+            DISPLAY "VALOR A PAGAR: R$" WS-VALOR-FINAL
+
+            PERFORM 2000-VERIFICAR-ATRASO
+
+            GOBACK.
+
+       2000-VERIFICAR-ATRASO.
+           DISPLAY "PARCELA EM ATRASO? (S/N)"
+           ACCEPT WS-PARCELA-ATRASADA
+
+           IF WS-PARCELA-ATRASADA EQUAL 'S'
+               DISPLAY "QUANTOS DIAS DE ATRASO?"
+               ACCEPT WS-DIAS-ATRASO
+
+               COMPUTE WS-VALOR-MULTA =
+                   (WS-VALOR-FINAL * WS-PERCENTUAL-MULTA) +
+                   (WS-DIAS-ATRASO * WS-VALOR-MORA-DIA)
+
+               COMPUTE WS-VALOR-COM-MULTA =
+                   WS-VALOR-FINAL + WS-VALOR-MULTA
+
+               DISPLAY "VALOR DA MULTA POR ATRASO: R$" WS-VALOR-MULTA
+               DISPLAY "VALOR TOTAL COM MULTA: R$" WS-VALOR-COM-MULTA
+           END-IF.
+
+       1500-CALCULAR-VALOR-FINAL.
+           IF WS-TIPO-JUROS EQUAL 'C'
+               COMPUTE WS-VALOR-FINAL ROUNDED =
+                   WS-VALOR-COMPRA * (1 + WS-TAXA-JUROS)
+                       ** WS-NUMERO-PARCELAS
+                   ON SIZE ERROR
+                       DISPLAY "VALOR FINAL EXCEDE O LIMITE COM JUROS "
+                           "COMPOSTOS PARA ESTE NUMERO DE PARCELAS"
+                       DISPLAY "INSIRA O VALOR DA COMPRA: "
+                       PERFORM 0500-VALIDAR-VALOR-COMPRA
+                       PERFORM 1500-CALCULAR-VALOR-FINAL
+               END-COMPUTE
+           ELSE
+               COMPUTE WS-VALOR-FINAL = WS-VALOR-COMPRA +
+                   (WS-VALOR-COMPRA * WS-TAXA-JUROS)
+           END-IF.
+
+       0500-VALIDAR-VALOR-COMPRA.
+           ACCEPT WS-VALOR-COMPRA
+           IF WS-VALOR-COMPRA IS NOT GREATER THAN 0
+               DISPLAY "O VALOR DA COMPRA DEVE SER MAIOR QUE ZERO"
+               DISPLAY "INSIRA O VALOR DA COMPRA: "
+               PERFORM 0500-VALIDAR-VALOR-COMPRA
+           END-IF.
+
+       1000-LOCALIZAR-TAXA.
+           MOVE 'N' TO WS-PARCELA-ENCONTRADA
+           PERFORM VARYING WS-IDX-JUROS FROM 1 BY 1
+                   UNTIL WS-IDX-JUROS GREATER 9
+               IF WS-PARCELAS-TAB(WS-IDX-JUROS) EQUAL
+                       WS-NUMERO-PARCELAS
+                   MOVE WS-TAXA-TAB(WS-IDX-JUROS) TO WS-TAXA-JUROS
+                   MOVE 'S' TO WS-PARCELA-ENCONTRADA
+               END-IF
+           END-PERFORM
+
+           IF WS-PARCELA-ENCONTRADA EQUAL 'N'
+               DISPLAY "NUMERO DE PARCELAS NAO SUPORTADO"
+               DISPLAY "QUAL O NUMERO DE PARCELAS?"
+               ACCEPT WS-NUMERO-PARCELAS
+               PERFORM 1000-LOCALIZAR-TAXA
+           END-IF.
+
+       END PROGRAM EX01-AULA04.
