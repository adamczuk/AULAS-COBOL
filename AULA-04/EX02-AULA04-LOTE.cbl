@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX02-AULA04-LOTE.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT EQUACOES ASSIGN TO
+                       'C:\ARQUIVOS\EQUACOES.TXT'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS IS WS-FS.
+
+                   SELECT RESULTADO-EQ ASSIGN TO
+                       'C:\ARQUIVOS\RESULTADOEQUACOES.TXT'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS IS WS-FS-RES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EQUACOES.
+       01 REG-EQUACAO.
+           03 EQ-COEF-A        PIC S999.
+           03 EQ-COEF-B        PIC S999.
+           03 EQ-COEF-C        PIC S999.
+
+       FD RESULTADO-EQ.
+       01 REG-RESULTADO-EQ.
+           03 RES-COEF-A        PIC S999.
+           03 RES-COEF-B        PIC S999.
+           03 RES-COEF-C        PIC S999.
+           03 RES-DELTA         PIC S999.
+           03 RES-RAIZ-1        PIC S999.
+           03 RES-RAIZ-2        PIC S999.
+           03 RES-FLAG-COMPLEXA PIC X VALUE SPACE.
+
+       WORKING-STORAGE SECTION.
+           77 WS-FS             PIC 99.
+           77 WS-FS-RES         PIC 99.
+           77 WS-EOF            PIC 99 VALUE 0.
+           77 WS-CONTADOR       PIC 9(05) VALUE 0.
+           77 WS-IGNORADOS      PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "RESOLUCAO DE EQUACOES EM LOTE - EX02-AULA04"
+
+           OPEN INPUT EQUACOES
+
+           IF WS-FS NOT = 0
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE EQUACOES"
+               DISPLAY "FILE STATUS: " WS-FS
+           ELSE
+               OPEN OUTPUT RESULTADO-EQ
+
+               IF WS-FS-RES NOT = 0
+                   DISPLAY "NAO FOI POSSIVEL CRIAR O ARQUIVO DE RESULTAD"
+      -               "O"
+                   DISPLAY "FILE STATUS: " WS-FS-RES
+               ELSE
+                   PERFORM UNTIL WS-EOF EQUAL 1
+                       READ EQUACOES
+                           AT END
+                               MOVE 1 TO WS-EOF
+                           NOT AT END
+                               PERFORM 2000-PROCESSAR-EQUACAO
+                       END-READ
+                   END-PERFORM
+
+                   DISPLAY "EQUACOES PROCESSADAS: " WS-CONTADOR
+                   DISPLAY "EQUACOES IGNORADAS (COEF. A = 0): "
+                       WS-IGNORADOS
+
+                   CLOSE RESULTADO-EQ
+               END-IF
+
+               CLOSE EQUACOES
+           END-IF
+
+           STOP RUN.
+
+       2000-PROCESSAR-EQUACAO.
+           IF EQ-COEF-A EQUAL 0
+               ADD 1 TO WS-IGNORADOS
+           ELSE
+               MOVE EQ-COEF-A TO RES-COEF-A
+               MOVE EQ-COEF-B TO RES-COEF-B
+               MOVE EQ-COEF-C TO RES-COEF-C
+
+               COMPUTE RES-DELTA = EQ-COEF-B ** 2 -
+                   (4 * EQ-COEF-A * EQ-COEF-C)
+
+               IF RES-DELTA IS LESS THAN 0
+                   MOVE 'S' TO RES-FLAG-COMPLEXA
+                   MOVE 0 TO RES-RAIZ-1
+                   MOVE 0 TO RES-RAIZ-2
+               ELSE
+                   MOVE SPACE TO RES-FLAG-COMPLEXA
+                   COMPUTE RES-RAIZ-1 = ((-1 * EQ-COEF-B) +
+                       FUNCTION SQRT(RES-DELTA)) / (2 * EQ-COEF-A)
+                   COMPUTE RES-RAIZ-2 = ((-1 * EQ-COEF-B) -
+                       FUNCTION SQRT(RES-DELTA)) / (2 * EQ-COEF-A)
+               END-IF
+
+               WRITE REG-RESULTADO-EQ
+
+               IF WS-FS-RES NOT EQUAL ZEROS
+                   DISPLAY "NAO FOI POSSIVEL GRAVAR O RESULTADO"
+                   DISPLAY "FILE STATUS: " WS-FS-RES
+               ELSE
+                   ADD 1 TO WS-CONTADOR
+               END-IF
+           END-IF.
+
+       END PROGRAM EX02-AULA04-LOTE.
