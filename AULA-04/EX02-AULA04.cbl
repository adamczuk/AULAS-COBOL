@@ -13,9 +13,12 @@
            77 RAIZ-1               PIC S999.
            77 RAIZ-2               PIC S999.
 
+           77 WS-PARTE-REAL        PIC S9(3)V99.
+           77 WS-PARTE-IMAG        PIC S9(3)V99.
+
        PROCEDURE DIVISION.
            PERFORM 0000-MAIN THRU 0000-END-MAIN.
-           STOP RUN.
+           GOBACK.
 
            0000-MAIN.
 
@@ -36,7 +39,8 @@
                    COMPUTE DELTA = COEF-B ** 2 - (4 * COEF-A * COEF-C)
 
                    IF DELTA IS LESS THAN 0
-                       DISPLAY "DELTA < 0. EQUACAO SEM SOLUCAO REAL"
+                       PERFORM 2000-CALCULA-RAIZES-COMPLEXAS THRU
+                           2000-END-CALCULA-COMPLEXAS
                    ELSE
                        PERFORM 1000-CALCULA-RAIZES THRU 1000-END-CALCULA
       -                 -RAIZES
@@ -57,3 +61,17 @@
                 DISPLAY "RAIZ 2: " RAIZ-2.
            1000-END-CALCULA-RAIZES.
                EXIT.
+
+           2000-CALCULA-RAIZES-COMPLEXAS.
+
+               DISPLAY "DELTA < 0. EQUACAO SEM SOLUCAO REAL - RAIZES C"
+      -           "OMPLEXAS:"
+
+               COMPUTE WS-PARTE-REAL = (-1 * COEF-B) / (2 * COEF-A)
+               COMPUTE WS-PARTE-IMAG = FUNCTION ABS(FUNCTION SQRT(-1 *
+      -           DELTA) / (2 * COEF-A))
+
+               DISPLAY "RAIZ 1: " WS-PARTE-REAL " + " WS-PARTE-IMAG "i"
+               DISPLAY "RAIZ 2: " WS-PARTE-REAL " - " WS-PARTE-IMAG "i".
+           2000-END-CALCULA-COMPLEXAS.
+               EXIT.
