@@ -1,8 +1,19 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX03-AULA04.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VIAGENS ASSIGN TO 'C:\ARQUIVOS\VIAGENS.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FS.
        DATA DIVISION.
        FILE SECTION.
+       FD VIAGENS.
+           COPY VIAGEM.
        WORKING-STORAGE SECTION.
+       77 WS-FS                PIC 99.
+       77 WS-COD-VEICULO       PIC 9(04).
        77 WS-ESPACO            PIC S99.
        77 WS-TEMPO             PIC S99.
        77 WS-VELOCIDADE-MEDIA  PIC 99.
@@ -10,10 +21,13 @@
        77 WS-VARAUX            PIC S99.
        PROCEDURE DIVISION.
             PERFORM 0000-MAIN THRU 0000-END-MAIN
-            STOP RUN.
+            GOBACK.
 
        0000-MAIN.
 
+           DISPLAY "DIGITE O CODIGO DO VEICULO"
+           ACCEPT WS-COD-VEICULO
+
            DISPLAY "DIGITE O ESPACO PERCORRIDO EM KM"
            PERFORM 1000-RECEBEVALOR THRU 1000-END-RECEBEVALOR
            MOVE WS-VARAUX TO WS-ESPACO
@@ -24,7 +38,9 @@
 
            COMPUTE WS-VELOCIDADE-MEDIA = WS-ESPACO / WS-TEMPO
            DISPLAY "VELOCIDADE MEDIA DO PERCURSO: " WS-VELOCIDADE-MEDIA
-      -        " KM/H".
+      -        " KM/H"
+
+           PERFORM 2000-GRAVAR-VIAGEM THRU 2000-END-GRAVAR-VIAGEM.
        0000-END-MAIN.
            EXIT.
 
@@ -37,4 +53,24 @@
        1000-END-RECEBEVALOR.
            EXIT.
 
-       END PROGRAM EX03-AULA04.
\ No newline at end of file
+       2000-GRAVAR-VIAGEM.
+           OPEN EXTEND VIAGENS
+           IF WS-FS EQUAL 35
+               OPEN OUTPUT VIAGENS
+           END-IF
+
+           IF WS-FS EQUAL 0
+               MOVE WS-COD-VEICULO TO COD-VEICULO
+               MOVE WS-ESPACO TO ESPACO-VIAGEM
+               MOVE WS-TEMPO TO TEMPO-VIAGEM
+               MOVE WS-VELOCIDADE-MEDIA TO VELOCIDADE-VIAGEM
+               WRITE REG-VIAGEM
+               CLOSE VIAGENS
+           ELSE
+               DISPLAY "NAO FOI POSSIVEL GRAVAR A VIAGEM"
+               DISPLAY "FILE STATUS: " WS-FS
+           END-IF.
+       2000-END-GRAVAR-VIAGEM.
+           EXIT.
+
+       END PROGRAM EX03-AULA04.
