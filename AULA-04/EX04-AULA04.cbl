@@ -11,16 +11,34 @@
        77 WS-QTDE-PARCELAS         PIC 99.
        77 WS-TAXA-JUROS            PIC 9V99.
        77 WS-VALOR-FINAL           PIC 9(5)V99.
+       77 WS-TIPO-JUROS            PIC A VALUE 'S'.
 
        77 MASC-VALOR-FINAL         PIC ZZ.ZZZ,ZZ.
 
+       77 WS-VALOR-PARCELA         PIC 9(5)V99.
+       77 MASC-VALOR-PARCELA       PIC ZZ.ZZZ,ZZ.
+       77 WS-DATA-ATUAL            PIC 9(08).
+       77 WS-INT-DATA-BASE         PIC 9(07).
+       77 WS-INT-DATA-PARCELA      PIC 9(07).
+       77 WS-DATA-PARCELA          PIC 9(08).
+       77 MASC-DATA-PARCELA        PIC 99/99/9999.
+       77 WS-IDX-PARCELA           PIC 99.
+
+       77 WS-PARCELA-ATRASADA      PIC A VALUE 'N'.
+       77 WS-DIAS-ATRASO           PIC 9(03) VALUE 0.
+       77 WS-PERCENTUAL-MULTA      PIC V99 VALUE 0,02.
+       77 WS-VALOR-MORA-DIA        PIC 9V99 VALUE 0,33.
+       77 WS-VALOR-MULTA           PIC 9(5)V99.
+       77 WS-VALOR-PARCELA-MULTA   PIC 9(5)V99.
+       77 MASC-VALOR-PARCELA-MULTA PIC ZZ.ZZZ,ZZ.
+
        PROCEDURE DIVISION.
             PERFORM 0000-MAIN THRU 0000-END-MAIN
-            STOP RUN.
+            GOBACK.
 
        0000-MAIN.
            DISPLAY "INSERIR O VALOR DA COMPRA:"
-           ACCEPT WS-PRECO-COMPRA
+           PERFORM 2000-VALIDAR-PRECO THRU 2000-END-VALIDAR-PRECO
 
            DISPLAY "INSERIR A QUANTIDADE DE PARCELAS"
            ACCEPT WS-QTDE-PARCELAS
@@ -33,14 +51,108 @@
                END-IF
            END-IF
 
-           MOVE WS-PRECO-COMPRA TO WS-VALOR-FINAL
-           MULTIPLY WS-TAXA-JUROS BY WS-VALOR-FINAL
-           ADD WS-PRECO-COMPRA TO WS-VALOR-FINAL
+           DISPLAY "JUROS SIMPLES OU COMPOSTO? (S/C)"
+           ACCEPT WS-TIPO-JUROS
+
+           PERFORM 1500-CALCULAR-VALOR-FINAL THRU
+               1500-END-CALCULAR-VALOR-FINAL
 
            MOVE WS-VALOR-FINAL TO MASC-VALOR-FINAL
 
            DISPLAY "VALOR FINAL DA COMPRA COM JUROS:"
-           DISPLAY "R$ " MASC-VALOR-FINAL.
+           DISPLAY "R$ " MASC-VALOR-FINAL
+
+           PERFORM 1000-IMPRIMIR-PARCELAS
+
+           PERFORM 3000-VERIFICAR-ATRASO THRU 3000-END-VERIFICAR-ATRASO.
        0000-END-MAIN.
            EXIT.
-       END PROGRAM EX04-AULA04.
\ No newline at end of file
+
+       1000-IMPRIMIR-PARCELAS.
+           COMPUTE WS-VALOR-PARCELA ROUNDED =
+               WS-VALOR-FINAL / WS-QTDE-PARCELAS
+           MOVE WS-VALOR-PARCELA TO MASC-VALOR-PARCELA
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-ATUAL
+           COMPUTE WS-INT-DATA-BASE =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-ATUAL)
+
+           DISPLAY " "
+           DISPLAY "DEMONSTRATIVO DE PARCELAS"
+           DISPLAY "PARC  VENCIMENTO   VALOR"
+           DISPLAY "------------------------------"
+
+           PERFORM VARYING WS-IDX-PARCELA FROM 1 BY 1
+                   UNTIL WS-IDX-PARCELA GREATER WS-QTDE-PARCELAS
+               COMPUTE WS-INT-DATA-PARCELA =
+                   WS-INT-DATA-BASE + (WS-IDX-PARCELA * 30)
+               COMPUTE WS-DATA-PARCELA =
+                   FUNCTION DATE-OF-INTEGER(WS-INT-DATA-PARCELA)
+               MOVE WS-DATA-PARCELA(5:2) TO MASC-DATA-PARCELA(1:2)
+               MOVE WS-DATA-PARCELA(7:2) TO MASC-DATA-PARCELA(4:2)
+               MOVE WS-DATA-PARCELA(1:4) TO MASC-DATA-PARCELA(7:4)
+
+               DISPLAY WS-IDX-PARCELA "    " MASC-DATA-PARCELA "   R$ "
+                   MASC-VALOR-PARCELA
+           END-PERFORM
+
+           DISPLAY "------------------------------".
+
+       1500-CALCULAR-VALOR-FINAL.
+           IF WS-TIPO-JUROS EQUAL 'C'
+               COMPUTE WS-VALOR-FINAL ROUNDED =
+                   WS-PRECO-COMPRA * (1 + WS-TAXA-JUROS)
+                       ** WS-QTDE-PARCELAS
+                   ON SIZE ERROR
+                       DISPLAY "VALOR FINAL EXCEDE O LIMITE COM JUROS "
+                           "COMPOSTOS PARA ESTA QUANTIDADE DE PARCELAS"
+                       DISPLAY "INSERIR O VALOR DA COMPRA:"
+                       PERFORM 2000-VALIDAR-PRECO THRU
+                           2000-END-VALIDAR-PRECO
+                       PERFORM 1500-CALCULAR-VALOR-FINAL THRU
+                           1500-END-CALCULAR-VALOR-FINAL
+               END-COMPUTE
+           ELSE
+               MOVE WS-PRECO-COMPRA TO WS-VALOR-FINAL
+               MULTIPLY WS-TAXA-JUROS BY WS-VALOR-FINAL
+               ADD WS-PRECO-COMPRA TO WS-VALOR-FINAL
+           END-IF.
+       1500-END-CALCULAR-VALOR-FINAL.
+           EXIT.
+
+       2000-VALIDAR-PRECO.
+           ACCEPT WS-PRECO-COMPRA
+           IF WS-PRECO-COMPRA IS NOT GREATER THAN 0
+               DISPLAY "O VALOR DA COMPRA DEVE SER MAIOR QUE ZERO. INS"
+      -           "IRA NOVAMENTE"
+               PERFORM 2000-VALIDAR-PRECO THRU 2000-END-VALIDAR-PRECO
+           END-IF.
+       2000-END-VALIDAR-PRECO.
+           EXIT.
+
+       3000-VERIFICAR-ATRASO.
+           DISPLAY " "
+           DISPLAY "EXISTE PARCELA EM ATRASO? (S/N)"
+           ACCEPT WS-PARCELA-ATRASADA
+
+           IF WS-PARCELA-ATRASADA EQUAL 'S'
+               DISPLAY "QUANTOS DIAS DE ATRASO?"
+               ACCEPT WS-DIAS-ATRASO
+
+               COMPUTE WS-VALOR-MULTA =
+                   (WS-VALOR-PARCELA * WS-PERCENTUAL-MULTA) +
+                   (WS-DIAS-ATRASO * WS-VALOR-MORA-DIA)
+
+               COMPUTE WS-VALOR-PARCELA-MULTA =
+                   WS-VALOR-PARCELA + WS-VALOR-MULTA
+
+               MOVE WS-VALOR-PARCELA-MULTA TO MASC-VALOR-PARCELA-MULTA
+
+               DISPLAY "VALOR DA MULTA POR ATRASO: R$" WS-VALOR-MULTA
+               DISPLAY "VALOR DA PARCELA COM MULTA: R$ "
+                   MASC-VALOR-PARCELA-MULTA
+           END-IF.
+       3000-END-VERIFICAR-ATRASO.
+           EXIT.
+
+       END PROGRAM EX04-AULA04.
