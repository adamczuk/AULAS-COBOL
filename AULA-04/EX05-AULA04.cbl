@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX05-AULA04.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VIAGENS ASSIGN TO 'C:\ARQUIVOS\VIAGENS.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD VIAGENS.
+           COPY VIAGEM.
+       WORKING-STORAGE SECTION.
+       01 WS-TABELA-VEICULOS.
+           03 WS-VEICULO-OCORR OCCURS 500 TIMES
+                   INDEXED BY WS-IDX.
+               05 WS-COD-VEICULO-TAB    PIC 9(04).
+               05 WS-QTDE-VIAGENS-TAB   PIC 9(05).
+               05 WS-SOMA-VELOCIDADE-TAB PIC 9(07).
+
+       77 WS-FS                PIC 99 VALUE 0.
+       77 WS-EOF                PIC 99 VALUE 0.
+       77 WS-QTDE-VEICULOS      PIC 9(05) VALUE 0.
+       77 WS-ENCONTRADO         PIC A VALUE 'N'.
+       77 WS-IDX-ENCONTRADO     PIC 9(05).
+       77 WS-MEDIA-VEICULO      PIC 9(07).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "MEDIA DE VELOCIDADE POR VEICULO"
+
+           OPEN INPUT VIAGENS
+
+           IF WS-FS NOT EQUAL ZEROS
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE VIAGENS"
+               DISPLAY "FILE STATUS: " WS-FS
+           ELSE
+               PERFORM UNTIL WS-EOF EQUAL 1
+                   READ VIAGENS
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           PERFORM 1000-ACUMULAR-VIAGEM
+                   END-READ
+               END-PERFORM
+
+               CLOSE VIAGENS
+
+               PERFORM 2000-EXIBIR-MEDIAS
+           END-IF
+
+           GOBACK.
+
+       1000-ACUMULAR-VIAGEM.
+           MOVE 'N' TO WS-ENCONTRADO
+           SET WS-IDX TO 1
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX GREATER WS-QTDE-VEICULOS
+               IF WS-COD-VEICULO-TAB(WS-IDX) EQUAL COD-VEICULO
+                   MOVE 'S' TO WS-ENCONTRADO
+                   SET WS-IDX-ENCONTRADO TO WS-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-ENCONTRADO EQUAL 'N'
+               IF WS-QTDE-VEICULOS GREATER OR EQUAL 500
+                   DISPLAY "TABELA DE VEICULOS CHEIA - VEICULO "
+                       COD-VEICULO " IGNORADO"
+               ELSE
+                   ADD 1 TO WS-QTDE-VEICULOS
+                   SET WS-IDX TO WS-QTDE-VEICULOS
+                   MOVE COD-VEICULO TO WS-COD-VEICULO-TAB(WS-IDX)
+                   MOVE 0 TO WS-QTDE-VIAGENS-TAB(WS-IDX)
+                   MOVE 0 TO WS-SOMA-VELOCIDADE-TAB(WS-IDX)
+                   ADD 1 TO WS-QTDE-VIAGENS-TAB(WS-IDX)
+                   ADD VELOCIDADE-VIAGEM TO
+                       WS-SOMA-VELOCIDADE-TAB(WS-IDX)
+               END-IF
+           ELSE
+               SET WS-IDX TO WS-IDX-ENCONTRADO
+               ADD 1 TO WS-QTDE-VIAGENS-TAB(WS-IDX)
+               ADD VELOCIDADE-VIAGEM TO WS-SOMA-VELOCIDADE-TAB(WS-IDX)
+           END-IF.
+
+       2000-EXIBIR-MEDIAS.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX GREATER WS-QTDE-VEICULOS
+               COMPUTE WS-MEDIA-VEICULO =
+                   WS-SOMA-VELOCIDADE-TAB(WS-IDX) /
+                   WS-QTDE-VIAGENS-TAB(WS-IDX)
+               DISPLAY "VEICULO " WS-COD-VEICULO-TAB(WS-IDX)
+                   " - VIAGENS: " WS-QTDE-VIAGENS-TAB(WS-IDX)
+                   " - VELOCIDADE MEDIA: " WS-MEDIA-VEICULO " KM/H"
+           END-PERFORM.
+
+       END PROGRAM EX05-AULA04.
