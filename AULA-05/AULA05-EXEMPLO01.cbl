@@ -6,8 +6,18 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AULA05-EXEMPLO01.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT HIST-CLIMA ASSIGN TO
+                       "C:\ARQUIVOS\HISTORICOCLIMA.TXT"
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS IS WS-FS-HIST.
        DATA DIVISION.
        FILE SECTION.
+       FD HIST-CLIMA.
+           COPY HISTCLIMA.
        WORKING-STORAGE SECTION.
        01 WS-DIAS.
            03 FILLER           PIC X(015) VALUE "DOMINGO".
@@ -25,12 +35,17 @@
        77 WS-QTDE-DIA-ABAIXO   PIC 999 VALUE ZERO.
 
        77 WS-CONTROLE          PIC 9 VALUE 1.
+       77 WS-FS-HIST           PIC 99 VALUE 0.
+       77 WS-CODIGO-SITE       PIC X(05).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           INITIALISE WS-MEDIA WS-QTDE-DIA-ACIMA WS-QTDE-DIA-ABAIXO
+           INITIALIZE WS-MEDIA WS-QTDE-DIA-ACIMA WS-QTDE-DIA-ABAIXO
 
-           PERFORM UNTIL WS-CONTROLE EQUALS 8
+           DISPLAY "CODIGO DO SITE/LOCAL: "
+           ACCEPT WS-CODIGO-SITE
+
+           PERFORM UNTIL WS-CONTROLE IS EQUAL TO 8
                DISPLAY " Digite a temperatura da " WS-DIA(WS-CONTROLE)
                ACCEPT WS-TEMPERATURA(WS-CONTROLE)
                ADD WS-TEMPERATURA(WS-CONTROLE) TO WS-MEDIA
@@ -41,7 +56,7 @@
 
            MOVE 1 TO WS-CONTROLE
 
-           PERFORM UNTIL WS-CONTROLE EQUALS 8
+           PERFORM UNTIL WS-CONTROLE IS EQUAL TO 8
                IF WS-TEMPERATURA(WS-CONTROLE) GREATER WS-MEDIA
                    ADD 1 TO WS-QTDE-DIA-ACIMA
                END-IF
@@ -56,5 +71,38 @@
            DISPLAY "Dias acima da media: " WS-QTDE-DIA-ACIMA
            DISPLAY "Dias abaixo da media: " WS-QTDE-DIA-ABAIXO
 
-           STOP RUN.
+           PERFORM GRAVAR-HISTORICO
+
+           GOBACK.
+
+       GRAVAR-HISTORICO.
+           OPEN EXTEND HIST-CLIMA
+
+           IF WS-FS-HIST = 35
+               OPEN OUTPUT HIST-CLIMA
+           END-IF
+
+           IF WS-FS-HIST EQUAL ZEROES
+               MOVE WS-CODIGO-SITE TO HIST-CODIGO-SITE
+               MOVE FUNCTION CURRENT-DATE(1:14) TO HIST-DATA-HORA
+
+               MOVE 1 TO WS-CONTROLE
+               PERFORM UNTIL WS-CONTROLE IS EQUAL TO 8
+                   MOVE WS-TEMPERATURA(WS-CONTROLE)
+                       TO HIST-TEMPERATURA(WS-CONTROLE)
+                   ADD 1 TO WS-CONTROLE
+               END-PERFORM
+
+               MOVE WS-MEDIA TO HIST-MEDIA
+               MOVE WS-QTDE-DIA-ACIMA TO HIST-QTDE-DIA-ACIMA
+               MOVE WS-QTDE-DIA-ABAIXO TO HIST-QTDE-DIA-ABAIXO
+
+               WRITE REG-HIST-CLIMA
+
+               CLOSE HIST-CLIMA
+           ELSE
+               DISPLAY "NAO FOI POSSIVEL GRAVAR O HISTORICO DE CLIMA"
+               DISPLAY "FILE STATUS: " WS-FS-HIST
+           END-IF.
+
        END PROGRAM AULA05-EXEMPLO01.
