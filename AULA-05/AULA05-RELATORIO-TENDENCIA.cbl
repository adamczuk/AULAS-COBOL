@@ -0,0 +1,107 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AULA05-RELATORIO-TENDENCIA.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT HIST-CLIMA ASSIGN TO
+                       "C:\ARQUIVOS\HISTORICOCLIMA.TXT"
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS IS WS-FS-HIST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD HIST-CLIMA.
+           COPY HISTCLIMA.
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-FS-HIST            PIC 99 VALUE 0.
+       77 WS-EOF                PIC 9 VALUE 0.
+
+       77 WS-DATA-INICIO        PIC 9(08).
+       77 WS-DATA-FIM           PIC 9(08).
+       77 WS-DATA-SEMANA        PIC 9(08).
+       77 WS-CODIGO-SITE        PIC X(05).
+
+       77 WS-QTDE-SEMANAS       PIC 9(05) VALUE 0.
+       77 WS-SOMA-MEDIAS        PIC 9(09) VALUE 0.
+       77 WS-MEDIA-TENDENCIA    PIC 999 VALUE 0.
+
+       77 WS-MEDIA-MAIS-ALTA    PIC 999 VALUE 0.
+       77 WS-DATA-MAIS-ALTA     PIC 9(14) VALUE 0.
+       77 WS-MEDIA-MAIS-BAIXA   PIC 999 VALUE 999.
+       77 WS-DATA-MAIS-BAIXA    PIC 9(14) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "RELATORIO DE TENDENCIA DE TEMPERATURAS"
+           DISPLAY "DATA INICIAL (AAAAMMDD): "
+           ACCEPT WS-DATA-INICIO
+           DISPLAY "DATA FINAL (AAAAMMDD): "
+           ACCEPT WS-DATA-FIM
+           DISPLAY "CODIGO DO SITE (EM BRANCO PARA TODOS): "
+           ACCEPT WS-CODIGO-SITE
+
+           OPEN INPUT HIST-CLIMA
+
+           IF WS-FS-HIST NOT EQUAL ZEROES
+               DISPLAY "NAO FOI POSSIVEL ABRIR O HISTORICO DE CLIMA"
+               DISPLAY "FILE STATUS: " WS-FS-HIST
+           ELSE
+               PERFORM UNTIL WS-EOF EQUAL 1
+                   READ HIST-CLIMA
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           PERFORM 1000-AVALIAR-SEMANA
+                   END-READ
+               END-PERFORM
+
+               CLOSE HIST-CLIMA
+
+               IF WS-QTDE-SEMANAS GREATER 0
+                   COMPUTE WS-MEDIA-TENDENCIA ROUNDED =
+                       WS-SOMA-MEDIAS / WS-QTDE-SEMANAS
+                   DISPLAY "-----------------------------------------"
+                   DISPLAY "SEMANAS NO PERIODO: " WS-QTDE-SEMANAS
+                   DISPLAY "MEDIA DAS MEDIAS SEMANAIS: "
+                       WS-MEDIA-TENDENCIA
+                   DISPLAY "SEMANA MAIS QUENTE: " WS-DATA-MAIS-ALTA
+                       " (MEDIA " WS-MEDIA-MAIS-ALTA ")"
+                   DISPLAY "SEMANA MAIS FRIA: " WS-DATA-MAIS-BAIXA
+                       " (MEDIA " WS-MEDIA-MAIS-BAIXA ")"
+               ELSE
+                   DISPLAY "NENHUMA SEMANA ENCONTRADA NO PERIODO"
+               END-IF
+           END-IF
+
+           GOBACK.
+
+       1000-AVALIAR-SEMANA.
+           MOVE HIST-DATA-HORA(1:8) TO WS-DATA-SEMANA
+
+           IF WS-DATA-SEMANA IS GREATER THAN OR EQUAL TO WS-DATA-INICIO
+           AND WS-DATA-SEMANA IS LESS THAN OR EQUAL TO WS-DATA-FIM
+           AND (WS-CODIGO-SITE IS EQUAL TO SPACES
+                OR WS-CODIGO-SITE IS EQUAL TO HIST-CODIGO-SITE)
+               ADD 1 TO WS-QTDE-SEMANAS
+               ADD HIST-MEDIA TO WS-SOMA-MEDIAS
+
+               IF HIST-MEDIA IS GREATER THAN WS-MEDIA-MAIS-ALTA
+                   MOVE HIST-MEDIA TO WS-MEDIA-MAIS-ALTA
+                   MOVE HIST-DATA-HORA TO WS-DATA-MAIS-ALTA
+               END-IF
+
+               IF HIST-MEDIA IS LESS THAN WS-MEDIA-MAIS-BAIXA
+                   MOVE HIST-MEDIA TO WS-MEDIA-MAIS-BAIXA
+                   MOVE HIST-DATA-HORA TO WS-DATA-MAIS-BAIXA
+               END-IF
+           END-IF.
+
+       END PROGRAM AULA05-RELATORIO-TENDENCIA.
