@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXEMPLO2_AULA07-LOTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'C:\ARQUIVOS\CLIENTES.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS.
+
+           SELECT LOTE-CLIENTES ASSIGN TO
+               'C:\ARQUIVOS\CLIENTES_LOTE.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-LOTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD CLIENTES.
+           COPY CLIENTE.
+
+           FD LOTE-CLIENTES.
+           COPY LOTECLIENTE.
+
+       WORKING-STORAGE SECTION.
+           COPY FSTATUS.
+           77 WS-FS        PIC 99.
+           77 WS-FS-LOTE    PIC 99.
+           77 WS-STATUS-EOF PIC A.
+           77 WS-EOF-LOTE   PIC A.
+           77 WS-QTDE-CLI   PIC 9(05) VALUE 0.
+           77 WS-CONTADOR   PIC 9(05) VALUE 0.
+           77 WS-ENCONTRADO PIC A VALUE 'N'.
+
+       01 WS-TABELA-CLIENTES.
+           03 WS-CLIENTE-OCORR OCCURS 500 TIMES
+                   INDEXED BY WS-IDX.
+               05 WS-COD-CLIENTE-TAB   PIC 9(03).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "---- CADASTRO DE CLIENTE EM LOTE ----"
+
+           PERFORM 1000-CARREGAR-CLIENTES
+
+           OPEN EXTEND CLIENTES
+
+           IF WS-FS EQUAL 35
+               OPEN OUTPUT CLIENTES
+           END-IF
+
+           OPEN INPUT LOTE-CLIENTES
+
+           IF WS-FS NOT = 0
+               MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+               PERFORM 9000-TRADUZIR-FS-STATUS
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE CLIENTES"
+               DISPLAY "FILE STATUS: " WS-FS " - " WS-FS-MENSAGEM
+           ELSE
+               IF WS-FS-LOTE NOT = 0
+                   MOVE WS-FS-LOTE TO WS-FS-CODIGO-BUSCA
+                   PERFORM 9000-TRADUZIR-FS-STATUS
+                   DISPLAY "ERRO AO ABRIR O ARQUIVO DE LOTE"
+                   DISPLAY "FILE STATUS: " WS-FS-LOTE " - "
+                       WS-FS-MENSAGEM
+               ELSE
+                   MOVE 'N' TO WS-EOF-LOTE
+                   PERFORM UNTIL WS-EOF-LOTE EQUAL 'F'
+                       READ LOTE-CLIENTES
+                           AT END MOVE 'F' TO WS-EOF-LOTE
+                           NOT AT END
+                               PERFORM 2000-PROCESSAR-REGISTRO
+                       END-READ
+                   END-PERFORM
+
+                   DISPLAY "REGISTROS GRAVADOS: " WS-CONTADOR
+
+                   CLOSE LOTE-CLIENTES
+               END-IF
+
+               CLOSE CLIENTES
+           END-IF
+
+           STOP RUN.
+
+       1000-CARREGAR-CLIENTES.
+           OPEN INPUT CLIENTES
+
+           IF WS-FS EQUAL 0
+               PERFORM UNTIL WS-STATUS-EOF EQUAL 'F'
+                   READ CLIENTES INTO REG-CLIENTE
+                       AT END MOVE 'F' TO WS-STATUS-EOF
+                       NOT AT END
+                           IF WS-QTDE-CLI GREATER OR EQUAL 500
+                               DISPLAY "TABELA DE CLIENTES CHEIA - CL"
+                                   "IENTE " COD-CLIENTE " IGNORADO"
+                           ELSE
+                               ADD 1 TO WS-QTDE-CLI
+                               MOVE COD-CLIENTE TO
+                                   WS-COD-CLIENTE-TAB(WS-QTDE-CLI)
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE CLIENTES
+           END-IF
+
+           MOVE 0 TO WS-FS.
+
+       2000-PROCESSAR-REGISTRO.
+           MOVE LOTE-COD-CLIENTE TO COD-CLIENTE
+           PERFORM 3000-VALIDAR-CODIGO
+
+           IF WS-ENCONTRADO EQUAL 'S'
+               DISPLAY "JA EXISTE UM CLIENTE COM ESTE CODIGO: "
+                   COD-CLIENTE
+           ELSE
+               IF LOTE-TELEFONE-CLIENTE NOT NUMERIC
+                   DISPLAY "TELEFONE INVALIDO, REGISTRO IGNORADO: "
+                       COD-CLIENTE
+               ELSE
+                   MOVE LOTE-NOME-CLIENTE     TO NOME-CLIENTE
+                   MOVE LOTE-TELEFONE-CLIENTE TO TELEFONE-CLIENTE
+                   MOVE LOTE-ENDERECO-CLIENTE TO ENDERECO-CLIENTE
+                   MOVE LOTE-EMAIL-CLIENTE    TO EMAIL-CLIENTE
+
+                   WRITE REG-CLIENTE
+
+                   IF WS-FS NOT EQUAL ZEROS
+                       MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+                       PERFORM 9000-TRADUZIR-FS-STATUS
+                       DISPLAY "ERRO - NAO FOI POSSIVEL GRAVAR"
+                       DISPLAY "FILE STATUS: " WS-FS " - "
+                           WS-FS-MENSAGEM
+                   ELSE
+                       IF WS-QTDE-CLI GREATER OR EQUAL 500
+                           DISPLAY "TABELA DE CLIENTES CHEIA - CLIEN"
+                               "TE " COD-CLIENTE " IGNORADO"
+                       ELSE
+                           ADD 1 TO WS-QTDE-CLI
+                           MOVE COD-CLIENTE TO
+                               WS-COD-CLIENTE-TAB(WS-QTDE-CLI)
+                       END-IF
+                       ADD 1 TO WS-CONTADOR
+                   END-IF
+               END-IF
+           END-IF.
+
+       3000-VALIDAR-CODIGO.
+           MOVE 'N' TO WS-ENCONTRADO
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX GREATER WS-QTDE-CLI
+               IF WS-COD-CLIENTE-TAB(WS-IDX) EQUAL COD-CLIENTE
+                   MOVE 'S' TO WS-ENCONTRADO
+               END-IF
+           END-PERFORM.
+
+       9000-TRADUZIR-FS-STATUS.
+           MOVE "STATUS DESCONHECIDO" TO WS-FS-MENSAGEM
+           PERFORM VARYING WS-IDX-FS FROM 1 BY 1
+                   UNTIL WS-IDX-FS GREATER 12
+               IF FS-CODIGO(WS-IDX-FS) EQUAL WS-FS-CODIGO-BUSCA
+                   MOVE FS-MENSAGEM(WS-IDX-FS) TO WS-FS-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM EXEMPLO2_AULA07-LOTE.
