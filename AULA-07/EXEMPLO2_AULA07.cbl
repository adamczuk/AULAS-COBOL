@@ -9,48 +9,200 @@
                    ACCESS MODE IS SEQUENTIAL
                    FILE STATUS IS WS-FS.
 
+                   SELECT TOTAIS ASSIGN TO 'C:\ARQUIVOS\TOTAIS.TXT'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS WS-FS-TOT.
+
+                   SELECT LOG-EXCECOES ASSIGN TO
+                       'C:\ARQUIVOS\EXCECOES.TXT'
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS IS WS-FS-LOG.
+
        DATA DIVISION.
        FILE SECTION.
 
            FD CLIENTES.
-           01 REG-CLIENTE.
-               03 COD-CLIENTE      PIC 9(03).
-               03 NOME-CLIENTE     PIC X(20).
-               03 TELEFONE-CLIENTE PIC X(09).
+           COPY CLIENTE.
+
+           FD TOTAIS.
+           COPY TOTALCONTROLE.
+
+           FD LOG-EXCECOES.
+           COPY EXCELOG.
 
        WORKING-STORAGE SECTION.
+           COPY FSTATUS.
            77 WS-FS        PIC 99.
+           77 WS-FS-TOT     PIC 99.
+           77 WS-FS-LOG      PIC 99.
+           77 WS-LOG-CHAVE   PIC X(20).
+           77 WS-STATUS-EOF PIC A.
+           77 WS-QTDE-CLI   PIC 9(05) VALUE 0.
+           77 WS-ENCONTRADO PIC A VALUE 'N'.
+           77 WS-CONFIRMA-CRIACAO PIC A VALUE SPACES.
+           77 WS-GRAVADOS   PIC 9(05) VALUE 0.
+           77 WS-REJEITADOS PIC 9(05) VALUE 0.
+
+       01 WS-TABELA-CLIENTES.
+           03 WS-CLIENTE-OCORR OCCURS 500 TIMES
+                   INDEXED BY WS-IDX.
+               05 WS-COD-CLIENTE-TAB   PIC 9(03).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "---- CADASTRO DE CLIENTE ----"
-           OPEN EXTEND CLIENTES
 
-           IF WS-FS EQUAL 35 THEN
-               OPEN OUTPUT CLIENTES
+           PERFORM 1000-CARREGAR-CLIENTES
+
+           DISPLAY "INFORME O CODIGO DO CLIENTE"
+           ACCEPT COD-CLIENTE
+
+           PERFORM 2000-VALIDAR-CODIGO
+
+           IF WS-ENCONTRADO EQUAL 'S'
+               DISPLAY "JA EXISTE UM CLIENTE COM ESTE CODIGO"
+               ADD 1 TO WS-REJEITADOS
+           ELSE
+               OPEN EXTEND CLIENTES
+
+               IF WS-FS EQUAL 35 THEN
+                   DISPLAY "ARQUIVO DE CLIENTES NAO ENCONTRADO"
+                   DISPLAY "CRIAR UM NOVO ARQUIVO VAZIO? (S/N)"
+                   ACCEPT WS-CONFIRMA-CRIACAO
+                   IF WS-CONFIRMA-CRIACAO EQUAL 'S'
+                       OPEN OUTPUT CLIENTES
+                   END-IF
+               END-IF
+
+               IF WS-FS EQUAL 0
+                   DISPLAY "INFORME O NOME DO CLIENTE"
+                   ACCEPT NOME-CLIENTE
+                   DISPLAY "INFORME O TELEFONE DO CLIENTE"
+                   ACCEPT TELEFONE-CLIENTE
+                   PERFORM 3000-VALIDAR-TELEFONE
+
+                   DISPLAY "INFORME O ENDERECO DO CLIENTE"
+                   ACCEPT ENDERECO-CLIENTE
+
+                   DISPLAY "INFORME O EMAIL DO CLIENTE"
+                   ACCEPT EMAIL-CLIENTE
+
+                   WRITE REG-CLIENTE
+
+                   IF WS-FS NOT EQUAL ZEROS
+                       MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+                       PERFORM 9000-TRADUZIR-FS-STATUS
+                       DISPLAY "ERRO - NAO FOI POSSIVEL GRAVAR"
+                       DISPLAY "FILE STATUS: " WS-FS " - "
+                           WS-FS-MENSAGEM
+                       ADD 1 TO WS-REJEITADOS
+                       MOVE COD-CLIENTE TO WS-LOG-CHAVE
+                       PERFORM 7000-GRAVAR-LOG-EXCECAO
+                   ELSE
+                       DISPLAY "REGISTRO GRAVADO COM SUCESSO"
+                       ADD 1 TO WS-GRAVADOS
+                   END-IF
+
+               ELSE
+                   MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+                   PERFORM 9000-TRADUZIR-FS-STATUS
+                   DISPLAY "ERRO AO ABRIR O ARQUIVO DE CLIENTES"
+                   DISPLAY "FILE STATUS: " WS-FS " - " WS-FS-MENSAGEM
+                   ADD 1 TO WS-REJEITADOS
+                   MOVE COD-CLIENTE TO WS-LOG-CHAVE
+                   PERFORM 7000-GRAVAR-LOG-EXCECAO
+               END-IF
+
+               CLOSE CLIENTES
            END-IF
 
+           DISPLAY "TOTAL DE REGISTROS GRAVADOS..: " WS-GRAVADOS
+           DISPLAY "TOTAL DE REGISTROS REJEITADOS: " WS-REJEITADOS
+           PERFORM 6000-GRAVAR-TOTAIS
+
+           GOBACK.
+
+       1000-CARREGAR-CLIENTES.
+           OPEN INPUT CLIENTES
+
            IF WS-FS EQUAL 0
-               DISPLAY "INFORME O CODIGO DO CLIENTE"
-               ACCEPT COD-CLIENTE
-               DISPLAY "INFORME O NOME DO CLIENTE"
-               ACCEPT NOME-CLIENTE
-               DISPLAY "INFORME O TELEFONE DO CLIENTE"
-               ACCEPT TELEFONE-CLIENTE
+               PERFORM UNTIL WS-STATUS-EOF EQUAL 'F'
+                   READ CLIENTES INTO REG-CLIENTE
+                       AT END MOVE 'F' TO WS-STATUS-EOF
+                       NOT AT END
+                           IF WS-QTDE-CLI GREATER OR EQUAL 500
+                               DISPLAY "TABELA DE CLIENTES CHEIA - CL"
+                                   "IENTE " COD-CLIENTE " IGNORADO"
+                           ELSE
+                               ADD 1 TO WS-QTDE-CLI
+                               MOVE COD-CLIENTE TO
+                                   WS-COD-CLIENTE-TAB(WS-QTDE-CLI)
+                           END-IF
+                   END-READ
+               END-PERFORM
 
-               WRITE REG-CLIENTE
+               CLOSE CLIENTES
+           END-IF
 
-               IF WS-FS NOT EQUAL ZEROS
-                   DISPLAY "ERRO - NAO FOI POSSIVEL GRAVAR O REGISTRO"
-                   DISPLAY "FILE STATUS: " WS-FS
-               ELSE
-                   DISPLAY "REGISTRO GRAVADO COM SUCESSO"
+           MOVE 0 TO WS-FS.
+
+       2000-VALIDAR-CODIGO.
+           MOVE 'N' TO WS-ENCONTRADO
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX GREATER WS-QTDE-CLI
+               IF WS-COD-CLIENTE-TAB(WS-IDX) EQUAL COD-CLIENTE
+                   MOVE 'S' TO WS-ENCONTRADO
                END-IF
+           END-PERFORM.
 
-           ELSE
-               DISPLAY "ERRO AO CRIAR ARQUIVO"
-               DISPLAY "FILE STATUS: " WS-FS
+       3000-VALIDAR-TELEFONE.
+           IF TELEFONE-CLIENTE NOT NUMERIC
+               DISPLAY "TELEFONE INVALIDO - INFORME 9 DIGITOS NUMERICOS"
+               ACCEPT TELEFONE-CLIENTE
+               PERFORM 3000-VALIDAR-TELEFONE
+           END-IF.
+
+       6000-GRAVAR-TOTAIS.
+           OPEN EXTEND TOTAIS
+
+           IF WS-FS-TOT EQUAL 35
+               OPEN OUTPUT TOTAIS
+           END-IF
+
+           IF WS-FS-TOT EQUAL 0
+               MOVE "EXEMPLO2_AULA07" TO TOTAL-PROGRAMA
+               MOVE FUNCTION CURRENT-DATE(1:8) TO TOTAL-DATA
+               MOVE WS-GRAVADOS TO TOTAL-GRAVADOS
+               MOVE WS-REJEITADOS TO TOTAL-REJEITADOS
+               WRITE REG-TOTAL-CONTROLE
+               CLOSE TOTAIS
+           END-IF.
+
+       7000-GRAVAR-LOG-EXCECAO.
+           OPEN EXTEND LOG-EXCECOES
+
+           IF WS-FS-LOG EQUAL 35
+               OPEN OUTPUT LOG-EXCECOES
            END-IF
 
-           CLOSE CLIENTES
-            STOP RUN.
+           IF WS-FS-LOG EQUAL 0
+               MOVE "EXEMPLO2_AULA07" TO LOG-PROGRAMA
+               MOVE FUNCTION CURRENT-DATE(1:14) TO LOG-DATA-HORA
+               MOVE WS-LOG-CHAVE TO LOG-CHAVE
+               MOVE WS-FS TO LOG-FS-VALOR
+               WRITE REG-LOG-EXCECAO
+               CLOSE LOG-EXCECOES
+           END-IF.
+
+       9000-TRADUZIR-FS-STATUS.
+           MOVE "STATUS DESCONHECIDO" TO WS-FS-MENSAGEM
+           PERFORM VARYING WS-IDX-FS FROM 1 BY 1
+                   UNTIL WS-IDX-FS GREATER 12
+               IF FS-CODIGO(WS-IDX-FS) EQUAL WS-FS-CODIGO-BUSCA
+                   MOVE FS-MENSAGEM(WS-IDX-FS) TO WS-FS-MENSAGEM
+               END-IF
+           END-PERFORM.
+
        END PROGRAM EXEMPLO2_AULA07.
