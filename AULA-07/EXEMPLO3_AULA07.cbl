@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXEMPLO3_AULA07.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'C:\ARQUIVOS\CLIENTES.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY CLIENTE.
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-FS         PIC 99.
+       77 WS-STATUS-EOF PIC A.
+       77 WS-CONTADOR   PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "---- LISTAGEM DE CLIENTES ----"
+
+           OPEN INPUT CLIENTES
+
+           IF WS-FS NOT = 0
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE CLIENTES"
+               DISPLAY "FILE STATUS: " WS-FS
+           ELSE
+               MOVE SPACES TO REG-CLIENTE
+               PERFORM UNTIL WS-STATUS-EOF = 'F'
+                   READ CLIENTES INTO REG-CLIENTE
+                       AT END MOVE 'F' TO WS-STATUS-EOF
+                       NOT AT END
+                           DISPLAY COD-CLIENTE " - " NOME-CLIENTE " - "
+      -                        TELEFONE-CLIENTE " - " ENDERECO-CLIENTE
+      -                        " - " EMAIL-CLIENTE
+                           ADD 1 TO WS-CONTADOR
+                   END-READ
+               END-PERFORM
+
+               DISPLAY "TOTAL DE CLIENTES CADASTRADOS: " WS-CONTADOR
+
+               CLOSE CLIENTES
+           END-IF
+
+           GOBACK.
+       END PROGRAM EXEMPLO3_AULA07.
