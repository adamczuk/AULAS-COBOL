@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXEMPLO4_AULA07.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'C:\ARQUIVOS\CLIENTES.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS.
+
+           SELECT MALADIRETA ASSIGN TO 'C:\ARQUIVOS\MALADIRETA.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-MALA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY CLIENTE.
+
+       FD MALADIRETA.
+           COPY MALADIRETA.
+
+       WORKING-STORAGE SECTION.
+           77 WS-FS         PIC 99.
+           77 WS-FS-MALA     PIC 99.
+           77 WS-STATUS-EOF PIC A.
+           77 WS-CONTADOR   PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "---- EXTRACAO DE LISTA DE MALA DIRETA ----"
+
+           OPEN INPUT CLIENTES
+
+           IF WS-FS NOT = 0
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE CLIENTES"
+               DISPLAY "FILE STATUS: " WS-FS
+           ELSE
+               OPEN OUTPUT MALADIRETA
+
+               IF WS-FS-MALA NOT = 0
+                   DISPLAY "NAO FOI POSSIVEL CRIAR O ARQUIVO DE MALA"
+                   DISPLAY "FILE STATUS: " WS-FS-MALA
+               ELSE
+                   MOVE SPACES TO REG-CLIENTE
+                   PERFORM UNTIL WS-STATUS-EOF = 'F'
+                       READ CLIENTES INTO REG-CLIENTE
+                           AT END MOVE 'F' TO WS-STATUS-EOF
+                           NOT AT END
+                               MOVE NOME-CLIENTE TO NOME-MALA
+                               MOVE ENDERECO-CLIENTE TO ENDERECO-MALA
+                               MOVE EMAIL-CLIENTE TO EMAIL-MALA
+                               WRITE REG-MALA-DIRETA
+                               ADD 1 TO WS-CONTADOR
+                       END-READ
+                   END-PERFORM
+
+                   DISPLAY "REGISTROS EXTRAIDOS: " WS-CONTADOR
+
+                   CLOSE MALADIRETA
+               END-IF
+
+               CLOSE CLIENTES
+           END-IF
+
+           GOBACK.
+       END PROGRAM EXEMPLO4_AULA07.
