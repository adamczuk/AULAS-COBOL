@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXEMPLO5_AULA07.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORNECEDORES ASSIGN TO "C:\ARQUIVOS\FORNECEDORES.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS COD-FORNECEDOR
+           FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FORNECEDORES.
+           COPY FORNECEDOR.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS           PIC 99.
+       77 WS-EOF           PIC 99 VALUE 0.
+       77 WS-CONTADOR      PIC 9(05) VALUE 0.
+       77 WS-DATA-EXECUCAO PIC 9(08).
+       77 MASC-DATA        PIC 99/99/9999.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-EXECUCAO
+           MOVE WS-DATA-EXECUCAO(5:2) TO MASC-DATA(1:2)
+           MOVE WS-DATA-EXECUCAO(7:2) TO MASC-DATA(4:2)
+           MOVE WS-DATA-EXECUCAO(1:4) TO MASC-DATA(7:4)
+
+           DISPLAY "=============================================="
+           DISPLAY "          RELATORIO DE FORNECEDORES"
+           DISPLAY "          DATA DE EMISSAO: " MASC-DATA
+           DISPLAY "=============================================="
+           DISPLAY "COD  NOME FORNECEDOR          TELEFONE"
+           DISPLAY "----------------------------------------------"
+
+           OPEN INPUT FORNECEDORES
+
+           IF WS-FS NOT = 0
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE FORNECEDO"
+      -           "RES"
+               DISPLAY "FILE STATUS: " WS-FS
+           ELSE
+               PERFORM UNTIL WS-EOF EQUAL 1
+                   READ FORNECEDORES NEXT RECORD
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           DISPLAY COD-FORNECEDOR "  " NOME-FORNECEDOR
+      -                       "  " TELEFONE-FORNECEDOR
+                           ADD 1 TO WS-CONTADOR
+                   END-READ
+               END-PERFORM
+
+               DISPLAY "----------------------------------------------"
+               DISPLAY "TOTAL DE FORNECEDORES: " WS-CONTADOR
+
+               CLOSE FORNECEDORES
+           END-IF
+
+           GOBACK.
+       END PROGRAM EXEMPLO5_AULA07.
