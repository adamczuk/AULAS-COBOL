@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXEMPLO6_AULA07.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'C:\ARQUIVOS\CLIENTES.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS.
+
+           SELECT CLIENTES-CSV ASSIGN TO 'C:\ARQUIVOS\CLIENTES.CSV'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-CSV.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY CLIENTE.
+
+       FD CLIENTES-CSV.
+           COPY CSVCLIENTE.
+
+       WORKING-STORAGE SECTION.
+           COPY FSTATUS.
+           77 WS-FS         PIC 99.
+           77 WS-FS-CSV      PIC 99.
+           77 WS-STATUS-EOF PIC A.
+           77 WS-CONTADOR   PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "---- EXPORTACAO DE CLIENTES PARA CSV ----"
+
+           OPEN INPUT CLIENTES
+
+           IF WS-FS NOT = 0
+               MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+               PERFORM 9000-TRADUZIR-FS-STATUS
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE CLIENTES"
+               DISPLAY "FILE STATUS: " WS-FS " - " WS-FS-MENSAGEM
+           ELSE
+               OPEN OUTPUT CLIENTES-CSV
+
+               IF WS-FS-CSV NOT = 0
+                   MOVE WS-FS-CSV TO WS-FS-CODIGO-BUSCA
+                   PERFORM 9000-TRADUZIR-FS-STATUS
+                   DISPLAY "NAO FOI POSSIVEL CRIAR O ARQUIVO CSV"
+                   DISPLAY "FILE STATUS: " WS-FS-CSV " - "
+                       WS-FS-MENSAGEM
+               ELSE
+                   MOVE SPACES TO REG-CLIENTE
+                   PERFORM UNTIL WS-STATUS-EOF = 'F'
+                       READ CLIENTES INTO REG-CLIENTE
+                           AT END MOVE 'F' TO WS-STATUS-EOF
+                           NOT AT END
+                               PERFORM 1000-EXPORTAR-CLIENTE
+                       END-READ
+                   END-PERFORM
+
+                   DISPLAY "REGISTROS EXPORTADOS: " WS-CONTADOR
+
+                   CLOSE CLIENTES-CSV
+               END-IF
+
+               CLOSE CLIENTES
+           END-IF
+
+           GOBACK.
+
+       1000-EXPORTAR-CLIENTE.
+           MOVE COD-CLIENTE      TO CSV-COD-CLIENTE
+           MOVE NOME-CLIENTE     TO CSV-NOME-CLIENTE
+           MOVE TELEFONE-CLIENTE TO CSV-TELEFONE-CLIENTE
+           MOVE ENDERECO-CLIENTE TO CSV-ENDERECO-CLIENTE
+           MOVE EMAIL-CLIENTE    TO CSV-EMAIL-CLIENTE
+
+           WRITE REG-CSV-CLIENTE
+           ADD 1 TO WS-CONTADOR.
+
+       9000-TRADUZIR-FS-STATUS.
+           MOVE "STATUS DESCONHECIDO" TO WS-FS-MENSAGEM
+           PERFORM VARYING WS-IDX-FS FROM 1 BY 1
+                   UNTIL WS-IDX-FS GREATER 12
+               IF FS-CODIGO(WS-IDX-FS) EQUAL WS-FS-CODIGO-BUSCA
+                   MOVE FS-MENSAGEM(WS-IDX-FS) TO WS-FS-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM EXEMPLO6_AULA07.
