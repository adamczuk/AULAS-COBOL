@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXEMPLO7_AULA07.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORNECEDORES ASSIGN TO "C:\ARQUIVOS\FORNECEDORES.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS COD-FORNECEDOR
+           FILE STATUS IS WS-FS.
+
+           SELECT FORNECEDORES-CSV ASSIGN TO
+               'C:\ARQUIVOS\FORNECEDORES.CSV'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-CSV.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FORNECEDORES.
+           COPY FORNECEDOR.
+
+       FD FORNECEDORES-CSV.
+           COPY CSVFORNECEDOR.
+
+       WORKING-STORAGE SECTION.
+           COPY FSTATUS.
+       77 WS-FS           PIC 99.
+       77 WS-FS-CSV        PIC 99.
+       77 WS-EOF           PIC 99 VALUE 0.
+       77 WS-CONTADOR      PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "---- EXPORTACAO DE FORNECEDORES PARA CSV ----"
+
+           OPEN INPUT FORNECEDORES
+
+           IF WS-FS NOT = 0
+               MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+               PERFORM 9000-TRADUZIR-FS-STATUS
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE FORNECEDO"
+      -           "RES"
+               DISPLAY "FILE STATUS: " WS-FS " - " WS-FS-MENSAGEM
+           ELSE
+               OPEN OUTPUT FORNECEDORES-CSV
+
+               IF WS-FS-CSV NOT = 0
+                   MOVE WS-FS-CSV TO WS-FS-CODIGO-BUSCA
+                   PERFORM 9000-TRADUZIR-FS-STATUS
+                   DISPLAY "NAO FOI POSSIVEL CRIAR O ARQUIVO CSV"
+                   DISPLAY "FILE STATUS: " WS-FS-CSV " - "
+                       WS-FS-MENSAGEM
+               ELSE
+                   PERFORM UNTIL WS-EOF EQUAL 1
+                       READ FORNECEDORES NEXT RECORD
+                           AT END
+                               MOVE 1 TO WS-EOF
+                           NOT AT END
+                               PERFORM 1000-EXPORTAR-FORNECEDOR
+                       END-READ
+                   END-PERFORM
+
+                   DISPLAY "REGISTROS EXPORTADOS: " WS-CONTADOR
+
+                   CLOSE FORNECEDORES-CSV
+               END-IF
+
+               CLOSE FORNECEDORES
+           END-IF
+
+           GOBACK.
+
+       1000-EXPORTAR-FORNECEDOR.
+           MOVE COD-FORNECEDOR      TO CSV-COD-FORNECEDOR
+           MOVE NOME-FORNECEDOR     TO CSV-NOME-FORNECEDOR
+           MOVE TELEFONE-FORNECEDOR TO CSV-TELEFONE-FORNECEDOR
+
+           WRITE REG-CSV-FORNECEDOR
+           ADD 1 TO WS-CONTADOR.
+
+       9000-TRADUZIR-FS-STATUS.
+           MOVE "STATUS DESCONHECIDO" TO WS-FS-MENSAGEM
+           PERFORM VARYING WS-IDX-FS FROM 1 BY 1
+                   UNTIL WS-IDX-FS GREATER 12
+               IF FS-CODIGO(WS-IDX-FS) EQUAL WS-FS-CODIGO-BUSCA
+                   MOVE FS-MENSAGEM(WS-IDX-FS) TO WS-FS-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM EXEMPLO7_AULA07.
