@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX_AULA07-LOTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORNECEDORES ASSIGN TO "C:\ARQUIVOS\FORNECEDORES.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS COD-FORNECEDOR
+           FILE STATUS IS WS-FS.
+
+           SELECT HIST-FORNECEDOR ASSIGN TO
+               "C:\ARQUIVOS\HISTFORNECEDOR.TXT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FS-HIST.
+
+           SELECT LOTE-FORNECEDORES ASSIGN TO
+               "C:\ARQUIVOS\FORNECEDORES_LOTE.TXT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FS-LOTE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FORNECEDORES.
+           COPY FORNECEDOR.
+
+       FD HIST-FORNECEDOR.
+           COPY HISTFORNECEDOR.
+
+       FD LOTE-FORNECEDORES.
+           COPY LOTEFORNECEDOR.
+
+       WORKING-STORAGE SECTION.
+           COPY FSTATUS.
+
+       77 WS-FS         PIC 99.
+       77 WS-FS-HIST     PIC 99.
+       77 WS-FS-LOTE      PIC 99.
+       77 WS-EOF-LOTE     PIC A VALUE 'N'.
+       77 WS-TELEFONE-ANTERIOR PIC 9(12).
+       77 WS-FORNECEDOR-LOCALIZADO PIC A VALUE 'N'.
+       77 WS-CONTADOR          PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           DISPLAY "CADASTRO DE FORNECEDORES EM LOTE"
+           MOVE 0 TO WS-FS
+
+           OPEN I-O FORNECEDORES
+
+           IF WS-FS = 35
+                OPEN OUTPUT FORNECEDORES
+                IF WS-FS = 0
+                    CLOSE FORNECEDORES
+                    OPEN I-O FORNECEDORES
+                END-IF
+           END-IF
+
+           OPEN EXTEND HIST-FORNECEDOR
+
+           IF WS-FS-HIST = 35
+                OPEN OUTPUT HIST-FORNECEDOR
+           END-IF
+
+           OPEN INPUT LOTE-FORNECEDORES
+
+           IF WS-FS = 0
+               IF WS-FS-LOTE NOT = 0
+                   MOVE WS-FS-LOTE TO WS-FS-CODIGO-BUSCA
+                   PERFORM 9000-TRADUZIR-FS-STATUS
+                   DISPLAY "ERRO AO ABRIR O ARQUIVO DE LOTE"
+                   DISPLAY "FILE STATUS: " WS-FS-LOTE " - "
+                       WS-FS-MENSAGEM
+               ELSE
+                   PERFORM UNTIL WS-EOF-LOTE EQUAL 'F'
+                       READ LOTE-FORNECEDORES
+                           AT END MOVE 'F' TO WS-EOF-LOTE
+                           NOT AT END
+                               PERFORM 1000-PROCESSAR-REGISTRO
+                       END-READ
+                   END-PERFORM
+
+                   DISPLAY "REGISTROS PROCESSADOS: " WS-CONTADOR
+
+                   CLOSE LOTE-FORNECEDORES
+               END-IF
+           ELSE
+               MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+               PERFORM 9000-TRADUZIR-FS-STATUS
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE FORNECEDORES"
+               DISPLAY "FILE STATUS: " WS-FS " - " WS-FS-MENSAGEM
+           END-IF
+
+           CLOSE FORNECEDORES
+           CLOSE HIST-FORNECEDOR
+           STOP RUN.
+
+       1000-PROCESSAR-REGISTRO.
+           MOVE LOTE-COD-FORNECEDOR TO COD-FORNECEDOR
+           ADD 1 TO WS-CONTADOR
+
+           EVALUATE LOTE-OPERACAO
+               WHEN "I"
+                   PERFORM 2000-INCLUIR-FORNECEDOR
+               WHEN "A"
+                   PERFORM 3000-ALTERAR-FORNECEDOR
+               WHEN "E"
+                   PERFORM 4000-EXCLUIR-FORNECEDOR
+               WHEN OTHER
+                   DISPLAY "OPERACAO INVALIDA NO LOTE: " LOTE-OPERACAO
+           END-EVALUATE.
+
+       2000-INCLUIR-FORNECEDOR.
+           READ FORNECEDORES
+               INVALID KEY
+                   PERFORM 2100-GRAVAR-FORNECEDOR
+               NOT INVALID KEY
+                   DISPLAY "FORNECEDOR JA EXISTE COM ESTE CODIGO: "
+                       COD-FORNECEDOR
+           END-READ.
+
+       2100-GRAVAR-FORNECEDOR.
+           MOVE LOTE-NOME-FORNECEDOR      TO NOME-FORNECEDOR
+           MOVE LOTE-TELEFONE-FORNECEDOR  TO TELEFONE-FORNECEDOR
+
+           IF TELEFONE-FORNECEDOR NOT NUMERIC
+               DISPLAY "TELEFONE INVALIDO, REGISTRO IGNORADO: "
+                   COD-FORNECEDOR
+           ELSE
+               WRITE REG-FORNECEDORES
+
+               IF WS-FS IS NOT = 0
+                   MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+                   PERFORM 9000-TRADUZIR-FS-STATUS
+                   DISPLAY "NAO FOI POSSIVEL GRAVAR O REGISTRO"
+                   DISPLAY "FILE STATUS: " WS-FS " - " WS-FS-MENSAGEM
+               ELSE
+                   DISPLAY "REGISTRO GRAVADO COM SUCESSO: "
+                       COD-FORNECEDOR
+               END-IF
+           END-IF.
+
+       3000-ALTERAR-FORNECEDOR.
+           READ FORNECEDORES
+               INVALID KEY
+                   MOVE 'N' TO WS-FORNECEDOR-LOCALIZADO
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-FORNECEDOR-LOCALIZADO
+           END-READ
+
+           IF WS-FORNECEDOR-LOCALIZADO EQUAL 'N'
+               DISPLAY "FORNECEDOR NAO ENCONTRADO: " COD-FORNECEDOR
+           ELSE
+               IF LOTE-TELEFONE-FORNECEDOR NOT NUMERIC
+                   DISPLAY "TELEFONE INVALIDO, REGISTRO IGNORADO: "
+                       COD-FORNECEDOR
+               ELSE
+                   MOVE TELEFONE-FORNECEDOR TO WS-TELEFONE-ANTERIOR
+
+                   MOVE LOTE-NOME-FORNECEDOR     TO NOME-FORNECEDOR
+                   MOVE LOTE-TELEFONE-FORNECEDOR TO TELEFONE-FORNECEDOR
+
+                   REWRITE REG-FORNECEDORES
+
+                   IF WS-FS IS NOT = 0
+                       MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+                       PERFORM 9000-TRADUZIR-FS-STATUS
+                       DISPLAY "NAO FOI POSSIVEL ALTERAR O REGISTRO"
+                       DISPLAY "FILE STATUS: " WS-FS " - "
+                           WS-FS-MENSAGEM
+                   ELSE
+                       DISPLAY "REGISTRO ALTERADO COM SUCESSO: "
+                           COD-FORNECEDOR
+                       IF TELEFONE-FORNECEDOR NOT EQUAL
+                               WS-TELEFONE-ANTERIOR
+                           PERFORM 5000-GRAVAR-HISTORICO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       4000-EXCLUIR-FORNECEDOR.
+           READ FORNECEDORES
+               INVALID KEY
+                   MOVE 'N' TO WS-FORNECEDOR-LOCALIZADO
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-FORNECEDOR-LOCALIZADO
+           END-READ
+
+           IF WS-FORNECEDOR-LOCALIZADO EQUAL 'N'
+               DISPLAY "FORNECEDOR NAO ENCONTRADO: " COD-FORNECEDOR
+           ELSE
+               DELETE FORNECEDORES
+
+               IF WS-FS IS NOT = 0
+                   MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+                   PERFORM 9000-TRADUZIR-FS-STATUS
+                   DISPLAY "NAO FOI POSSIVEL EXCLUIR O REGISTRO"
+                   DISPLAY "FILE STATUS: " WS-FS " - " WS-FS-MENSAGEM
+               ELSE
+                   DISPLAY "REGISTRO EXCLUIDO COM SUCESSO: "
+                       COD-FORNECEDOR
+               END-IF
+           END-IF.
+
+       5000-GRAVAR-HISTORICO.
+           MOVE COD-FORNECEDOR TO COD-FORNECEDOR-HIST
+           MOVE WS-TELEFONE-ANTERIOR TO TELEFONE-ANTERIOR-HIST
+           MOVE TELEFONE-FORNECEDOR TO TELEFONE-NOVO-HIST
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATA-ALTERACAO-HIST
+
+           WRITE REG-HIST-FORNECEDOR
+
+           IF WS-FS-HIST IS NOT = 0
+               MOVE WS-FS-HIST TO WS-FS-CODIGO-BUSCA
+               PERFORM 9000-TRADUZIR-FS-STATUS
+               DISPLAY "NAO FOI POSSIVEL GRAVAR O HISTORICO"
+               DISPLAY "FILE STATUS: " WS-FS-HIST " - " WS-FS-MENSAGEM
+           END-IF.
+
+       9000-TRADUZIR-FS-STATUS.
+           MOVE "STATUS DESCONHECIDO" TO WS-FS-MENSAGEM
+           PERFORM VARYING WS-IDX-FS FROM 1 BY 1
+                   UNTIL WS-IDX-FS GREATER 12
+               IF FS-CODIGO(WS-IDX-FS) EQUAL WS-FS-CODIGO-BUSCA
+                   MOVE FS-MENSAGEM(WS-IDX-FS) TO WS-FS-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM EX_AULA07-LOTE.
