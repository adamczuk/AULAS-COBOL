@@ -1,70 +1,293 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EX_AULA07.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FORNECEDORES ASSIGN TO "C:\ARQUIVOS\FORNECEDORES.TXT"
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS WS-FS.
-       DATA DIVISION.
-       FILE SECTION.
-       FD FORNECEDORES.
-       01 REG-FORNECEDORES.
-           03 COD-FORNECEDOR       PIC 999.
-           03 NOME-FORNECEDOR      PIC X(30).
-           03 TELEFONE-FORNECEDOR  PIC 9(12).
-
-       WORKING-STORAGE SECTION.
-
-       77 WS-FS         PIC 99.
-       77 WS-STATUS-EOF PIC A.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           MOVE 0 TO WS-FS
-
-           OPEN EXTEND FORNECEDORES
-
-           IF WS-FS = 35
-                OPEN OUTPUT FORNECEDORES
-           END-IF
-
-           IF WS-FS = 0
-               DISPLAY "INSERIR CODIGO DO FORNECEDOR"
-               ACCEPT COD-FORNECEDOR
-               DISPLAY "INSERIR NOME DO FORNECEDOR"
-               ACCEPT NOME-FORNECEDOR
-               DISPLAY "INSERIR TELEFONE DO FORNECEDOR"
-               ACCEPT TELEFONE-FORNECEDOR
-
-               WRITE REG-FORNECEDORES
-
-               IF WS-FS IS NOT = 0
-                   DISPLAY "NAO FOI POSSIVEL GRAVAR O REGISTRO"
-                   DISPLAY "FILE STATUS" WS-FS
-               ELSE
-                   DISPLAY "REGISTRO GRAVADO COM SUCESSO"
-
-               END-IF
-           ELSE
-               DISPLAY "ERRO AO CRIAR ARQUIVO"
-               DISPLAY "FILE STATUS: " WS-FS
-           END-IF
-
-           CLOSE FORNECEDORES
-
-           OPEN INPUT FORNECEDORES
-           MOVE SPACES TO REG-FORNECEDORES
-           PERFORM UNTIL WS-STATUS-EOF = 'F'
-               READ FORNECEDORES INTO REG-FORNECEDORES
-                   AT END MOVE 'F' TO WS-STATUS-EOF
-               NOT AT END
-                   DISPLAY COD-FORNECEDOR " - " NOME-FORNECEDOR " - " TE
-      -             LEFONE-FORNECEDOR
-               END-READ
-           END-PERFORM.
-           CLOSE FORNECEDORES
-           STOP RUN.
-       END PROGRAM EX_AULA07.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX_AULA07.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORNECEDORES ASSIGN TO "C:\ARQUIVOS\FORNECEDORES.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS COD-FORNECEDOR
+           FILE STATUS IS WS-FS.
+
+           SELECT HIST-FORNECEDOR ASSIGN TO
+               "C:\ARQUIVOS\HISTFORNECEDOR.TXT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FS-HIST.
+
+           SELECT TOTAIS ASSIGN TO "C:\ARQUIVOS\TOTAIS.TXT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FS-TOT.
+
+           SELECT LOG-EXCECOES ASSIGN TO "C:\ARQUIVOS\EXCECOES.TXT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FS-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FORNECEDORES.
+           COPY FORNECEDOR.
+
+       FD HIST-FORNECEDOR.
+           COPY HISTFORNECEDOR.
+
+       FD TOTAIS.
+           COPY TOTALCONTROLE.
+
+       FD LOG-EXCECOES.
+           COPY EXCELOG.
+
+       WORKING-STORAGE SECTION.
+           COPY FSTATUS.
+
+       77 WS-FS         PIC 99.
+       77 WS-FS-HIST     PIC 99.
+       77 WS-FS-TOT      PIC 99.
+       77 WS-FS-LOG      PIC 99.
+       77 WS-LOG-CHAVE   PIC X(20).
+       77 WS-LOG-FS-VALOR PIC 99.
+       77 CONTROLE      PIC A VALUE SPACES.
+       77 WS-OPERACAO   PIC A VALUE SPACES.
+       77 WS-TELEFONE-ANTERIOR PIC 9(12).
+       77 WS-CONFIRMA-CRIACAO  PIC A VALUE SPACES.
+       77 WS-GRAVADOS           PIC 9(05) VALUE 0.
+       77 WS-REJEITADOS         PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           DISPLAY "CADASTRO DE FORNECEDORES"
+           MOVE 0 TO WS-FS
+
+           OPEN I-O FORNECEDORES
+
+           IF WS-FS = 35
+                DISPLAY "ARQUIVO DE FORNECEDORES NAO ENCONTRADO"
+                DISPLAY "CRIAR UM NOVO ARQUIVO VAZIO? (S/N)"
+                ACCEPT WS-CONFIRMA-CRIACAO
+                IF WS-CONFIRMA-CRIACAO EQUAL 'S'
+                    OPEN OUTPUT FORNECEDORES
+                    IF WS-FS = 0
+                        CLOSE FORNECEDORES
+                        OPEN I-O FORNECEDORES
+                    END-IF
+                END-IF
+           END-IF
+
+           OPEN EXTEND HIST-FORNECEDOR
+
+           IF WS-FS-HIST = 35
+                OPEN OUTPUT HIST-FORNECEDOR
+           END-IF
+
+           IF WS-FS = 0
+               PERFORM UNTIL CONTROLE = 'N'
+                   DISPLAY "I - INCLUIR  A - ALTERAR  E - EXCLUIR"
+                   DISPLAY "INFORME A OPERACAO DESEJADA"
+                   ACCEPT WS-OPERACAO
+
+                   EVALUATE WS-OPERACAO
+                       WHEN "I"
+                           PERFORM 2000-INCLUIR-FORNECEDOR
+                       WHEN "A"
+                           PERFORM 3000-ALTERAR-FORNECEDOR
+                       WHEN "E"
+                           PERFORM 4000-EXCLUIR-FORNECEDOR
+                       WHEN OTHER
+                           DISPLAY "OPERACAO INVALIDA"
+                   END-EVALUATE
+
+                   DISPLAY "DESEJA REALIZAR OUTRA OPERACAO?"
+                   DISPLAY "DIGITE N PARA NAO"
+                   ACCEPT CONTROLE
+               END-PERFORM
+           ELSE
+               MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+               PERFORM 9000-TRADUZIR-FS-STATUS
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE FORNECEDORES"
+               DISPLAY "FILE STATUS: " WS-FS " - " WS-FS-MENSAGEM
+               MOVE "FORNECEDORES.TXT" TO WS-LOG-CHAVE
+               MOVE WS-FS TO WS-LOG-FS-VALOR
+               PERFORM 7000-GRAVAR-LOG-EXCECAO
+           END-IF
+
+           DISPLAY "TOTAL DE REGISTROS GRAVADOS..: " WS-GRAVADOS
+           DISPLAY "TOTAL DE REGISTROS REJEITADOS: " WS-REJEITADOS
+           PERFORM 6000-GRAVAR-TOTAIS
+
+           CLOSE FORNECEDORES
+           CLOSE HIST-FORNECEDOR
+           GOBACK.
+
+       2000-INCLUIR-FORNECEDOR.
+           DISPLAY "INSERIR CODIGO DO FORNECEDOR"
+           ACCEPT COD-FORNECEDOR
+
+           READ FORNECEDORES
+               INVALID KEY
+                   PERFORM 2100-GRAVAR-FORNECEDOR
+               NOT INVALID KEY
+                   DISPLAY "FORNECEDOR JA EXISTE COM ESTE CODIGO"
+                   ADD 1 TO WS-REJEITADOS
+           END-READ.
+
+       2100-GRAVAR-FORNECEDOR.
+           DISPLAY "INSERIR NOME DO FORNECEDOR"
+           ACCEPT NOME-FORNECEDOR
+           DISPLAY "INSERIR TELEFONE DO FORNECEDOR"
+           ACCEPT TELEFONE-FORNECEDOR
+           PERFORM VALIDAR-TELEFONE-FORNECEDOR
+
+           WRITE REG-FORNECEDORES
+
+           IF WS-FS IS NOT = 0
+               MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+               PERFORM 9000-TRADUZIR-FS-STATUS
+               DISPLAY "NAO FOI POSSIVEL GRAVAR O REGISTRO"
+               DISPLAY "FILE STATUS: " WS-FS " - " WS-FS-MENSAGEM
+               ADD 1 TO WS-REJEITADOS
+               MOVE COD-FORNECEDOR TO WS-LOG-CHAVE
+               MOVE WS-FS TO WS-LOG-FS-VALOR
+               PERFORM 7000-GRAVAR-LOG-EXCECAO
+           ELSE
+               DISPLAY "REGISTRO GRAVADO COM SUCESSO"
+               ADD 1 TO WS-GRAVADOS
+           END-IF.
+
+       3000-ALTERAR-FORNECEDOR.
+           DISPLAY "INFORME O CODIGO DO FORNECEDOR A ALTERAR"
+           ACCEPT COD-FORNECEDOR
+
+           READ FORNECEDORES
+               INVALID KEY
+                   DISPLAY "FORNECEDOR NAO ENCONTRADO"
+                   ADD 1 TO WS-REJEITADOS
+               NOT INVALID KEY
+                   DISPLAY "NOME ATUAL.....: " NOME-FORNECEDOR
+                   DISPLAY "INFORME O NOVO NOME DO FORNECEDOR"
+                   ACCEPT NOME-FORNECEDOR
+
+                   DISPLAY "TELEFONE ATUAL.: " TELEFONE-FORNECEDOR
+                   MOVE TELEFONE-FORNECEDOR TO WS-TELEFONE-ANTERIOR
+                   DISPLAY "INFORME O NOVO TELEFONE DO FORNECEDOR"
+                   ACCEPT TELEFONE-FORNECEDOR
+                   PERFORM VALIDAR-TELEFONE-FORNECEDOR
+
+                   REWRITE REG-FORNECEDORES
+
+                   IF WS-FS IS NOT = 0
+                       MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+                       PERFORM 9000-TRADUZIR-FS-STATUS
+                       DISPLAY "NAO FOI POSSIVEL ALTERAR O REGISTRO"
+                       DISPLAY "FILE STATUS: " WS-FS " - "
+                           WS-FS-MENSAGEM
+                       ADD 1 TO WS-REJEITADOS
+                       MOVE COD-FORNECEDOR TO WS-LOG-CHAVE
+                       MOVE WS-FS TO WS-LOG-FS-VALOR
+                       PERFORM 7000-GRAVAR-LOG-EXCECAO
+                   ELSE
+                       DISPLAY "REGISTRO ALTERADO COM SUCESSO"
+                       ADD 1 TO WS-GRAVADOS
+                       IF TELEFONE-FORNECEDOR NOT EQUAL
+                               WS-TELEFONE-ANTERIOR
+                           PERFORM 5000-GRAVAR-HISTORICO
+                       END-IF
+                   END-IF
+           END-READ.
+
+       4000-EXCLUIR-FORNECEDOR.
+           DISPLAY "INFORME O CODIGO DO FORNECEDOR A EXCLUIR"
+           ACCEPT COD-FORNECEDOR
+
+           READ FORNECEDORES
+               INVALID KEY
+                   DISPLAY "FORNECEDOR NAO ENCONTRADO"
+                   ADD 1 TO WS-REJEITADOS
+               NOT INVALID KEY
+                   DELETE FORNECEDORES
+
+                   IF WS-FS IS NOT = 0
+                       MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+                       PERFORM 9000-TRADUZIR-FS-STATUS
+                       DISPLAY "NAO FOI POSSIVEL EXCLUIR O REGISTRO"
+                       DISPLAY "FILE STATUS: " WS-FS " - "
+                           WS-FS-MENSAGEM
+                       ADD 1 TO WS-REJEITADOS
+                       MOVE COD-FORNECEDOR TO WS-LOG-CHAVE
+                       MOVE WS-FS TO WS-LOG-FS-VALOR
+                       PERFORM 7000-GRAVAR-LOG-EXCECAO
+                   ELSE
+                       DISPLAY "REGISTRO EXCLUIDO COM SUCESSO"
+                       ADD 1 TO WS-GRAVADOS
+                   END-IF
+           END-READ.
+
+       5000-GRAVAR-HISTORICO.
+           MOVE COD-FORNECEDOR TO COD-FORNECEDOR-HIST
+           MOVE WS-TELEFONE-ANTERIOR TO TELEFONE-ANTERIOR-HIST
+           MOVE TELEFONE-FORNECEDOR TO TELEFONE-NOVO-HIST
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATA-ALTERACAO-HIST
+
+           WRITE REG-HIST-FORNECEDOR
+
+           IF WS-FS-HIST IS NOT = 0
+               MOVE WS-FS-HIST TO WS-FS-CODIGO-BUSCA
+               PERFORM 9000-TRADUZIR-FS-STATUS
+               DISPLAY "NAO FOI POSSIVEL GRAVAR O HISTORICO"
+               DISPLAY "FILE STATUS: " WS-FS-HIST " - " WS-FS-MENSAGEM
+               MOVE COD-FORNECEDOR TO WS-LOG-CHAVE
+               MOVE WS-FS-HIST TO WS-LOG-FS-VALOR
+               PERFORM 7000-GRAVAR-LOG-EXCECAO
+           END-IF.
+
+       VALIDAR-TELEFONE-FORNECEDOR.
+           IF TELEFONE-FORNECEDOR NOT NUMERIC
+               DISPLAY "TELEFONE INVALIDO - INFORME O TELEFONE DO FORN"
+      -           "ECEDOR"
+               ACCEPT TELEFONE-FORNECEDOR
+               PERFORM VALIDAR-TELEFONE-FORNECEDOR
+           END-IF.
+
+       6000-GRAVAR-TOTAIS.
+           OPEN EXTEND TOTAIS
+
+           IF WS-FS-TOT EQUAL 35
+               OPEN OUTPUT TOTAIS
+           END-IF
+
+           IF WS-FS-TOT EQUAL 0
+               MOVE "EX_AULA07" TO TOTAL-PROGRAMA
+               MOVE FUNCTION CURRENT-DATE(1:8) TO TOTAL-DATA
+               MOVE WS-GRAVADOS TO TOTAL-GRAVADOS
+               MOVE WS-REJEITADOS TO TOTAL-REJEITADOS
+               WRITE REG-TOTAL-CONTROLE
+               CLOSE TOTAIS
+           END-IF.
+
+       7000-GRAVAR-LOG-EXCECAO.
+           OPEN EXTEND LOG-EXCECOES
+
+           IF WS-FS-LOG EQUAL 35
+               OPEN OUTPUT LOG-EXCECOES
+           END-IF
+
+           IF WS-FS-LOG EQUAL 0
+               MOVE "EX_AULA07" TO LOG-PROGRAMA
+               MOVE FUNCTION CURRENT-DATE(1:14) TO LOG-DATA-HORA
+               MOVE WS-LOG-CHAVE TO LOG-CHAVE
+               MOVE WS-LOG-FS-VALOR TO LOG-FS-VALOR
+               WRITE REG-LOG-EXCECAO
+               CLOSE LOG-EXCECOES
+           END-IF.
+
+       9000-TRADUZIR-FS-STATUS.
+           MOVE "STATUS DESCONHECIDO" TO WS-FS-MENSAGEM
+           PERFORM VARYING WS-IDX-FS FROM 1 BY 1
+                   UNTIL WS-IDX-FS GREATER 12
+               IF FS-CODIGO(WS-IDX-FS) EQUAL WS-FS-CODIGO-BUSCA
+                   MOVE FS-MENSAGEM(WS-IDX-FS) TO WS-FS-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM EX_AULA07.
