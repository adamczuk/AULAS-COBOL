@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA_EX13-LOTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO
+               'C:\ARQUIVOS\PRODUTOS.TXT'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS COD-PRODUTO
+           ALTERNATE RECORD KEY IS EAN-PRODUTO
+           ALTERNATE RECORD KEY IS NOME-PRODUTO
+               WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-FS.
+
+           SELECT MOVIMENTO ASSIGN TO
+               'C:\ARQUIVOS\MOVIMENTO.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FS-MOV.
+
+           SELECT LOTE-PRODUTOS ASSIGN TO
+               'C:\ARQUIVOS\PRODUTOS_LOTE.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FS-LOTE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS.
+           COPY PRODUTO.
+
+       FD MOVIMENTO.
+           COPY MOVPRODUTO.
+
+       FD LOTE-PRODUTOS.
+           COPY LOTEPRODUTO.
+
+       WORKING-STORAGE SECTION.
+           COPY FSTATUS.
+       77 WS-FS              PIC 99.
+       77 WS-FS-MOV           PIC 99.
+       77 WS-FS-LOTE          PIC 99.
+       77 WS-EOF              PIC 99 VALUE 0.
+       77 WS-ESTOQUE-ANTERIOR PIC 9(09).
+       77 WS-PRODUTO-LOCALIZADO PIC A VALUE 'N'.
+       77 WS-CONTADOR          PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "CADASTRO DE PRODUTOS EM LOTE"
+
+            OPEN I-O PRODUTOS
+
+            IF WS-FS EQUAL 35
+                OPEN OUTPUT PRODUTOS
+                IF WS-FS EQUAL ZEROS
+                    CLOSE PRODUTOS
+                    OPEN I-O PRODUTOS
+                END-IF
+            END-IF
+
+            OPEN EXTEND MOVIMENTO
+
+            IF WS-FS-MOV EQUAL 35
+                OPEN OUTPUT MOVIMENTO
+            END-IF
+
+            OPEN INPUT LOTE-PRODUTOS
+
+            IF WS-FS NOT EQUAL ZEROS
+                MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+                PERFORM 9000-TRADUZIR-FS-STATUS
+                DISPLAY "ERRO AO ABRIR O ARQUIVO DE PRODUTOS"
+                DISPLAY "FILE STATUS: " WS-FS " - " WS-FS-MENSAGEM
+            ELSE
+                IF WS-FS-LOTE NOT EQUAL ZEROS
+                    MOVE WS-FS-LOTE TO WS-FS-CODIGO-BUSCA
+                    PERFORM 9000-TRADUZIR-FS-STATUS
+                    DISPLAY "ERRO AO ABRIR O ARQUIVO DE LOTE"
+                    DISPLAY "FILE STATUS: " WS-FS-LOTE " - "
+                        WS-FS-MENSAGEM
+                ELSE
+                    PERFORM UNTIL WS-EOF EQUAL 1
+                        READ LOTE-PRODUTOS
+                            AT END
+                                MOVE 1 TO WS-EOF
+                            NOT AT END
+                                PERFORM 1000-PROCESSAR-REGISTRO
+                        END-READ
+                    END-PERFORM
+
+                    DISPLAY "REGISTROS PROCESSADOS: " WS-CONTADOR
+
+                    CLOSE LOTE-PRODUTOS
+                END-IF
+            END-IF
+            CLOSE PRODUTOS
+            CLOSE MOVIMENTO
+
+            STOP RUN.
+
+       1000-PROCESSAR-REGISTRO.
+           MOVE LOTE-COD-PRODUTO TO COD-PRODUTO
+           ADD 1 TO WS-CONTADOR
+
+           EVALUATE LOTE-OPERACAO
+               WHEN "I"
+                   PERFORM 2000-INCLUIR-PRODUTO
+               WHEN "A"
+                   PERFORM 3000-ALTERAR-PRODUTO
+               WHEN "E"
+                   PERFORM 4000-EXCLUIR-PRODUTO
+               WHEN OTHER
+                   DISPLAY "OPERACAO INVALIDA NO LOTE: " LOTE-OPERACAO
+           END-EVALUATE.
+
+       2000-INCLUIR-PRODUTO.
+           READ PRODUTOS
+               INVALID KEY
+                   PERFORM 2100-GRAVAR-PRODUTO
+               NOT INVALID KEY
+                   DISPLAY "PRODUTO JA EXISTE COM ESTE CODIGO: "
+                       COD-PRODUTO
+           END-READ.
+
+       2100-GRAVAR-PRODUTO.
+           MOVE LOTE-NOME-PRODUTO            TO NOME-PRODUTO
+           MOVE LOTE-ESTOQUE-PRODUTO         TO ESTOQUE-PRODUTO
+           MOVE LOTE-PRECO-UNITARIO-PRODUTO  TO PRECO-UNITARIO-PRODUTO
+           MOVE LOTE-PONTO-RESSUPRIMENTO     TO PONTO-RESSUPRIMENTO
+           MOVE LOTE-COD-FORNECEDOR-PRODUTO  TO COD-FORNECEDOR-PRODUTO
+           MOVE LOTE-EAN-PRODUTO             TO EAN-PRODUTO
+
+           WRITE REG-PRODUTO
+
+           IF WS-FS NOT EQUAL ZEROS
+               MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+               PERFORM 9000-TRADUZIR-FS-STATUS
+               DISPLAY 'NAO FOI POSSIVEL GRAVAR O REGISTRO'
+               DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MENSAGEM
+           ELSE
+               DISPLAY "REGISTRO GRAVADO COM SUCESSO: " COD-PRODUTO
+               MOVE 'E' TO TIPO-MOVIMENTO
+               MOVE ESTOQUE-PRODUTO TO QTDE-MOVIMENTO
+               PERFORM 5000-GRAVAR-MOVIMENTO
+           END-IF.
+
+       3000-ALTERAR-PRODUTO.
+           READ PRODUTOS
+               INVALID KEY
+                   MOVE 'N' TO WS-PRODUTO-LOCALIZADO
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-PRODUTO-LOCALIZADO
+           END-READ
+
+           IF WS-PRODUTO-LOCALIZADO EQUAL 'N'
+               DISPLAY "PRODUTO NAO ENCONTRADO: " COD-PRODUTO
+           ELSE
+               MOVE ESTOQUE-PRODUTO TO WS-ESTOQUE-ANTERIOR
+
+               MOVE LOTE-NOME-PRODUTO           TO NOME-PRODUTO
+               MOVE LOTE-ESTOQUE-PRODUTO        TO ESTOQUE-PRODUTO
+               MOVE LOTE-PRECO-UNITARIO-PRODUTO
+                   TO PRECO-UNITARIO-PRODUTO
+               MOVE LOTE-PONTO-RESSUPRIMENTO    TO PONTO-RESSUPRIMENTO
+               MOVE LOTE-COD-FORNECEDOR-PRODUTO
+                   TO COD-FORNECEDOR-PRODUTO
+               MOVE LOTE-EAN-PRODUTO            TO EAN-PRODUTO
+
+               REWRITE REG-PRODUTO
+
+               IF WS-FS NOT EQUAL ZEROS
+                   MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+                   PERFORM 9000-TRADUZIR-FS-STATUS
+                   DISPLAY "NAO FOI POSSIVEL ALTERAR O REGISTRO"
+                   DISPLAY "FILE STATUS: " WS-FS " - " WS-FS-MENSAGEM
+               ELSE
+                   DISPLAY "REGISTRO ALTERADO COM SUCESSO: "
+                       COD-PRODUTO
+                   IF ESTOQUE-PRODUTO GREATER WS-ESTOQUE-ANTERIOR
+                       MOVE 'E' TO TIPO-MOVIMENTO
+                       COMPUTE QTDE-MOVIMENTO =
+                           ESTOQUE-PRODUTO - WS-ESTOQUE-ANTERIOR
+                       PERFORM 5000-GRAVAR-MOVIMENTO
+                   END-IF
+                   IF ESTOQUE-PRODUTO LESS WS-ESTOQUE-ANTERIOR
+                       MOVE 'S' TO TIPO-MOVIMENTO
+                       COMPUTE QTDE-MOVIMENTO =
+                           WS-ESTOQUE-ANTERIOR - ESTOQUE-PRODUTO
+                       PERFORM 5000-GRAVAR-MOVIMENTO
+                   END-IF
+               END-IF
+           END-IF.
+
+       4000-EXCLUIR-PRODUTO.
+           READ PRODUTOS
+               INVALID KEY
+                   MOVE 'N' TO WS-PRODUTO-LOCALIZADO
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-PRODUTO-LOCALIZADO
+           END-READ
+
+           IF WS-PRODUTO-LOCALIZADO EQUAL 'N'
+               DISPLAY "PRODUTO NAO ENCONTRADO: " COD-PRODUTO
+           ELSE
+               MOVE ESTOQUE-PRODUTO TO QTDE-MOVIMENTO
+               DELETE PRODUTOS
+
+               IF WS-FS NOT EQUAL ZEROS
+                   MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+                   PERFORM 9000-TRADUZIR-FS-STATUS
+                   DISPLAY "NAO FOI POSSIVEL EXCLUIR O REGISTRO"
+                   DISPLAY "FILE STATUS: " WS-FS " - " WS-FS-MENSAGEM
+               ELSE
+                   DISPLAY "REGISTRO EXCLUIDO COM SUCESSO: "
+                       COD-PRODUTO
+                   IF QTDE-MOVIMENTO GREATER ZERO
+                       MOVE 'S' TO TIPO-MOVIMENTO
+                       PERFORM 5000-GRAVAR-MOVIMENTO
+                   END-IF
+               END-IF
+           END-IF.
+
+       5000-GRAVAR-MOVIMENTO.
+           MOVE COD-PRODUTO TO COD-PRODUTO-MOV
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATA-MOVIMENTO
+           WRITE REG-MOVIMENTO
+
+           IF WS-FS-MOV NOT EQUAL ZEROS
+               MOVE WS-FS-MOV TO WS-FS-CODIGO-BUSCA
+               PERFORM 9000-TRADUZIR-FS-STATUS
+               DISPLAY "NAO FOI POSSIVEL GRAVAR O MOVIMENTO"
+               DISPLAY "FILE STATUS: " WS-FS-MOV " - " WS-FS-MENSAGEM
+           END-IF.
+
+       9000-TRADUZIR-FS-STATUS.
+           MOVE "STATUS DESCONHECIDO" TO WS-FS-MENSAGEM
+           PERFORM VARYING WS-IDX-FS FROM 1 BY 1
+                   UNTIL WS-IDX-FS GREATER 12
+               IF FS-CODIGO(WS-IDX-FS) EQUAL WS-FS-CODIGO-BUSCA
+                   MOVE FS-MENSAGEM(WS-IDX-FS) TO WS-FS-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM PROGRAMA_EX13-LOTE.
