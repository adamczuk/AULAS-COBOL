@@ -1,64 +1,364 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA_EX13.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PRODUTOS ASSIGN TO
-               'C:\ARQUIVOS\PRODUTOS.TXT'
-           ORGANIZATION IS INDEXED
-           ACCESS IS RANDOM
-           RECORD KEY IS COD-PRODUTO
-           FILE STATUS IS WS-FS.
-       DATA DIVISION.
-       FILE SECTION.
-       FD PRODUTOS.
-           01 REG-PRODUTO.
-               03 COD-PRODUTO          PIC 999.
-               03 NOME-PRODUTO         PIC X(20).
-               03 ESTOQUE-PRODUTO      PIC 9(09).
-       WORKING-STORAGE SECTION.
-       77 WS-FS        PIC 99.
-       77 CONTROLE     PIC A VALUE SPACES.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "CADASTRO DE PRODUTOS"
-            SET WS-FS TO 0.
-
-            OPEN I-O PRODUTOS
-
-            IF WS-FS EQUAL 35
-                OPEN OUTPUT PRODUTOS
-            END-IF
-
-            IF WS-FS EQUAL ZEROS
-                PERFORM UNTIL CONTROLE EQUALS 'N'
-                    DISPLAY "INFORME O CODIGO DO PRODUTO"
-                    ACCEPT COD-PRODUTO
-                    DISPLAY "INFORME O NOME DO PRODUTO"
-                    ACCEPT NOME-PRODUTO
-
-                        DISPLAY "INFORME A QUANTIDADE DO PRODUTO"
-                    ACCEPT ESTOQUE-PRODUTO
-
-                        WRITE REG-PRODUTO
-
-                        IF WS-FS NOT EQUAL ZEROS
-                        DISPLAY 'NAO FOI POSSIVEL GRAVAR O REGISTRO'
-                        DISPLAY 'FILE STATUS: ' WS-FS
-                   ELSE
-                       DISPLAY "REGISTRO GRAVADO COM SUCESSO!"
-                   END-IF
-
-
-                   DISPLAY "DESEJA GRAVAR UM NOVO PRODUTO?"
-                   DISPLAY "DIGITE N PARA NAO"
-                   ACCEPT CONTROLE
-               END-PERFORM
-            ELSE
-                DISPLAY "ERRO AO CRIAR ARQUIVO"
-                DISPLAY "FILE STATUS: " WS-FS
-            END-IF
-            CLOSE PRODUTOS
-
-            STOP RUN.
-       END PROGRAM PROGRAMA_EX13.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA_EX13.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO
+               'C:\ARQUIVOS\PRODUTOS.TXT'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS COD-PRODUTO
+           ALTERNATE RECORD KEY IS EAN-PRODUTO
+           ALTERNATE RECORD KEY IS NOME-PRODUTO
+               WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-FS.
+
+           SELECT MOVIMENTO ASSIGN TO
+               'C:\ARQUIVOS\MOVIMENTO.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FS-MOV.
+
+           SELECT TOTAIS ASSIGN TO
+               'C:\ARQUIVOS\TOTAIS.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FS-TOT.
+
+           SELECT LOG-EXCECOES ASSIGN TO
+               'C:\ARQUIVOS\EXCECOES.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FS-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS.
+           COPY PRODUTO.
+
+       FD MOVIMENTO.
+           COPY MOVPRODUTO.
+
+       FD TOTAIS.
+           COPY TOTALCONTROLE.
+
+       FD LOG-EXCECOES.
+           COPY EXCELOG.
+       WORKING-STORAGE SECTION.
+           COPY FSTATUS.
+       77 WS-FS              PIC 99.
+       77 WS-FS-MOV           PIC 99.
+       77 WS-FS-TOT           PIC 99.
+       77 WS-FS-LOG           PIC 99.
+       77 WS-LOG-CHAVE        PIC X(20).
+       77 WS-LOG-FS-VALOR     PIC 99.
+       77 CONTROLE           PIC A VALUE SPACES.
+       77 WS-OPERACAO        PIC A VALUE SPACES.
+       77 WS-ESTOQUE-ANTERIOR PIC 9(09).
+       77 WS-TIPO-BUSCA       PIC A VALUE SPACES.
+       77 WS-PRODUTO-LOCALIZADO PIC A VALUE 'N'.
+       77 WS-CONFIRMA-CRIACAO   PIC A VALUE SPACES.
+       77 WS-GRAVADOS           PIC 9(05) VALUE 0.
+       77 WS-REJEITADOS         PIC 9(05) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "CADASTRO DE PRODUTOS"
+            SET WS-FS TO 0.
+
+            OPEN I-O PRODUTOS
+
+            IF WS-FS EQUAL 35
+                DISPLAY "ARQUIVO DE PRODUTOS NAO ENCONTRADO"
+                DISPLAY "CRIAR UM NOVO ARQUIVO VAZIO? (S/N)"
+                ACCEPT WS-CONFIRMA-CRIACAO
+                IF WS-CONFIRMA-CRIACAO EQUAL 'S'
+                    OPEN OUTPUT PRODUTOS
+                    IF WS-FS EQUAL ZEROS
+                        CLOSE PRODUTOS
+                        OPEN I-O PRODUTOS
+                    END-IF
+                END-IF
+            END-IF
+
+            OPEN EXTEND MOVIMENTO
+
+            IF WS-FS-MOV EQUAL 35
+                OPEN OUTPUT MOVIMENTO
+            END-IF
+
+            IF WS-FS EQUAL ZEROS
+                PERFORM UNTIL CONTROLE IS EQUAL TO 'N'
+                    DISPLAY "I - INCLUIR  A - ALTERAR  E - EXCLUIR"
+                    DISPLAY "INFORME A OPERACAO DESEJADA"
+                    ACCEPT WS-OPERACAO
+
+                    EVALUATE WS-OPERACAO
+                        WHEN "I"
+                            PERFORM 2000-INCLUIR-PRODUTO
+                        WHEN "A"
+                            PERFORM 3000-ALTERAR-PRODUTO
+                        WHEN "E"
+                            PERFORM 4000-EXCLUIR-PRODUTO
+                        WHEN OTHER
+                            DISPLAY "OPERACAO INVALIDA"
+                    END-EVALUATE
+
+                   DISPLAY "DESEJA REALIZAR OUTRA OPERACAO?"
+                   DISPLAY "DIGITE N PARA NAO"
+                   ACCEPT CONTROLE
+               END-PERFORM
+            ELSE
+                MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+                PERFORM 9000-TRADUZIR-FS-STATUS
+                DISPLAY "ERRO AO ABRIR O ARQUIVO DE PRODUTOS"
+                DISPLAY "FILE STATUS: " WS-FS " - " WS-FS-MENSAGEM
+                MOVE "PRODUTOS.TXT" TO WS-LOG-CHAVE
+                MOVE WS-FS TO WS-LOG-FS-VALOR
+                PERFORM 7000-GRAVAR-LOG-EXCECAO
+            END-IF
+
+            DISPLAY "TOTAL DE REGISTROS GRAVADOS..: " WS-GRAVADOS
+            DISPLAY "TOTAL DE REGISTROS REJEITADOS: " WS-REJEITADOS
+            PERFORM 6000-GRAVAR-TOTAIS
+
+            CLOSE PRODUTOS
+            CLOSE MOVIMENTO
+
+            GOBACK.
+
+       2000-INCLUIR-PRODUTO.
+           DISPLAY "INFORME O CODIGO DO PRODUTO"
+           ACCEPT COD-PRODUTO
+
+           READ PRODUTOS
+               INVALID KEY
+                   PERFORM 2100-GRAVAR-PRODUTO
+               NOT INVALID KEY
+                   DISPLAY "PRODUTO JA EXISTE COM ESTE CODIGO"
+                   ADD 1 TO WS-REJEITADOS
+           END-READ.
+
+       2100-GRAVAR-PRODUTO.
+           DISPLAY "INFORME O NOME DO PRODUTO"
+           ACCEPT NOME-PRODUTO
+
+           DISPLAY "INFORME A QUANTIDADE DO PRODUTO"
+           ACCEPT ESTOQUE-PRODUTO
+
+           DISPLAY "INFORME O PRECO UNITARIO DO PRODUTO"
+           ACCEPT PRECO-UNITARIO-PRODUTO
+
+           DISPLAY "INFORME O PONTO DE RESSUPRIMENTO"
+           ACCEPT PONTO-RESSUPRIMENTO
+
+           DISPLAY "INFORME O CODIGO DO FORNECEDOR"
+           ACCEPT COD-FORNECEDOR-PRODUTO
+
+           DISPLAY "INFORME O CODIGO DE BARRAS (EAN)"
+           ACCEPT EAN-PRODUTO
+
+           WRITE REG-PRODUTO
+
+           IF WS-FS NOT EQUAL ZEROS
+               MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+               PERFORM 9000-TRADUZIR-FS-STATUS
+               DISPLAY 'NAO FOI POSSIVEL GRAVAR O REGISTRO'
+               DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MENSAGEM
+               ADD 1 TO WS-REJEITADOS
+               MOVE COD-PRODUTO TO WS-LOG-CHAVE
+               MOVE WS-FS TO WS-LOG-FS-VALOR
+               PERFORM 7000-GRAVAR-LOG-EXCECAO
+           ELSE
+               DISPLAY "REGISTRO GRAVADO COM SUCESSO!"
+               ADD 1 TO WS-GRAVADOS
+               MOVE 'E' TO TIPO-MOVIMENTO
+               MOVE ESTOQUE-PRODUTO TO QTDE-MOVIMENTO
+               PERFORM 5000-GRAVAR-MOVIMENTO
+           END-IF.
+
+       3000-ALTERAR-PRODUTO.
+           PERFORM 1500-LOCALIZAR-PRODUTO
+
+           IF WS-PRODUTO-LOCALIZADO EQUAL 'N'
+               DISPLAY "PRODUTO NAO ENCONTRADO"
+               ADD 1 TO WS-REJEITADOS
+           ELSE
+               DISPLAY "NOME ATUAL.....: " NOME-PRODUTO
+               DISPLAY "INFORME O NOVO NOME DO PRODUTO"
+               ACCEPT NOME-PRODUTO
+
+               DISPLAY "ESTOQUE ATUAL..: " ESTOQUE-PRODUTO
+               MOVE ESTOQUE-PRODUTO TO WS-ESTOQUE-ANTERIOR
+               DISPLAY "INFORME A NOVA QUANTIDADE EM ESTOQUE"
+               ACCEPT ESTOQUE-PRODUTO
+
+               DISPLAY "PRECO ATUAL....: " PRECO-UNITARIO-PRODUTO
+               DISPLAY "INFORME O NOVO PRECO UNITARIO"
+               ACCEPT PRECO-UNITARIO-PRODUTO
+
+               DISPLAY "RESSUPRIMENTO..: " PONTO-RESSUPRIMENTO
+               DISPLAY "INFORME O NOVO PONTO DE RESSUPRIMENTO"
+               ACCEPT PONTO-RESSUPRIMENTO
+
+               DISPLAY "FORNECEDOR ATUAL: " COD-FORNECEDOR-PRODUTO
+               DISPLAY "INFORME O NOVO CODIGO DO FORNECEDOR"
+               ACCEPT COD-FORNECEDOR-PRODUTO
+
+               DISPLAY "EAN ATUAL......: " EAN-PRODUTO
+               DISPLAY "INFORME O NOVO CODIGO DE BARRAS (EAN)"
+               ACCEPT EAN-PRODUTO
+
+               REWRITE REG-PRODUTO
+
+               IF WS-FS NOT EQUAL ZEROS
+                   MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+                   PERFORM 9000-TRADUZIR-FS-STATUS
+                   DISPLAY "NAO FOI POSSIVEL ALTERAR O REGISTRO"
+                   DISPLAY "FILE STATUS: " WS-FS " - " WS-FS-MENSAGEM
+                   ADD 1 TO WS-REJEITADOS
+                   MOVE COD-PRODUTO TO WS-LOG-CHAVE
+                   MOVE WS-FS TO WS-LOG-FS-VALOR
+                   PERFORM 7000-GRAVAR-LOG-EXCECAO
+               ELSE
+                   DISPLAY "REGISTRO ALTERADO COM SUCESSO!"
+                   ADD 1 TO WS-GRAVADOS
+                   IF ESTOQUE-PRODUTO GREATER WS-ESTOQUE-ANTERIOR
+                       MOVE 'E' TO TIPO-MOVIMENTO
+                       COMPUTE QTDE-MOVIMENTO =
+                           ESTOQUE-PRODUTO - WS-ESTOQUE-ANTERIOR
+                       PERFORM 5000-GRAVAR-MOVIMENTO
+                   END-IF
+                   IF ESTOQUE-PRODUTO LESS WS-ESTOQUE-ANTERIOR
+                       MOVE 'S' TO TIPO-MOVIMENTO
+                       COMPUTE QTDE-MOVIMENTO =
+                           WS-ESTOQUE-ANTERIOR - ESTOQUE-PRODUTO
+                       PERFORM 5000-GRAVAR-MOVIMENTO
+                   END-IF
+               END-IF
+           END-IF.
+
+       4000-EXCLUIR-PRODUTO.
+           PERFORM 1500-LOCALIZAR-PRODUTO
+
+           IF WS-PRODUTO-LOCALIZADO EQUAL 'N'
+               DISPLAY "PRODUTO NAO ENCONTRADO"
+               ADD 1 TO WS-REJEITADOS
+           ELSE
+               MOVE ESTOQUE-PRODUTO TO QTDE-MOVIMENTO
+               DELETE PRODUTOS
+
+               IF WS-FS NOT EQUAL ZEROS
+                   MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+                   PERFORM 9000-TRADUZIR-FS-STATUS
+                   DISPLAY "NAO FOI POSSIVEL EXCLUIR O REGISTRO"
+                   DISPLAY "FILE STATUS: " WS-FS " - " WS-FS-MENSAGEM
+                   ADD 1 TO WS-REJEITADOS
+                   MOVE COD-PRODUTO TO WS-LOG-CHAVE
+                   MOVE WS-FS TO WS-LOG-FS-VALOR
+                   PERFORM 7000-GRAVAR-LOG-EXCECAO
+               ELSE
+                   DISPLAY "REGISTRO EXCLUIDO COM SUCESSO!"
+                   ADD 1 TO WS-GRAVADOS
+                   IF QTDE-MOVIMENTO GREATER ZERO
+                       MOVE 'S' TO TIPO-MOVIMENTO
+                       PERFORM 5000-GRAVAR-MOVIMENTO
+                   END-IF
+               END-IF
+           END-IF.
+
+       1500-LOCALIZAR-PRODUTO.
+           DISPLAY "BUSCAR POR: C - CODIGO  E - CODIGO DE BARRAS (EAN)"
+           DISPLAY "            N - NOME DO PRODUTO"
+           ACCEPT WS-TIPO-BUSCA
+
+           IF WS-TIPO-BUSCA EQUAL 'E'
+               DISPLAY "INFORME O CODIGO DE BARRAS (EAN) DO PRODUTO"
+               ACCEPT EAN-PRODUTO
+
+               READ PRODUTOS KEY IS EAN-PRODUTO
+                   INVALID KEY
+                       MOVE 'N' TO WS-PRODUTO-LOCALIZADO
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-PRODUTO-LOCALIZADO
+               END-READ
+           ELSE
+               IF WS-TIPO-BUSCA EQUAL 'N'
+                   DISPLAY "INFORME O NOME DO PRODUTO"
+                   ACCEPT NOME-PRODUTO
+
+                   READ PRODUTOS KEY IS NOME-PRODUTO
+                       INVALID KEY
+                           MOVE 'N' TO WS-PRODUTO-LOCALIZADO
+                       NOT INVALID KEY
+                           MOVE 'S' TO WS-PRODUTO-LOCALIZADO
+                   END-READ
+               ELSE
+                   DISPLAY "INFORME O CODIGO DO PRODUTO"
+                   ACCEPT COD-PRODUTO
+
+                   READ PRODUTOS KEY IS COD-PRODUTO
+                       INVALID KEY
+                           MOVE 'N' TO WS-PRODUTO-LOCALIZADO
+                       NOT INVALID KEY
+                           MOVE 'S' TO WS-PRODUTO-LOCALIZADO
+                   END-READ
+               END-IF
+           END-IF.
+
+       5000-GRAVAR-MOVIMENTO.
+           MOVE COD-PRODUTO TO COD-PRODUTO-MOV
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATA-MOVIMENTO
+           WRITE REG-MOVIMENTO
+
+           IF WS-FS-MOV NOT EQUAL ZEROS
+               MOVE WS-FS-MOV TO WS-FS-CODIGO-BUSCA
+               PERFORM 9000-TRADUZIR-FS-STATUS
+               DISPLAY "NAO FOI POSSIVEL GRAVAR O MOVIMENTO"
+               DISPLAY "FILE STATUS: " WS-FS-MOV " - " WS-FS-MENSAGEM
+               MOVE COD-PRODUTO TO WS-LOG-CHAVE
+               MOVE WS-FS-MOV TO WS-LOG-FS-VALOR
+               PERFORM 7000-GRAVAR-LOG-EXCECAO
+           END-IF.
+
+       6000-GRAVAR-TOTAIS.
+           OPEN EXTEND TOTAIS
+
+           IF WS-FS-TOT EQUAL 35
+               OPEN OUTPUT TOTAIS
+           END-IF
+
+           IF WS-FS-TOT EQUAL 0
+               MOVE "PROGRAMA_EX13" TO TOTAL-PROGRAMA
+               MOVE FUNCTION CURRENT-DATE(1:8) TO TOTAL-DATA
+               MOVE WS-GRAVADOS TO TOTAL-GRAVADOS
+               MOVE WS-REJEITADOS TO TOTAL-REJEITADOS
+               WRITE REG-TOTAL-CONTROLE
+               CLOSE TOTAIS
+           END-IF.
+
+       7000-GRAVAR-LOG-EXCECAO.
+           OPEN EXTEND LOG-EXCECOES
+
+           IF WS-FS-LOG EQUAL 35
+               OPEN OUTPUT LOG-EXCECOES
+           END-IF
+
+           IF WS-FS-LOG EQUAL 0
+               MOVE "PROGRAMA_EX13" TO LOG-PROGRAMA
+               MOVE FUNCTION CURRENT-DATE(1:14) TO LOG-DATA-HORA
+               MOVE WS-LOG-CHAVE TO LOG-CHAVE
+               MOVE WS-LOG-FS-VALOR TO LOG-FS-VALOR
+               WRITE REG-LOG-EXCECAO
+               CLOSE LOG-EXCECOES
+           END-IF.
+
+       9000-TRADUZIR-FS-STATUS.
+           MOVE "STATUS DESCONHECIDO" TO WS-FS-MENSAGEM
+           PERFORM VARYING WS-IDX-FS FROM 1 BY 1
+                   UNTIL WS-IDX-FS GREATER 12
+               IF FS-CODIGO(WS-IDX-FS) EQUAL WS-FS-CODIGO-BUSCA
+                   MOVE FS-MENSAGEM(WS-IDX-FS) TO WS-FS-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM PROGRAMA_EX13.
