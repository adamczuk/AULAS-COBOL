@@ -1,51 +1,220 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA_EX14.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PRODUTOS ASSIGN TO
-               'C:\ARQUIVOS\PRODUTOS.TXT'
-           ORGANIZATION IS INDEXED
-           ACCESS IS DYNAMIC
-           RECORD KEY IS COD-PRODUTO
-           FILE STATUS IS WS-FS.
-       DATA DIVISION.
-       FILE SECTION.
-       FD PRODUTOS.
-           01 REG-PRODUTO.
-               03 COD-PRODUTO          PIC 999.
-               03 NOME-PRODUTO         PIC X(20).
-               03 ESTOQUE-PRODUTO      PIC 9(09).
-       WORKING-STORAGE SECTION.
-
-           01 WS-PRODUTO.
-               03 WS-COD-PRODUTO          PIC 999.
-               03 WS-NOME-PRODUTO         PIC X(20).
-               03 WS-ESTOQUE-PRODUTO      PIC 9(09).
-       77 WS-FS        PIC 99 VALUE 0.
-       77 WS-EOF       PIC 99 VALUE 0.
-       77 WS-CONTADOR  PIC 99 VALUE 0.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            OPEN INPUT PRODUTOS
-
-            DISPLAY "LISTAGEM DE PRODUTOS"
-
-            PERFORM UNTIL WS-EOF EQUAL 1
-               READ PRODUTOS INTO WS-PRODUTO
-                   AT END
-                       MOVE 1 TO WS-EOF
-                   NOT AT END
-                       DISPLAY ' COD PRODUTO ' WS-COD-PRODUTO
-                       DISPLAY ' NOME PRODUTO ' WS-NOME-PRODUTO
-                       DISPLAY ' QTDE EM ESTOQUE ' WS-ESTOQUE-PRODUTO
-                       ADD 1 TO WS-CONTADOR
-               END-READ
-            END-PERFORM
-            DISPLAY 'TOTAL DE REGISTRO LOCALIZADOS ' WS-CONTADOR
-            CLOSE PRODUTOS
-
-            STOP RUN.
-       END PROGRAM PROGRAMA_EX14.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA_EX14.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO
+               'C:\ARQUIVOS\PRODUTOS.TXT'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS COD-PRODUTO
+           ALTERNATE RECORD KEY IS EAN-PRODUTO
+           ALTERNATE RECORD KEY IS NOME-PRODUTO
+               WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-FS.
+
+           SELECT LOG-EXCECOES ASSIGN TO
+               'C:\ARQUIVOS\EXCECOES.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FS-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS.
+           COPY PRODUTO.
+
+       FD LOG-EXCECOES.
+           COPY EXCELOG.
+       WORKING-STORAGE SECTION.
+       77 WS-FS              PIC 99 VALUE 0.
+       77 WS-FS-LOG           PIC 99 VALUE 0.
+       77 WS-LOG-CHAVE        PIC X(20) VALUE SPACES.
+       77 WS-EOF              PIC 99 VALUE 0.
+       77 WS-CONTADOR         PIC 99 VALUE 0.
+       77 WS-OPCAO            PIC 9 VALUE 0.
+       77 WS-BUSCA            PIC X(20) VALUE SPACES.
+       77 WS-BUSCA-UC         PIC X(20) VALUE SPACES.
+       77 WS-BUSCA-LEN        PIC 99 VALUE 0.
+       77 WS-NOME-PRODUTO-UC  PIC X(20) VALUE SPACES.
+       77 WS-OCORRENCIAS      PIC 99 VALUE 0.
+       77 WS-TIPO-FAIXA       PIC A VALUE SPACES.
+       77 WS-COD-DE           PIC 999 VALUE 0.
+       77 WS-COD-ATE          PIC 999 VALUE 999.
+       77 WS-ESTOQUE-DE       PIC 9(09) VALUE 0.
+       77 WS-ESTOQUE-ATE      PIC 9(09) VALUE 999999999.
+       77 WS-EAN-BUSCA        PIC 9(13) VALUE 0.
+       77 WS-NOME-BUSCA-EXATO PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            DISPLAY "LISTAGEM DE PRODUTOS"
+            DISPLAY "1 - LISTAR TODOS OS PRODUTOS"
+            DISPLAY "2 - BUSCAR PRODUTO PELO NOME (BUSCA PARCIAL)"
+            DISPLAY "3 - LISTAR POR FAIXA DE CODIGO OU DE ESTOQUE"
+            DISPLAY "4 - BUSCAR PRODUTO PELO CODIGO DE BARRAS (EAN)"
+            DISPLAY "5 - BUSCAR PRODUTO PELO NOME (BUSCA EXATA)"
+            ACCEPT WS-OPCAO
+
+            OPEN INPUT PRODUTOS
+
+            IF WS-FS NOT EQUAL ZEROS
+                DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE PRODUTOS"
+                DISPLAY "FILE STATUS: " WS-FS
+                MOVE "PRODUTOS.TXT" TO WS-LOG-CHAVE
+                PERFORM 8000-GRAVAR-LOG-EXCECAO
+            ELSE
+                EVALUATE WS-OPCAO
+                    WHEN 2
+                        PERFORM 2000-BUSCAR-POR-NOME
+                    WHEN 3
+                        PERFORM 3000-LISTAR-POR-FAIXA
+                    WHEN 4
+                        PERFORM 4000-BUSCAR-POR-EAN
+                    WHEN 5
+                        PERFORM 5000-BUSCAR-POR-NOME-EXATO
+                    WHEN OTHER
+                        PERFORM 1000-LISTAR-TODOS
+                END-EVALUATE
+
+                DISPLAY 'TOTAL DE REGISTRO LOCALIZADOS ' WS-CONTADOR
+                CLOSE PRODUTOS
+            END-IF
+
+            GOBACK.
+
+       1000-LISTAR-TODOS.
+           PERFORM UNTIL WS-EOF EQUAL 1
+              READ PRODUTOS NEXT RECORD
+                  AT END
+                      MOVE 1 TO WS-EOF
+                  NOT AT END
+                      DISPLAY ' COD PRODUTO ' COD-PRODUTO
+                      DISPLAY ' NOME PRODUTO ' NOME-PRODUTO
+                      DISPLAY ' QTDE EM ESTOQUE ' ESTOQUE-PRODUTO
+                      ADD 1 TO WS-CONTADOR
+              END-READ
+           END-PERFORM.
+
+       2000-BUSCAR-POR-NOME.
+           DISPLAY "INFORME O NOME (OU PARTE DO NOME) A PROCURAR"
+           ACCEPT WS-BUSCA
+           MOVE FUNCTION TRIM(WS-BUSCA) TO WS-BUSCA
+           MOVE FUNCTION UPPER-CASE(WS-BUSCA) TO WS-BUSCA-UC
+           COMPUTE WS-BUSCA-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-BUSCA))
+
+           PERFORM UNTIL WS-EOF EQUAL 1
+              READ PRODUTOS NEXT RECORD
+                  AT END
+                      MOVE 1 TO WS-EOF
+                  NOT AT END
+                      MOVE FUNCTION UPPER-CASE(NOME-PRODUTO)
+                          TO WS-NOME-PRODUTO-UC
+                      MOVE 0 TO WS-OCORRENCIAS
+                      INSPECT WS-NOME-PRODUTO-UC TALLYING
+                          WS-OCORRENCIAS FOR ALL
+                          WS-BUSCA-UC(1:WS-BUSCA-LEN)
+
+                      IF WS-OCORRENCIAS GREATER ZERO
+                          DISPLAY ' COD PRODUTO ' COD-PRODUTO
+                          DISPLAY ' NOME PRODUTO ' NOME-PRODUTO
+                          DISPLAY ' QTDE EM ESTOQUE ' ESTOQUE-PRODUTO
+                          ADD 1 TO WS-CONTADOR
+                      END-IF
+              END-READ
+           END-PERFORM.
+
+       3000-LISTAR-POR-FAIXA.
+           DISPLAY "FILTRAR POR: C - CODIGO DO PRODUTO  "
+               "E - QUANTIDADE EM ESTOQUE"
+           ACCEPT WS-TIPO-FAIXA
+
+           IF WS-TIPO-FAIXA EQUAL 'C'
+               DISPLAY "INFORME O CODIGO INICIAL"
+               ACCEPT WS-COD-DE
+               DISPLAY "INFORME O CODIGO FINAL"
+               ACCEPT WS-COD-ATE
+           ELSE
+               DISPLAY "INFORME O ESTOQUE INICIAL"
+               ACCEPT WS-ESTOQUE-DE
+               DISPLAY "INFORME O ESTOQUE FINAL"
+               ACCEPT WS-ESTOQUE-ATE
+           END-IF
+
+           PERFORM UNTIL WS-EOF EQUAL 1
+              READ PRODUTOS NEXT RECORD
+                  AT END
+                      MOVE 1 TO WS-EOF
+                  NOT AT END
+                      IF WS-TIPO-FAIXA EQUAL 'C'
+                          IF COD-PRODUTO NOT LESS WS-COD-DE AND
+                                  COD-PRODUTO NOT GREATER WS-COD-ATE
+                              DISPLAY ' COD PRODUTO ' COD-PRODUTO
+                              DISPLAY ' NOME PRODUTO ' NOME-PRODUTO
+                              DISPLAY ' QTDE EM ESTOQUE '
+                                  ESTOQUE-PRODUTO
+                              ADD 1 TO WS-CONTADOR
+                          END-IF
+                      ELSE
+                          IF ESTOQUE-PRODUTO NOT LESS WS-ESTOQUE-DE
+                                  AND ESTOQUE-PRODUTO NOT GREATER
+                                  WS-ESTOQUE-ATE
+                              DISPLAY ' COD PRODUTO ' COD-PRODUTO
+                              DISPLAY ' NOME PRODUTO ' NOME-PRODUTO
+                              DISPLAY ' QTDE EM ESTOQUE '
+                                  ESTOQUE-PRODUTO
+                              ADD 1 TO WS-CONTADOR
+                          END-IF
+                      END-IF
+              END-READ
+           END-PERFORM.
+
+       4000-BUSCAR-POR-EAN.
+           DISPLAY "INFORME O CODIGO DE BARRAS (EAN) A PROCURAR"
+           ACCEPT WS-EAN-BUSCA
+           MOVE WS-EAN-BUSCA TO EAN-PRODUTO
+
+           READ PRODUTOS KEY IS EAN-PRODUTO
+               INVALID KEY
+                   DISPLAY "PRODUTO NAO ENCONTRADO PARA ESTE EAN"
+               NOT INVALID KEY
+                   DISPLAY ' COD PRODUTO ' COD-PRODUTO
+                   DISPLAY ' NOME PRODUTO ' NOME-PRODUTO
+                   DISPLAY ' QTDE EM ESTOQUE ' ESTOQUE-PRODUTO
+                   ADD 1 TO WS-CONTADOR
+           END-READ.
+
+       5000-BUSCAR-POR-NOME-EXATO.
+           DISPLAY "INFORME O NOME EXATO DO PRODUTO"
+           ACCEPT WS-NOME-BUSCA-EXATO
+           MOVE WS-NOME-BUSCA-EXATO TO NOME-PRODUTO
+
+           READ PRODUTOS KEY IS NOME-PRODUTO
+               INVALID KEY
+                   DISPLAY "PRODUTO NAO ENCONTRADO PARA ESTE NOME"
+               NOT INVALID KEY
+                   DISPLAY ' COD PRODUTO ' COD-PRODUTO
+                   DISPLAY ' NOME PRODUTO ' NOME-PRODUTO
+                   DISPLAY ' QTDE EM ESTOQUE ' ESTOQUE-PRODUTO
+                   ADD 1 TO WS-CONTADOR
+           END-READ.
+
+       8000-GRAVAR-LOG-EXCECAO.
+           OPEN EXTEND LOG-EXCECOES
+
+           IF WS-FS-LOG EQUAL 35
+               OPEN OUTPUT LOG-EXCECOES
+           END-IF
+
+           IF WS-FS-LOG EQUAL 0
+               MOVE "PROGRAMA_EX14" TO LOG-PROGRAMA
+               MOVE FUNCTION CURRENT-DATE(1:14) TO LOG-DATA-HORA
+               MOVE WS-LOG-CHAVE TO LOG-CHAVE
+               MOVE WS-FS TO LOG-FS-VALOR
+               WRITE REG-LOG-EXCECAO
+               CLOSE LOG-EXCECOES
+           END-IF.
+
+       END PROGRAM PROGRAMA_EX14.
