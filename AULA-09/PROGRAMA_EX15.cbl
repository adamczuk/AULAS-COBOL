@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA_EX15.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO
+               'C:\ARQUIVOS\PRODUTOS.TXT'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS COD-PRODUTO
+           ALTERNATE RECORD KEY IS EAN-PRODUTO
+           ALTERNATE RECORD KEY IS NOME-PRODUTO
+               WITH DUPLICATES
+           FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS.
+           COPY PRODUTO.
+       WORKING-STORAGE SECTION.
+       77 WS-FS             PIC 99 VALUE 0.
+       77 WS-EOF             PIC 99 VALUE 0.
+       77 WS-LIMITE-ESTOQUE  PIC 9(09) VALUE 0.
+       77 WS-CONTADOR        PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "RELATORIO DE PRODUTOS COM ESTOQUE BAIXO"
+           DISPLAY "INFORME O LIMITE DE ESTOQUE (ABAIXO DISSO SAI)"
+           ACCEPT WS-LIMITE-ESTOQUE
+
+           OPEN INPUT PRODUTOS
+
+           IF WS-FS NOT EQUAL ZEROS
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE PRODUTOS"
+               DISPLAY "FILE STATUS: " WS-FS
+           ELSE
+               PERFORM UNTIL WS-EOF EQUAL 1
+                   READ PRODUTOS NEXT RECORD
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           IF ESTOQUE-PRODUTO LESS THAN
+                                   WS-LIMITE-ESTOQUE
+                               DISPLAY " COD PRODUTO..: " COD-PRODUTO
+                               DISPLAY " NOME PRODUTO.: " NOME-PRODUTO
+                               DISPLAY " ESTOQUE......: "
+                                   ESTOQUE-PRODUTO
+                               DISPLAY "------------------------------"
+                               ADD 1 TO WS-CONTADOR
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               DISPLAY "TOTAL DE PRODUTOS ABAIXO DO LIMITE: "
+                   WS-CONTADOR
+
+               CLOSE PRODUTOS
+           END-IF
+
+           GOBACK.
+       END PROGRAM PROGRAMA_EX15.
