@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA_EX16.
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO
+               'C:\ARQUIVOS\PRODUTOS.TXT'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS COD-PRODUTO
+           ALTERNATE RECORD KEY IS EAN-PRODUTO
+           ALTERNATE RECORD KEY IS NOME-PRODUTO
+               WITH DUPLICATES
+           FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS.
+           COPY PRODUTO.
+       WORKING-STORAGE SECTION.
+       77 WS-FS             PIC 99 VALUE 0.
+       77 WS-EOF             PIC 99 VALUE 0.
+       77 WS-VALOR-ITEM      PIC 9(11)V99 VALUE 0.
+       77 WS-VALOR-TOTAL     PIC 9(13)V99 VALUE 0.
+       77 MASC-VALOR-ITEM    PIC ZZZ.ZZZ.ZZZ,99.
+       77 MASC-VALOR-TOTAL   PIC ZZ.ZZZ.ZZZ.ZZZ,99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "RELATORIO DE VALORIZACAO DE ESTOQUE"
+
+           OPEN INPUT PRODUTOS
+
+           IF WS-FS NOT EQUAL ZEROS
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE PRODUTOS"
+               DISPLAY "FILE STATUS: " WS-FS
+           ELSE
+               PERFORM UNTIL WS-EOF EQUAL 1
+                   READ PRODUTOS NEXT RECORD
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           COMPUTE WS-VALOR-ITEM =
+                               ESTOQUE-PRODUTO * PRECO-UNITARIO-PRODUTO
+                               ON SIZE ERROR
+                                   DISPLAY "VALOR DO ITEM EXCEDE O LIM"
+                                       "ITE - PRODUTO " COD-PRODUTO
+                                       " IGNORADO NO TOTAL"
+                                   MOVE 0 TO WS-VALOR-ITEM
+                           END-COMPUTE
+
+                           ADD WS-VALOR-ITEM TO WS-VALOR-TOTAL
+                               ON SIZE ERROR
+                                   DISPLAY "VALOR TOTAL DO ESTOQUE EXC"
+                                       "EDEU O LIMITE SUPORTADO"
+                           END-ADD
+
+                           MOVE WS-VALOR-ITEM TO MASC-VALOR-ITEM
+
+                           DISPLAY " COD PRODUTO..: " COD-PRODUTO
+                           DISPLAY " NOME PRODUTO.: " NOME-PRODUTO
+                           DISPLAY " ESTOQUE......: "
+                               ESTOQUE-PRODUTO
+                           DISPLAY " PRECO UNIT...: "
+                               PRECO-UNITARIO-PRODUTO
+                           DISPLAY " VALOR TOTAL..: " MASC-VALOR-ITEM
+                           DISPLAY "------------------------------"
+                   END-READ
+               END-PERFORM
+
+               MOVE WS-VALOR-TOTAL TO MASC-VALOR-TOTAL
+               DISPLAY "VALOR TOTAL DO ESTOQUE: " MASC-VALOR-TOTAL
+
+               CLOSE PRODUTOS
+           END-IF
+
+           GOBACK.
+       END PROGRAM PROGRAMA_EX16.
