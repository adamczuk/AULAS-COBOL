@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA_EX17.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO
+               'C:\ARQUIVOS\PRODUTOS.TXT'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS COD-PRODUTO
+           ALTERNATE RECORD KEY IS EAN-PRODUTO
+           ALTERNATE RECORD KEY IS NOME-PRODUTO
+               WITH DUPLICATES
+           FILE STATUS IS WS-FS.
+
+           SELECT FORNECEDORES ASSIGN TO "C:\ARQUIVOS\FORNECEDORES.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS COD-FORNECEDOR
+           FILE STATUS IS WS-FS-FOR.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS.
+           COPY PRODUTO.
+
+       FD FORNECEDORES.
+           COPY FORNECEDOR.
+       WORKING-STORAGE SECTION.
+       01 WS-TABELA-FORNECEDORES.
+           03 WS-FORNECEDOR-OCORR OCCURS 500 TIMES
+                   INDEXED BY WS-IDX.
+               05 WS-COD-FORNECEDOR-TAB   PIC 999.
+
+       77 WS-FS            PIC 99 VALUE 0.
+       77 WS-FS-FOR         PIC 99 VALUE 0.
+       77 WS-EOF            PIC 99 VALUE 0.
+       77 WS-EOF-FOR        PIC 99 VALUE 0.
+       77 WS-QTDE-FORN      PIC 9(04) VALUE 0.
+       77 WS-ENCONTRADO     PIC A VALUE 'N'.
+       77 WS-CONTADOR       PIC 9(05) VALUE 0.
+       77 WS-CONTADOR-ERRO  PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "VALIDACAO DE FORNECEDOR DOS PRODUTOS"
+
+           PERFORM 1000-CARREGAR-FORNECEDORES
+
+           OPEN INPUT PRODUTOS
+
+           IF WS-FS NOT EQUAL ZEROS
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE PRODUTOS"
+               DISPLAY "FILE STATUS: " WS-FS
+           ELSE
+               PERFORM UNTIL WS-EOF EQUAL 1
+                   READ PRODUTOS NEXT RECORD
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-CONTADOR
+                           PERFORM 2000-VALIDAR-FORNECEDOR
+                   END-READ
+               END-PERFORM
+
+               CLOSE PRODUTOS
+
+               DISPLAY "PRODUTOS VERIFICADOS...: " WS-CONTADOR
+               DISPLAY "PRODUTOS COM FORNECEDOR INVALIDO: "
+                   WS-CONTADOR-ERRO
+           END-IF
+
+           GOBACK.
+
+       1000-CARREGAR-FORNECEDORES.
+           OPEN INPUT FORNECEDORES
+
+           IF WS-FS-FOR NOT EQUAL ZEROS
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE FORNECEDO"
+      -           "RES"
+               DISPLAY "FILE STATUS: " WS-FS-FOR
+           ELSE
+               PERFORM UNTIL WS-EOF-FOR EQUAL 1
+                   READ FORNECEDORES
+                       AT END
+                           MOVE 1 TO WS-EOF-FOR
+                       NOT AT END
+                           IF WS-QTDE-FORN GREATER OR EQUAL 500
+                               DISPLAY "TABELA DE FORNECEDORES CHEIA "
+                                   "- FORNECEDOR " COD-FORNECEDOR
+                                   " IGNORADO"
+                           ELSE
+                               ADD 1 TO WS-QTDE-FORN
+                               MOVE COD-FORNECEDOR TO
+                                   WS-COD-FORNECEDOR-TAB(WS-QTDE-FORN)
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE FORNECEDORES
+           END-IF.
+
+       2000-VALIDAR-FORNECEDOR.
+           MOVE 'N' TO WS-ENCONTRADO
+           SET WS-IDX TO 1
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX GREATER WS-QTDE-FORN
+               IF WS-COD-FORNECEDOR-TAB(WS-IDX) EQUAL
+                       COD-FORNECEDOR-PRODUTO
+                   MOVE 'S' TO WS-ENCONTRADO
+               END-IF
+           END-PERFORM
+
+           IF WS-ENCONTRADO EQUAL 'N'
+               ADD 1 TO WS-CONTADOR-ERRO
+               DISPLAY "PRODUTO " COD-PRODUTO " (" NOME-PRODUTO ")"
+                   " REFERENCIA FORNECEDOR INEXISTENTE: "
+                   COD-FORNECEDOR-PRODUTO
+           END-IF.
+
+       END PROGRAM PROGRAMA_EX17.
