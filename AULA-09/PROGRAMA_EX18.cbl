@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA_EX18.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO
+               'C:\ARQUIVOS\PRODUTOS.TXT'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS COD-PRODUTO
+           ALTERNATE RECORD KEY IS EAN-PRODUTO
+           ALTERNATE RECORD KEY IS NOME-PRODUTO
+               WITH DUPLICATES
+           FILE STATUS IS WS-FS.
+
+           SELECT PEDIDOS ASSIGN TO
+               'C:\ARQUIVOS\PEDIDOS.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FS-PED.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS.
+           COPY PRODUTO.
+
+       FD PEDIDOS.
+           COPY PEDIDOCOMPRA.
+       WORKING-STORAGE SECTION.
+       77 WS-FS              PIC 99 VALUE 0.
+       77 WS-FS-PED           PIC 99 VALUE 0.
+       77 WS-EOF              PIC 99 VALUE 0.
+       77 WS-CONTADOR         PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "GERACAO DO PEDIDO DE REPOSICAO DE ESTOQUE"
+
+           OPEN INPUT PRODUTOS
+
+           IF WS-FS NOT EQUAL ZEROS
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE PRODUTOS"
+               DISPLAY "FILE STATUS: " WS-FS
+           ELSE
+               OPEN OUTPUT PEDIDOS
+
+               IF WS-FS-PED NOT EQUAL ZEROS
+                   DISPLAY "NAO FOI POSSIVEL CRIAR O ARQUIVO DE PEDIDOS"
+                   DISPLAY "FILE STATUS: " WS-FS-PED
+               ELSE
+                   PERFORM UNTIL WS-EOF EQUAL 1
+                       READ PRODUTOS NEXT RECORD
+                           AT END
+                               MOVE 1 TO WS-EOF
+                           NOT AT END
+                               PERFORM 2000-VERIFICAR-RESSUPRIMENTO
+                       END-READ
+                   END-PERFORM
+
+                   DISPLAY "ITENS INCLUIDOS NO PEDIDO: " WS-CONTADOR
+
+                   CLOSE PEDIDOS
+               END-IF
+
+               CLOSE PRODUTOS
+           END-IF
+
+           GOBACK.
+
+       2000-VERIFICAR-RESSUPRIMENTO.
+           IF ESTOQUE-PRODUTO LESS PONTO-RESSUPRIMENTO
+               MOVE COD-PRODUTO TO COD-PRODUTO-PED
+               COMPUTE QTDE-PEDIDO =
+                   PONTO-RESSUPRIMENTO - ESTOQUE-PRODUTO
+               MOVE COD-FORNECEDOR-PRODUTO TO COD-FORNECEDOR-PED
+               MOVE FUNCTION CURRENT-DATE(1:8) TO DATA-PEDIDO
+
+               WRITE REG-PEDIDO-COMPRA
+
+               IF WS-FS-PED NOT EQUAL ZEROS
+                   DISPLAY "NAO FOI POSSIVEL GRAVAR O PEDIDO"
+                   DISPLAY "FILE STATUS: " WS-FS-PED
+               ELSE
+                   ADD 1 TO WS-CONTADOR
+                   DISPLAY " PRODUTO " COD-PRODUTO " (" NOME-PRODUTO ")"
+                   DISPLAY " QUANTIDADE A PEDIR.: " QTDE-PEDIDO
+                   DISPLAY " FORNECEDOR SUGERIDO: " COD-FORNECEDOR-PED
+                   DISPLAY "------------------------------"
+               END-IF
+           END-IF.
+
+       END PROGRAM PROGRAMA_EX18.
