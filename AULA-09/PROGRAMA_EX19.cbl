@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA_EX19.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDENS ASSIGN TO
+               'C:\ARQUIVOS\ORDENSCOMPRA.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ORDENS.
+           COPY ORDEMCOMPRA.
+       WORKING-STORAGE SECTION.
+       77 WS-FS              PIC 99 VALUE 0.
+       77 WS-EOF              PIC 99 VALUE 0.
+       77 WS-OPCAO            PIC 9 VALUE 0.
+       77 WS-CONTADOR         PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "ORDENS DE COMPRA (FORNECEDOR x PRODUTO)"
+           DISPLAY "1 - CRIAR NOVA ORDEM DE COMPRA"
+           DISPLAY "2 - LISTAR ORDENS DE COMPRA"
+           ACCEPT WS-OPCAO
+
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   PERFORM 1000-CRIAR-ORDEM
+               WHEN 2
+                   PERFORM 2000-LISTAR-ORDENS
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE
+
+           GOBACK.
+
+       1000-CRIAR-ORDEM.
+           OPEN EXTEND ORDENS
+
+           IF WS-FS EQUAL 35
+               OPEN OUTPUT ORDENS
+           END-IF
+
+           IF WS-FS NOT EQUAL ZEROS
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE ORDENS"
+               DISPLAY "FILE STATUS: " WS-FS
+           ELSE
+               DISPLAY "INFORME O NUMERO DA ORDEM"
+               ACCEPT NUM-ORDEM
+
+               DISPLAY "INFORME O CODIGO DO FORNECEDOR"
+               ACCEPT COD-FORNECEDOR-ORD
+
+               DISPLAY "INFORME O CODIGO DO PRODUTO"
+               ACCEPT COD-PRODUTO-ORD
+
+               DISPLAY "INFORME A QUANTIDADE DA ORDEM"
+               ACCEPT QTDE-ORDEM
+
+               MOVE 'P' TO STATUS-ORDEM
+
+               WRITE REG-ORDEM-COMPRA
+
+               IF WS-FS NOT EQUAL ZEROS
+                   DISPLAY "NAO FOI POSSIVEL GRAVAR A ORDEM"
+                   DISPLAY "FILE STATUS: " WS-FS
+               ELSE
+                   DISPLAY "ORDEM DE COMPRA GRAVADA COM SUCESSO!"
+               END-IF
+
+               CLOSE ORDENS
+           END-IF.
+
+       2000-LISTAR-ORDENS.
+           OPEN INPUT ORDENS
+
+           IF WS-FS NOT EQUAL ZEROS
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE ORDENS"
+               DISPLAY "FILE STATUS: " WS-FS
+           ELSE
+               PERFORM UNTIL WS-EOF EQUAL 1
+                   READ ORDENS
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           DISPLAY " ORDEM.......: " NUM-ORDEM
+                           DISPLAY " FORNECEDOR..: " COD-FORNECEDOR-ORD
+                           DISPLAY " PRODUTO.....: " COD-PRODUTO-ORD
+                           DISPLAY " QUANTIDADE..: " QTDE-ORDEM
+                           DISPLAY " STATUS......: " STATUS-ORDEM
+                           DISPLAY "------------------------------"
+                           ADD 1 TO WS-CONTADOR
+                   END-READ
+               END-PERFORM
+
+               DISPLAY "TOTAL DE ORDENS: " WS-CONTADOR
+
+               CLOSE ORDENS
+           END-IF.
+
+       END PROGRAM PROGRAMA_EX19.
