@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA_EX20.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO
+               'C:\ARQUIVOS\PRODUTOS.TXT'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS COD-PRODUTO
+           ALTERNATE RECORD KEY IS EAN-PRODUTO
+           ALTERNATE RECORD KEY IS NOME-PRODUTO
+               WITH DUPLICATES
+           FILE STATUS IS WS-FS.
+
+           SELECT PRODUTOS-CSV ASSIGN TO 'C:\ARQUIVOS\PRODUTOS.CSV'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-CSV.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS.
+           COPY PRODUTO.
+
+       FD PRODUTOS-CSV.
+           COPY CSVPRODUTO.
+
+       WORKING-STORAGE SECTION.
+           COPY FSTATUS.
+       77 WS-FS         PIC 99 VALUE 0.
+       77 WS-FS-CSV      PIC 99 VALUE 0.
+       77 WS-EOF         PIC 99 VALUE 0.
+       77 WS-CONTADOR    PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "EXPORTACAO DE PRODUTOS PARA CSV"
+
+           OPEN INPUT PRODUTOS
+
+           IF WS-FS NOT EQUAL ZEROS
+               MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+               PERFORM 9000-TRADUZIR-FS-STATUS
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE PRODUTOS"
+               DISPLAY "FILE STATUS: " WS-FS " - " WS-FS-MENSAGEM
+           ELSE
+               OPEN OUTPUT PRODUTOS-CSV
+
+               IF WS-FS-CSV NOT EQUAL ZEROS
+                   MOVE WS-FS-CSV TO WS-FS-CODIGO-BUSCA
+                   PERFORM 9000-TRADUZIR-FS-STATUS
+                   DISPLAY "NAO FOI POSSIVEL CRIAR O ARQUIVO CSV"
+                   DISPLAY "FILE STATUS: " WS-FS-CSV " - "
+                       WS-FS-MENSAGEM
+               ELSE
+                   PERFORM UNTIL WS-EOF EQUAL 1
+                       READ PRODUTOS NEXT RECORD
+                           AT END
+                               MOVE 1 TO WS-EOF
+                           NOT AT END
+                               PERFORM 1000-EXPORTAR-PRODUTO
+                       END-READ
+                   END-PERFORM
+
+                   DISPLAY "REGISTROS EXPORTADOS: " WS-CONTADOR
+
+                   CLOSE PRODUTOS-CSV
+               END-IF
+
+               CLOSE PRODUTOS
+           END-IF
+
+           GOBACK.
+
+       1000-EXPORTAR-PRODUTO.
+           MOVE COD-PRODUTO            TO CSV-COD-PRODUTO
+           MOVE NOME-PRODUTO           TO CSV-NOME-PRODUTO
+           MOVE ESTOQUE-PRODUTO        TO CSV-ESTOQUE-PRODUTO
+           MOVE PRECO-UNITARIO-PRODUTO TO CSV-PRECO-UNITARIO-PRODUTO
+           MOVE PONTO-RESSUPRIMENTO    TO CSV-PONTO-RESSUPRIMENTO
+           MOVE COD-FORNECEDOR-PRODUTO TO CSV-COD-FORNECEDOR-PRODUTO
+           MOVE EAN-PRODUTO            TO CSV-EAN-PRODUTO
+
+           WRITE REG-CSV-PRODUTO
+           ADD 1 TO WS-CONTADOR.
+
+       9000-TRADUZIR-FS-STATUS.
+           MOVE "STATUS DESCONHECIDO" TO WS-FS-MENSAGEM
+           PERFORM VARYING WS-IDX-FS FROM 1 BY 1
+                   UNTIL WS-IDX-FS GREATER 12
+               IF FS-CODIGO(WS-IDX-FS) EQUAL WS-FS-CODIGO-BUSCA
+                   MOVE FS-MENSAGEM(WS-IDX-FS) TO WS-FS-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM PROGRAMA_EX20.
