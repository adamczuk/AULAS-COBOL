@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA_EX21.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO
+               'C:\ARQUIVOS\PRODUTOS.TXT'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS COD-PRODUTO
+           ALTERNATE RECORD KEY IS EAN-PRODUTO
+           ALTERNATE RECORD KEY IS NOME-PRODUTO
+               WITH DUPLICATES
+           FILE STATUS IS WS-FS.
+
+           SELECT MOVIMENTO ASSIGN TO
+               'C:\ARQUIVOS\MOVIMENTO.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FS-MOV.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS.
+           COPY PRODUTO.
+
+       FD MOVIMENTO.
+           COPY MOVPRODUTO.
+       WORKING-STORAGE SECTION.
+       01 WS-TABELA-SALDOS.
+           03 WS-SALDO-OCORR OCCURS 500 TIMES
+                   INDEXED BY WS-IDX.
+               05 WS-COD-PRODUTO-TAB  PIC 999.
+               05 WS-SALDO-CALCULADO  PIC S9(09).
+
+       77 WS-FS             PIC 99 VALUE 0.
+       77 WS-FS-MOV          PIC 99 VALUE 0.
+       77 WS-EOF             PIC 99 VALUE 0.
+       77 WS-EOF-MOV          PIC 99 VALUE 0.
+       77 WS-QTDE-PRODUTOS    PIC 9(04) VALUE 0.
+       77 WS-ENCONTRADO       PIC A VALUE 'N'.
+       77 WS-CONTADOR         PIC 9(05) VALUE 0.
+       77 WS-CONTADOR-DIVERG  PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "RECONCILIACAO DE ESTOQUE X LIVRO DE MOVIMENTACAO"
+
+           PERFORM 1000-CALCULAR-SALDOS
+
+           OPEN INPUT PRODUTOS
+
+           IF WS-FS NOT EQUAL ZEROS
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE PRODUTOS"
+               DISPLAY "FILE STATUS: " WS-FS
+           ELSE
+               PERFORM UNTIL WS-EOF EQUAL 1
+                   READ PRODUTOS NEXT RECORD
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-CONTADOR
+                           PERFORM 2000-CONFERIR-PRODUTO
+                   END-READ
+               END-PERFORM
+
+               CLOSE PRODUTOS
+
+               DISPLAY "PRODUTOS CONFERIDOS.....: " WS-CONTADOR
+               DISPLAY "DIVERGENCIAS ENCONTRADAS: " WS-CONTADOR-DIVERG
+           END-IF
+
+           GOBACK.
+
+       1000-CALCULAR-SALDOS.
+           OPEN INPUT MOVIMENTO
+
+           IF WS-FS-MOV NOT EQUAL ZEROS
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE MOVIMENTO"
+               DISPLAY "FILE STATUS: " WS-FS-MOV
+           ELSE
+               PERFORM UNTIL WS-EOF-MOV EQUAL 1
+                   READ MOVIMENTO
+                       AT END
+                           MOVE 1 TO WS-EOF-MOV
+                       NOT AT END
+                           PERFORM 1100-ACUMULAR-MOVIMENTO
+                   END-READ
+               END-PERFORM
+
+               CLOSE MOVIMENTO
+           END-IF.
+
+       1100-ACUMULAR-MOVIMENTO.
+           MOVE 'N' TO WS-ENCONTRADO
+           SET WS-IDX TO 1
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX GREATER WS-QTDE-PRODUTOS
+               IF WS-COD-PRODUTO-TAB(WS-IDX) EQUAL COD-PRODUTO-MOV
+                   MOVE 'S' TO WS-ENCONTRADO
+                   PERFORM 1200-APLICAR-MOVIMENTO
+               END-IF
+           END-PERFORM
+
+           IF WS-ENCONTRADO EQUAL 'N'
+               IF WS-QTDE-PRODUTOS GREATER OR EQUAL 500
+                   DISPLAY "TABELA DE PRODUTOS CHEIA - PRODUTO "
+                       COD-PRODUTO-MOV " IGNORADO NA RECONCILIACAO"
+               ELSE
+                   ADD 1 TO WS-QTDE-PRODUTOS
+                   MOVE COD-PRODUTO-MOV TO
+                       WS-COD-PRODUTO-TAB(WS-QTDE-PRODUTOS)
+                   MOVE 0 TO WS-SALDO-CALCULADO(WS-QTDE-PRODUTOS)
+                   SET WS-IDX TO WS-QTDE-PRODUTOS
+                   PERFORM 1200-APLICAR-MOVIMENTO
+               END-IF
+           END-IF.
+
+       1200-APLICAR-MOVIMENTO.
+           IF MOVIMENTO-ENTRADA
+               ADD QTDE-MOVIMENTO TO WS-SALDO-CALCULADO(WS-IDX)
+           ELSE
+               SUBTRACT QTDE-MOVIMENTO FROM
+                   WS-SALDO-CALCULADO(WS-IDX)
+           END-IF.
+
+       2000-CONFERIR-PRODUTO.
+           MOVE 'N' TO WS-ENCONTRADO
+           SET WS-IDX TO 1
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX GREATER WS-QTDE-PRODUTOS
+               IF WS-COD-PRODUTO-TAB(WS-IDX) EQUAL COD-PRODUTO
+                   MOVE 'S' TO WS-ENCONTRADO
+                   IF WS-SALDO-CALCULADO(WS-IDX) NOT EQUAL
+                           ESTOQUE-PRODUTO
+                       ADD 1 TO WS-CONTADOR-DIVERG
+                       DISPLAY "PRODUTO " COD-PRODUTO " (" NOME-PRODUTO
+                           ") ESTOQUE DIVERGENTE - LIVRO: "
+                           WS-SALDO-CALCULADO(WS-IDX) " CADASTRO: "
+                           ESTOQUE-PRODUTO
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-ENCONTRADO EQUAL 'N' AND ESTOQUE-PRODUTO NOT EQUAL
+                   ZEROS
+               ADD 1 TO WS-CONTADOR-DIVERG
+               DISPLAY "PRODUTO " COD-PRODUTO " (" NOME-PRODUTO
+                   ") SEM MOVIMENTACAO NO LIVRO - CADASTRO: "
+                   ESTOQUE-PRODUTO
+           END-IF.
+
+       END PROGRAM PROGRAMA_EX21.
