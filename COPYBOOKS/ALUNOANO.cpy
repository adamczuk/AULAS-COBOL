@@ -0,0 +1,13 @@
+      ******************************************************************
+      * REG-ALUNO-ANO - layout shared by every ALUNOS2021-style yearly
+      * roster file: written by EX_ARQUIVOS, read back across years by
+      * EX_TRANSCRICAO.
+      ******************************************************************
+           01 REG-ALUNO-ANO.
+               03 ANO-RGM-ALUNO        PIC 9(005).
+               03 ANO-NOME-ALUNO       PIC A(020).
+               03 ANO-N1               PIC 99V99.
+               03 ANO-N2               PIC 99V99.
+               03 ANO-MEDIA-ALUNO      PIC 99V99.
+               03 ANO-QTDE-FALTAS      PIC 99.
+               03 ANO-STATUS-ALUNO     PIC A(10).
