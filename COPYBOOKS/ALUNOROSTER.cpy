@@ -0,0 +1,9 @@
+      ******************************************************************
+      * REG-ALUNO-ROSTER - layout shared by every enrollment-roster
+      * file (RGM + name only): read by EX_ARQUIVOS, written by
+      * EX_FECHAMENTO when it rolls continuing students into the next
+      * year's roster.
+      ******************************************************************
+           01 REG-ALUNO-ROSTER.
+               03 ROSTER-RGM-ALUNO     PIC 9(005).
+               03 ROSTER-NOME-ALUNO    PIC A(020).
