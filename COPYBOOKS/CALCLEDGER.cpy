@@ -0,0 +1,10 @@
+      ******************************************************************
+      * REG-CALC-LEDGER - layout shared by every program that appends
+      * to CALCLEDGER.TXT (PROGRAMA_EX02's calculation history).
+      ******************************************************************
+           01 REG-CALC-LEDGER.
+               03 LEDGER-NUM1          PIC S9(06)V99.
+               03 LEDGER-OP            PIC X(01).
+               03 LEDGER-NUM2          PIC S9(06)V99.
+               03 LEDGER-RESUL         PIC S9(09)V99.
+               03 LEDGER-DATA-HORA     PIC 9(14).
