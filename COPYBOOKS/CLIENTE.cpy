@@ -0,0 +1,10 @@
+      ******************************************************************
+      * REG-CLIENTE - shared layout for CLIENTES.TXT, written by
+      * EXEMPLO2_AULA07 and read back by EXEMPLO3_AULA07/EXEMPLO4_AULA07.
+      ******************************************************************
+           01 REG-CLIENTE.
+               03 COD-CLIENTE      PIC 9(03).
+               03 NOME-CLIENTE     PIC X(20).
+               03 TELEFONE-CLIENTE PIC X(09).
+               03 ENDERECO-CLIENTE PIC X(30).
+               03 EMAIL-CLIENTE    PIC X(30).
