@@ -0,0 +1,15 @@
+      ******************************************************************
+      * REG-CSV-CLIENTE - comma-delimited export line written by
+      * EXEMPLO6_AULA07 from CLIENTES.TXT, for opening REG-CLIENTE in a
+      * spreadsheet.
+      ******************************************************************
+           01 REG-CSV-CLIENTE.
+               03 CSV-COD-CLIENTE      PIC 9(03).
+               03 FILLER               PIC X VALUE ','.
+               03 CSV-NOME-CLIENTE     PIC X(20).
+               03 FILLER               PIC X VALUE ','.
+               03 CSV-TELEFONE-CLIENTE PIC X(09).
+               03 FILLER               PIC X VALUE ','.
+               03 CSV-ENDERECO-CLIENTE PIC X(30).
+               03 FILLER               PIC X VALUE ','.
+               03 CSV-EMAIL-CLIENTE    PIC X(30).
