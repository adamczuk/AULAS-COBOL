@@ -0,0 +1,11 @@
+      ******************************************************************
+      * REG-CSV-FORNECEDOR - comma-delimited export line written by
+      * EXEMPLO7_AULA07 from FORNECEDORES.TXT, for opening
+      * REG-FORNECEDORES in a spreadsheet.
+      ******************************************************************
+           01 REG-CSV-FORNECEDOR.
+               03 CSV-COD-FORNECEDOR       PIC 999.
+               03 FILLER                   PIC X VALUE ','.
+               03 CSV-NOME-FORNECEDOR      PIC X(30).
+               03 FILLER                   PIC X VALUE ','.
+               03 CSV-TELEFONE-FORNECEDOR  PIC 9(12).
