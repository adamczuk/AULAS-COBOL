@@ -0,0 +1,19 @@
+      ******************************************************************
+      * REG-CSV-PRODUTO - comma-delimited export line written by
+      * PROGRAMA_EX20 from PRODUTOS.TXT, for opening REG-PRODUTO in a
+      * spreadsheet.
+      ******************************************************************
+           01 REG-CSV-PRODUTO.
+               03 CSV-COD-PRODUTO              PIC 999.
+               03 FILLER                       PIC X VALUE ','.
+               03 CSV-NOME-PRODUTO             PIC X(20).
+               03 FILLER                       PIC X VALUE ','.
+               03 CSV-ESTOQUE-PRODUTO          PIC 9(09).
+               03 FILLER                       PIC X VALUE ','.
+               03 CSV-PRECO-UNITARIO-PRODUTO   PIC 9(07)V99.
+               03 FILLER                       PIC X VALUE ','.
+               03 CSV-PONTO-RESSUPRIMENTO      PIC 9(09).
+               03 FILLER                       PIC X VALUE ','.
+               03 CSV-COD-FORNECEDOR-PRODUTO   PIC 999.
+               03 FILLER                       PIC X VALUE ','.
+               03 CSV-EAN-PRODUTO              PIC 9(13).
