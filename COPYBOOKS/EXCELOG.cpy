@@ -0,0 +1,12 @@
+      ******************************************************************
+      * REG-LOG-EXCECAO - one line appended to EXCECOES.TXT every time
+      * a WS-FS comes back non-zero, so a day's I/O failures across
+      * PROGRAMA_EX13, PROGRAMA_EX14, EXEMPLO2_AULA07, EX_AULA07 and
+      * EX_ARQUIVOS can be reviewed in one place instead of relying on
+      * whoever was watching the console at the time.
+      ******************************************************************
+           01 REG-LOG-EXCECAO.
+               03 LOG-PROGRAMA        PIC X(20).
+               03 LOG-DATA-HORA       PIC 9(14).
+               03 LOG-CHAVE           PIC X(20).
+               03 LOG-FS-VALOR        PIC 99.
