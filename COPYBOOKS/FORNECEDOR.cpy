@@ -0,0 +1,9 @@
+      ******************************************************************
+      * REG-FORNECEDORES - layout shared by every program that opens
+      * FORNECEDORES.TXT (EX_AULA07 and the report/validation
+      * programs).
+      ******************************************************************
+           01 REG-FORNECEDORES.
+               03 COD-FORNECEDOR       PIC 999.
+               03 NOME-FORNECEDOR      PIC X(30).
+               03 TELEFONE-FORNECEDOR  PIC 9(12).
