@@ -0,0 +1,32 @@
+      ******************************************************************
+      * WS-TABELA-FS-STATUS - shared file-status code/message lookup
+      * table. COPY this into WORKING-STORAGE and PERFORM a local
+      * search over FS-ITEM so a file error reports what actually
+      * went wrong instead of a generic "ERRO AO CRIAR ARQUIVO" line.
+      ******************************************************************
+           01 WS-TABELA-FS-STATUS-DADOS.
+               03 FILLER PIC X(42) VALUE '00SUCESSO'.
+               03 FILLER PIC X(42) VALUE
+                   '02REGISTRO DUPLICADO NA CHAVE ALTERNATIVA'.
+               03 FILLER PIC X(42) VALUE '10FIM DE ARQUIVO'.
+               03 FILLER PIC X(42) VALUE '21CHAVE FORA DE SEQUENCIA'.
+               03 FILLER PIC X(42) VALUE
+                   '22REGISTRO DUPLICADO NA CHAVE PRINCIPAL'.
+               03 FILLER PIC X(42) VALUE '23REGISTRO NAO ENCONTRADO'.
+               03 FILLER PIC X(42) VALUE '35ARQUIVO NAO ENCONTRADO'.
+               03 FILLER PIC X(42) VALUE
+                   '37ORGANIZACAO DE ARQUIVO INCOMPATIVEL'.
+               03 FILLER PIC X(42) VALUE
+                   '39ATRIBUTOS DE ARQUIVO NAO CONFEREM'.
+               03 FILLER PIC X(42) VALUE '41ARQUIVO JA ABERTO'.
+               03 FILLER PIC X(42) VALUE '42ARQUIVO NAO ESTA ABERTO'.
+               03 FILLER PIC X(42) VALUE
+                   '46LEITURA OU ESCRITA APOS FIM DE ARQUIVO'.
+
+           01 WS-TABELA-FS-STATUS REDEFINES WS-TABELA-FS-STATUS-DADOS.
+               03 FS-ITEM OCCURS 12 TIMES INDEXED BY WS-IDX-FS.
+                   05 FS-CODIGO        PIC X(02).
+                   05 FS-MENSAGEM      PIC X(40).
+
+           77 WS-FS-CODIGO-BUSCA      PIC X(02).
+           77 WS-FS-MENSAGEM          PIC X(40).
