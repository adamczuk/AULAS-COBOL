@@ -0,0 +1,11 @@
+      ******************************************************************
+      * REG-HIST-CLIMA - layout for the weekly weather-history file
+      * written by AULA05-EXEMPLO01 at the end of each week's run.
+      ******************************************************************
+           01 REG-HIST-CLIMA.
+               03 HIST-CODIGO-SITE        PIC X(05).
+               03 HIST-DATA-HORA          PIC 9(14).
+               03 HIST-TEMPERATURA        PIC S9(013)V99 OCCURS 7 TIMES.
+               03 HIST-MEDIA              PIC 999.
+               03 HIST-QTDE-DIA-ACIMA     PIC 999.
+               03 HIST-QTDE-DIA-ABAIXO    PIC 999.
