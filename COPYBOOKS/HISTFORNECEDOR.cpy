@@ -0,0 +1,9 @@
+      ******************************************************************
+      * REG-HIST-FORNECEDOR - before/after row appended by EX_AULA07
+      * whenever TELEFONE-FORNECEDOR is changed on FORNECEDORES.TXT.
+      ******************************************************************
+           01 REG-HIST-FORNECEDOR.
+               03 COD-FORNECEDOR-HIST     PIC 999.
+               03 TELEFONE-ANTERIOR-HIST  PIC 9(12).
+               03 TELEFONE-NOVO-HIST      PIC 9(12).
+               03 DATA-ALTERACAO-HIST     PIC 9(08).
