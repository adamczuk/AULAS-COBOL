@@ -0,0 +1,11 @@
+      ******************************************************************
+      * REG-LOTE-CLIENTE - control-card layout for unattended batch
+      * insertion into CLIENTES.TXT, read by EXEMPLO2_AULA07-LOTE
+      * instead of the interactive ACCEPT prompts in EXEMPLO2_AULA07.
+      ******************************************************************
+           01 REG-LOTE-CLIENTE.
+               03 LOTE-COD-CLIENTE      PIC 9(03).
+               03 LOTE-NOME-CLIENTE     PIC X(20).
+               03 LOTE-TELEFONE-CLIENTE PIC X(09).
+               03 LOTE-ENDERECO-CLIENTE PIC X(30).
+               03 LOTE-EMAIL-CLIENTE    PIC X(30).
