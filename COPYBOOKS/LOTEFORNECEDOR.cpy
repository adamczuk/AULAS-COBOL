@@ -0,0 +1,11 @@
+      ******************************************************************
+      * REG-LOTE-FORNECEDOR - control-card layout for unattended batch
+      * maintenance of FORNECEDORES.TXT: one record per I/A/E
+      * operation, read by EX_AULA07-LOTE instead of the interactive
+      * ACCEPT prompts in EX_AULA07.
+      ******************************************************************
+           01 REG-LOTE-FORNECEDOR.
+               03 LOTE-OPERACAO           PIC A.
+               03 LOTE-COD-FORNECEDOR     PIC 999.
+               03 LOTE-NOME-FORNECEDOR    PIC X(30).
+               03 LOTE-TELEFONE-FORNECEDOR PIC 9(12).
