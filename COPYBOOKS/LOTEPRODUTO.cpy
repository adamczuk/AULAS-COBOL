@@ -0,0 +1,15 @@
+      ******************************************************************
+      * REG-LOTE-PRODUTO - control-card layout for unattended batch
+      * maintenance of PRODUTOS.TXT: one record per I/A/E operation,
+      * read by PROGRAMA_EX13-LOTE instead of the interactive ACCEPT
+      * prompts in PROGRAMA_EX13.
+      ******************************************************************
+           01 REG-LOTE-PRODUTO.
+               03 LOTE-OPERACAO                PIC A.
+               03 LOTE-COD-PRODUTO             PIC 999.
+               03 LOTE-NOME-PRODUTO            PIC X(20).
+               03 LOTE-ESTOQUE-PRODUTO         PIC 9(09).
+               03 LOTE-PRECO-UNITARIO-PRODUTO  PIC 9(07)V99.
+               03 LOTE-PONTO-RESSUPRIMENTO     PIC 9(09).
+               03 LOTE-COD-FORNECEDOR-PRODUTO  PIC 999.
+               03 LOTE-EAN-PRODUTO             PIC 9(13).
