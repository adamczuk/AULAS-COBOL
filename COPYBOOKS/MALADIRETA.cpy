@@ -0,0 +1,8 @@
+      ******************************************************************
+      * REG-MALA-DIRETA - flat mail-merge extract line written by
+      * EXEMPLO4_AULA07 from CLIENTES.TXT.
+      ******************************************************************
+           01 REG-MALA-DIRETA.
+               03 NOME-MALA        PIC X(20).
+               03 ENDERECO-MALA    PIC X(30).
+               03 EMAIL-MALA       PIC X(30).
