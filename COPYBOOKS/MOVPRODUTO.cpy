@@ -0,0 +1,11 @@
+      ******************************************************************
+      * REG-MOVIMENTO - stock-movement ledger entry appended by
+      * PROGRAMA_EX13 whenever ESTOQUE-PRODUTO changes.
+      ******************************************************************
+           01 REG-MOVIMENTO.
+               03 COD-PRODUTO-MOV      PIC 999.
+               03 TIPO-MOVIMENTO       PIC X.
+                   88 MOVIMENTO-ENTRADA    VALUE 'E'.
+                   88 MOVIMENTO-SAIDA      VALUE 'S'.
+               03 QTDE-MOVIMENTO       PIC 9(09).
+               03 DATA-MOVIMENTO       PIC 9(08).
