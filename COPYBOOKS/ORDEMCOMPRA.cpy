@@ -0,0 +1,13 @@
+      ******************************************************************
+      * REG-ORDEM-COMPRA - purchase order tying a FORNECEDORES record
+      * to a PRODUTOS record. Maintained by PROGRAMA_EX19.
+      ******************************************************************
+           01 REG-ORDEM-COMPRA.
+               03 NUM-ORDEM                PIC 9(06).
+               03 COD-FORNECEDOR-ORD       PIC 999.
+               03 COD-PRODUTO-ORD          PIC 999.
+               03 QTDE-ORDEM               PIC 9(09).
+               03 STATUS-ORDEM             PIC X.
+                   88 ORDEM-PENDENTE       VALUE 'P'.
+                   88 ORDEM-ATENDIDA       VALUE 'A'.
+                   88 ORDEM-CANCELADA      VALUE 'C'.
