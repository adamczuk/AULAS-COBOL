@@ -0,0 +1,10 @@
+      ******************************************************************
+      * REG-PEDIDO-COMPRA - draft purchase-order line written by the
+      * PROGRAMA_EX18 reorder batch job whenever ESTOQUE-PRODUTO falls
+      * under PONTO-RESSUPRIMENTO on PRODUTOS.TXT.
+      ******************************************************************
+           01 REG-PEDIDO-COMPRA.
+               03 COD-PRODUTO-PED          PIC 999.
+               03 QTDE-PEDIDO              PIC 9(09).
+               03 COD-FORNECEDOR-PED       PIC 999.
+               03 DATA-PEDIDO              PIC 9(08).
