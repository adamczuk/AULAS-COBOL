@@ -0,0 +1,12 @@
+      ******************************************************************
+      * REG-PRODUTO - layout shared by every program that opens
+      * PRODUTOS.TXT (PROGRAMA_EX13/EX14 and the report programs).
+      ******************************************************************
+           01 REG-PRODUTO.
+               03 COD-PRODUTO              PIC 999.
+               03 NOME-PRODUTO             PIC X(20).
+               03 ESTOQUE-PRODUTO          PIC 9(09).
+               03 PRECO-UNITARIO-PRODUTO   PIC 9(07)V99.
+               03 PONTO-RESSUPRIMENTO      PIC 9(09).
+               03 COD-FORNECEDOR-PRODUTO   PIC 999.
+               03 EAN-PRODUTO              PIC 9(13).
