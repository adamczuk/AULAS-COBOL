@@ -0,0 +1,15 @@
+      ******************************************************************
+      * REG-RESULTADO-ALUNO - layout shared by every program that
+      * appends to RESULTADOSALUNOS.TXT (ATIVIDADE_01's grade history).
+      ******************************************************************
+           01 REG-RESULTADO-ALUNO.
+               03 RES-NOME-ALUNO       PIC A(15).
+               03 RES-QTDE-AVALIACOES  PIC 99.
+               03 RES-AVALIACOES.
+                   05 RES-AVALIACAO-ITEM OCCURS 10 TIMES.
+                       07 RES-NOTA-ITEM    PIC 99V99.
+                       07 RES-PESO-ITEM    PIC 9V99.
+               03 RES-QTDE-FALTAS      PIC 99.
+               03 RES-MEDIA-NOTAS      PIC 99V99.
+               03 RES-STATUS-FINAL     PIC X(40).
+               03 RES-DATA-HORA        PIC 9(14).
