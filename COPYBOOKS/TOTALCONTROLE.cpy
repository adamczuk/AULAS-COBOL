@@ -0,0 +1,10 @@
+      ******************************************************************
+      * REG-TOTAL-CONTROLE - one summary line appended to TOTAIS.TXT at
+      * the end of each run of a registration program, so the totals
+      * can be reconciled against what the operator meant to key in.
+      ******************************************************************
+           01 REG-TOTAL-CONTROLE.
+               03 TOTAL-PROGRAMA      PIC X(20).
+               03 TOTAL-DATA          PIC 9(08).
+               03 TOTAL-GRAVADOS      PIC 9(05).
+               03 TOTAL-REJEITADOS    PIC 9(05).
