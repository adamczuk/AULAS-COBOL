@@ -0,0 +1,10 @@
+      ******************************************************************
+      * REG-VIAGEM - one trip logged by EX03-AULA04 each time it
+      * computes WS-VELOCIDADE-MEDIA, so EX05-AULA04 can report the
+      * average speed per vehicle across every logged trip.
+      ******************************************************************
+           01 REG-VIAGEM.
+               03 COD-VEICULO         PIC 9(04).
+               03 ESPACO-VIAGEM       PIC S99.
+               03 TEMPO-VIAGEM        PIC S99.
+               03 VELOCIDADE-VIAGEM   PIC 99.
