@@ -5,31 +5,55 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT ALUNOS ASSIGN TO 'C:\ARQUIVOS\ALUNOS.TXT'
-       ORGANISATION IS SEQUENTIAL.
+       ORGANIZATION IS SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-FS-ALUNOS.
 
        SELECT ALUNOS2021 ASSIGN TO 'C:\ARQUIVOS\ALUNOS2021.TXT'
-       ORGANISATION IS SEQUENTIAL
+       ORGANIZATION IS SEQUENTIAL
        ACCESS MODE IS SEQUENTIAL
        FILE STATUS IS WS-FS.
 
+       SELECT NOTAS ASSIGN TO 'C:\ARQUIVOS\NOTAS.TXT'
+       ORGANIZATION IS SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-FS-NOTAS.
+
+       SELECT CHECKPOINT ASSIGN TO 'C:\ARQUIVOS\EXARQ_CHECKPOINT.TXT'
+       ORGANIZATION IS SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-FS-CHECKPOINT.
+
+       SELECT LOG-EXCECOES ASSIGN TO 'C:\ARQUIVOS\EXCECOES.TXT'
+       ORGANIZATION IS SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-FS-LOG.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD ALUNOS.
-       01 ALUNOS-FILE.
-           03  RGM-ALUNO        PIC 9(005).
-           03  NOME-ALUNO       PIC A(020).
+           COPY ALUNOROSTER.
+
+       FD NOTAS.
+       01 NOTAS-FILE.
+           03  NOTA-RGM-ALUNO   PIC 9(005).
+           03  NOTA-N1          PIC 99V99.
+           03  NOTA-N2          PIC 99V99.
+           03  NOTA-QTDE-FALTAS PIC 99.
 
        FD ALUNOS2021.
-       01 FD-ALUNOS-FILE.
-           03  FD-RGM-ALUNO        PIC 9(005).
-           03  FD-NOME-ALUNO       PIC A(020).
-           03  FD-N1               PIC 99V99.
-           03  FD-N2               PIC 99V99.
-           03  FD-MEDIA-ALUNO      PIC 99V99.
-           03  FD-STATUS-ALUNO     PIC A(10).
+           COPY ALUNOANO.
+
+       FD CHECKPOINT.
+       01 CHECKPOINT-FILE.
+           03  CK-ULTIMO-RGM       PIC 9(005).
+
+       FD LOG-EXCECOES.
+           COPY EXCELOG.
 
        WORKING-STORAGE SECTION.
+           COPY FSTATUS.
 
        01 WS-ALUNOS-FILE.
            03  WS-RGM-ALUNO        PIC 9(005).
@@ -37,48 +61,199 @@
            03  WS-N1               PIC 99V99.
            03  WS-N2               PIC 99V99.
            03  WS-MEDIA-ALUNO      PIC 99V99.
+           03  WS-QTDE-FALTAS      PIC 99.
            03  WS-STATUS-ALUNO     PIC A(10).
 
-       77 ARQ-STATUS       PIC A.
-       77 WS-FS            PIC 99  VALUE 0.
+       77 ARQ-STATUS            PIC A.
+       77 WS-FS                 PIC 99  VALUE 0.
+       77 WS-FS-ALUNOS          PIC 99  VALUE 0.
+       77 WS-FS-NOTAS           PIC 99  VALUE 0.
+       77 WS-FS-CHECKPOINT      PIC 99  VALUE 0.
+       77 WS-FS-LOG             PIC 99  VALUE 0.
+       77 WS-LOG-CHAVE          PIC X(20) VALUE SPACES.
+       77 WS-LOG-FS-VALOR       PIC 99  VALUE 0.
+       77 WS-ULTIMO-RGM-PROC    PIC 9(005) VALUE 0.
+       77 WS-RETOMANDO          PIC X VALUE 'N'.
+           88 WS-EM-RETOMADA    VALUE 'S'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            OPEN INPUT ALUNOS.
+           OPEN INPUT NOTAS.
+
+           IF WS-FS-ALUNOS NOT EQUAL ZEROS
+               MOVE WS-FS-ALUNOS TO WS-FS-CODIGO-BUSCA
+               PERFORM 9000-TRADUZIR-FS-STATUS
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO ALUNOS"
+               DISPLAY "FILE STATUS: " WS-FS-ALUNOS " - " WS-FS-MENSAGEM
+               MOVE "ALUNOS.TXT" TO WS-LOG-CHAVE
+               MOVE WS-FS-ALUNOS TO WS-LOG-FS-VALOR
+               PERFORM 7000-GRAVAR-LOG-EXCECAO
+           END-IF
+
+           IF WS-FS-NOTAS NOT EQUAL ZEROS
+               MOVE WS-FS-NOTAS TO WS-FS-CODIGO-BUSCA
+               PERFORM 9000-TRADUZIR-FS-STATUS
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO NOTAS"
+               DISPLAY "FILE STATUS: " WS-FS-NOTAS " - " WS-FS-MENSAGEM
+               MOVE "NOTAS.TXT" TO WS-LOG-CHAVE
+               MOVE WS-FS-NOTAS TO WS-LOG-FS-VALOR
+               PERFORM 7000-GRAVAR-LOG-EXCECAO
+           END-IF
 
            OPEN EXTEND ALUNOS2021
            IF WS-FS EQUAL 35 THEN
                OPEN OUTPUT ALUNOS2021
            END-IF
 
+           PERFORM 3000-LER-CHECKPOINT
+
            IF WS-FS EQUAL ZEROES
                PERFORM 1000-RECEBER-DADOS
-               MOVE WS-ALUNOS-FILE TO FD-ALUNOS-FILE
-               WRITE FD-ALUNOS-FILE
+           ELSE
+               MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+               PERFORM 9000-TRADUZIR-FS-STATUS
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO ALUNOS2021"
+               DISPLAY "FILE STATUS: " WS-FS " - " WS-FS-MENSAGEM
+               MOVE "ALUNOS2021.TXT" TO WS-LOG-CHAVE
+               MOVE WS-FS TO WS-LOG-FS-VALOR
+               PERFORM 7000-GRAVAR-LOG-EXCECAO
            END-IF
            CLOSE ALUNOS.
+           CLOSE NOTAS.
            CLOSE ALUNOS2021.
-            STOP RUN.
+            GOBACK.
 
        1000-RECEBER-DADOS.
-           PERFORM UNTIL ARQ-STATUS EQUALS 'F'
+           PERFORM UNTIL ARQ-STATUS IS EQUAL TO 'F'
                READ ALUNOS INTO WS-ALUNOS-FILE
                    AT END MOVE 'F' TO ARQ-STATUS
                    NOT AT END
-                       DISPLAY "ALUNO: "WS-RGM-ALUNO " - " WS-NOME-ALUNO
-                       DISPLAY "INSERIR N1: "
-                       ACCEPT WS-N1
-                       DISPLAY "INSERIR N2: "
-                       ACCEPT WS-N2
+                       PERFORM 2000-LER-NOTAS
+               END-READ
+           END-PERFORM
+       EXIT.
+
+       2000-LER-NOTAS.
+           READ NOTAS
+               AT END
+                   DISPLAY "ARQUIVO DE NOTAS TERMINOU ANTES DO ROSTER"
+                   MOVE 'F' TO ARQ-STATUS
+               NOT AT END
+                   IF NOTA-RGM-ALUNO NOT EQUAL WS-RGM-ALUNO
+                       DISPLAY "RGM DO ARQUIVO DE NOTAS NAO CONFERE: "
+                           NOTA-RGM-ALUNO " X " WS-RGM-ALUNO
+                   END-IF
+
+                   IF WS-EM-RETOMADA
+                   AND WS-RGM-ALUNO NOT GREATER WS-ULTIMO-RGM-PROC
+                       CONTINUE
+                   ELSE
+                       MOVE 'N' TO WS-RETOMANDO
+
+                       MOVE NOTA-N1 TO WS-N1
+                       MOVE NOTA-N2 TO WS-N2
+                       MOVE NOTA-QTDE-FALTAS TO WS-QTDE-FALTAS
                        COMPUTE WS-MEDIA-ALUNO = (WS-N1 + WS-N2) / 2
-                       IF(WS-MEDIA-ALUNO) >= 6
-                           MOVE 'APROVADO' TO WS-STATUS-ALUNO
-                       ELSE
+
+                       IF WS-QTDE-FALTAS IS GREATER THAN 20
                            MOVE 'REPROVADO' TO WS-STATUS-ALUNO
+                       ELSE
+                           IF(WS-MEDIA-ALUNO) >= 6
+                               MOVE 'APROVADO' TO WS-STATUS-ALUNO
+                           ELSE
+                               MOVE 'REPROVADO' TO WS-STATUS-ALUNO
+                           END-IF
+                       END-IF
+
+                       MOVE WS-ALUNOS-FILE TO REG-ALUNO-ANO
+                       WRITE REG-ALUNO-ANO
+
+                       IF WS-FS EQUAL ZEROES
+                           PERFORM 4000-GRAVAR-CHECKPOINT
+                       ELSE
+                           MOVE WS-FS TO WS-FS-CODIGO-BUSCA
+                           PERFORM 9000-TRADUZIR-FS-STATUS
+                           DISPLAY "NAO FOI POSSIVEL GRAVAR ALUNOS2021"
+                           DISPLAY "FILE STATUS: " WS-FS " - "
+                               WS-FS-MENSAGEM
+                           MOVE WS-RGM-ALUNO TO WS-LOG-CHAVE
+                           MOVE WS-FS TO WS-LOG-FS-VALOR
+                           PERFORM 7000-GRAVAR-LOG-EXCECAO
                        END-IF
+                   END-IF
+           END-READ.
 
+       3000-LER-CHECKPOINT.
+           MOVE 0 TO WS-ULTIMO-RGM-PROC
+           MOVE 'N' TO WS-RETOMANDO
 
+           OPEN INPUT CHECKPOINT
+
+           IF WS-FS-CHECKPOINT EQUAL ZEROES
+               READ CHECKPOINT
+                   NOT AT END
+                       MOVE CK-ULTIMO-RGM TO WS-ULTIMO-RGM-PROC
+                       MOVE 'S' TO WS-RETOMANDO
+                       DISPLAY "RETOMANDO APOS RGM "
+                           WS-ULTIMO-RGM-PROC
                END-READ
-           END-PERFORM
-       EXIT.
+               CLOSE CHECKPOINT
+           ELSE
+               IF WS-FS-CHECKPOINT NOT EQUAL 35
+                   MOVE WS-FS-CHECKPOINT TO WS-FS-CODIGO-BUSCA
+                   PERFORM 9000-TRADUZIR-FS-STATUS
+                   DISPLAY "NAO FOI POSSIVEL LER O CHECKPOINT"
+                   DISPLAY "FILE STATUS: " WS-FS-CHECKPOINT " - "
+                       WS-FS-MENSAGEM
+                   MOVE "EXARQ_CHECKPOINT.TXT" TO WS-LOG-CHAVE
+                   MOVE WS-FS-CHECKPOINT TO WS-LOG-FS-VALOR
+                   PERFORM 7000-GRAVAR-LOG-EXCECAO
+               END-IF
+           END-IF.
+
+       4000-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+
+           IF WS-FS-CHECKPOINT EQUAL ZEROES
+               MOVE WS-RGM-ALUNO TO CK-ULTIMO-RGM
+               WRITE CHECKPOINT-FILE
+               CLOSE CHECKPOINT
+           ELSE
+               MOVE WS-FS-CHECKPOINT TO WS-FS-CODIGO-BUSCA
+               PERFORM 9000-TRADUZIR-FS-STATUS
+               DISPLAY "NAO FOI POSSIVEL GRAVAR O CHECKPOINT"
+               DISPLAY "FILE STATUS: " WS-FS-CHECKPOINT " - "
+                   WS-FS-MENSAGEM
+               MOVE WS-RGM-ALUNO TO WS-LOG-CHAVE
+               MOVE WS-FS-CHECKPOINT TO WS-LOG-FS-VALOR
+               PERFORM 7000-GRAVAR-LOG-EXCECAO
+           END-IF.
+
+       7000-GRAVAR-LOG-EXCECAO.
+           OPEN EXTEND LOG-EXCECOES
+
+           IF WS-FS-LOG EQUAL 35
+               OPEN OUTPUT LOG-EXCECOES
+           END-IF
+
+           IF WS-FS-LOG EQUAL 0
+               MOVE "EX_ARQUIVOS" TO LOG-PROGRAMA
+               MOVE FUNCTION CURRENT-DATE(1:14) TO LOG-DATA-HORA
+               MOVE WS-LOG-CHAVE TO LOG-CHAVE
+               MOVE WS-LOG-FS-VALOR TO LOG-FS-VALOR
+               WRITE REG-LOG-EXCECAO
+               CLOSE LOG-EXCECOES
+           END-IF.
+
+       9000-TRADUZIR-FS-STATUS.
+           MOVE "STATUS DESCONHECIDO" TO WS-FS-MENSAGEM
+           PERFORM VARYING WS-IDX-FS FROM 1 BY 1
+                   UNTIL WS-IDX-FS GREATER 12
+               IF FS-CODIGO(WS-IDX-FS) EQUAL WS-FS-CODIGO-BUSCA
+                   MOVE FS-MENSAGEM(WS-IDX-FS) TO WS-FS-MENSAGEM
+               END-IF
+           END-PERFORM.
+
        END PROGRAM EX_ARQUIVOS.
