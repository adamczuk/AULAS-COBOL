@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX_FECHAMENTO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ANO-ATUAL ASSIGN TO WS-NOME-ARQ-ATUAL
+       ORGANIZATION IS SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-FS-ATUAL.
+
+       SELECT ARQUIVO-MORTO ASSIGN TO WS-NOME-ARQ-MORTO
+       ORGANIZATION IS SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-FS-MORTO.
+
+       SELECT PROXIMO-ANO ASSIGN TO WS-NOME-ARQ-PROXIMO
+       ORGANIZATION IS SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-FS-PROXIMO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ANO-ATUAL.
+           COPY ALUNOANO.
+
+       FD ARQUIVO-MORTO.
+       01 MORTO-FILE.
+           03  MORTO-REG           PIC X(049).
+
+       FD PROXIMO-ANO.
+           COPY ALUNOROSTER.
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-NOME-ARQ-ATUAL      PIC X(040).
+       77 WS-NOME-ARQ-MORTO      PIC X(040).
+       77 WS-NOME-ARQ-PROXIMO    PIC X(040).
+
+       77 WS-FS-ATUAL            PIC 99 VALUE 0.
+       77 WS-FS-MORTO            PIC 99 VALUE 0.
+       77 WS-FS-PROXIMO          PIC 99 VALUE 0.
+
+       77 WS-EOF-ATUAL           PIC X VALUE 'N'.
+           88 WS-FIM-ATUAL       VALUE 'S'.
+
+       77 WS-QTDE-ARQUIVADOS     PIC 9(05) VALUE 0.
+       77 WS-QTDE-CONTINUAM      PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           DISPLAY "FECHAMENTO DE ANO LETIVO - EX_FECHAMENTO"
+           DISPLAY "ARQUIVO DO ANO ATUAL: "
+           ACCEPT WS-NOME-ARQ-ATUAL
+           DISPLAY "ARQUIVO DE ARQUIVO MORTO (DESTINO): "
+           ACCEPT WS-NOME-ARQ-MORTO
+           DISPLAY "ARQUIVO DO PROXIMO ANO (ROSTER INICIAL): "
+           ACCEPT WS-NOME-ARQ-PROXIMO
+
+           OPEN INPUT ANO-ATUAL
+
+           IF WS-FS-ATUAL NOT EQUAL ZEROES
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DO ANO ATUAL"
+               DISPLAY "FILE STATUS: " WS-FS-ATUAL
+           ELSE
+               OPEN OUTPUT ARQUIVO-MORTO
+               OPEN OUTPUT PROXIMO-ANO
+
+               IF WS-FS-MORTO NOT EQUAL ZEROES
+               OR WS-FS-PROXIMO NOT EQUAL ZEROES
+                   DISPLAY "NAO FOI POSSIVEL CRIAR OS ARQUIVOS DE SAIDA"
+                   IF WS-FS-MORTO EQUAL ZEROES
+                       CLOSE ARQUIVO-MORTO
+                   END-IF
+                   IF WS-FS-PROXIMO EQUAL ZEROES
+                       CLOSE PROXIMO-ANO
+                   END-IF
+               ELSE
+                   PERFORM UNTIL WS-FIM-ATUAL
+                       READ ANO-ATUAL
+                           AT END
+                               MOVE 'S' TO WS-EOF-ATUAL
+                           NOT AT END
+                               PERFORM 1000-PROCESSAR-REGISTRO
+                       END-READ
+                   END-PERFORM
+
+                   DISPLAY "REGISTROS ARQUIVADOS: " WS-QTDE-ARQUIVADOS
+                   DISPLAY "ALUNOS QUE CONTINUAM: " WS-QTDE-CONTINUAM
+
+                   CLOSE PROXIMO-ANO
+                   CLOSE ARQUIVO-MORTO
+               END-IF
+               CLOSE ANO-ATUAL
+           END-IF
+
+           GOBACK.
+
+       1000-PROCESSAR-REGISTRO.
+           MOVE REG-ALUNO-ANO TO MORTO-REG
+           WRITE MORTO-REG
+           ADD 1 TO WS-QTDE-ARQUIVADOS
+
+           IF ANO-STATUS-ALUNO EQUAL "APROVADO"
+               MOVE ANO-RGM-ALUNO TO ROSTER-RGM-ALUNO
+               MOVE ANO-NOME-ALUNO TO ROSTER-NOME-ALUNO
+               WRITE REG-ALUNO-ROSTER
+               ADD 1 TO WS-QTDE-CONTINUAM
+           END-IF.
+
+       END PROGRAM EX_FECHAMENTO.
