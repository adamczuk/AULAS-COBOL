@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX_TRANSCRICAO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ANOS ASSIGN TO 'C:\ARQUIVOS\ANOSLETIVOS.TXT'
+       ORGANIZATION IS SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-FS-ANOS.
+
+       SELECT ALUNO-ANO ASSIGN TO WS-NOME-ARQ-ANO
+       ORGANIZATION IS SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-FS-ALUNO-ANO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ANOS.
+       01 ANOS-FILE.
+           03  ANOS-NOME-ARQUIVO   PIC X(040).
+
+       FD ALUNO-ANO.
+           COPY ALUNOANO.
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-RGM-PROCURADO     PIC 9(005).
+       77 WS-NOME-ARQ-ANO      PIC X(040).
+       77 WS-FS-ANOS           PIC 99  VALUE 0.
+       77 WS-FS-ALUNO-ANO      PIC 99  VALUE 0.
+       77 WS-EOF-ANOS          PIC X   VALUE 'N'.
+       77 WS-EOF-ALUNO-ANO     PIC X   VALUE 'N'.
+           88 WS-FIM-ANOS      VALUE 'S'.
+       77 WS-QTDE-ANOS-ACHADOS PIC 99  VALUE 0.
+       77 WS-SOMA-MEDIAS       PIC 9(04)V99 VALUE 0.
+       77 WS-MEDIA-ACUMULADA   PIC 99V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           DISPLAY "RELATORIO DE HISTORICO ESCOLAR MULTI-ANO"
+           DISPLAY "DIGITE O RGM DO ALUNO: "
+           ACCEPT WS-RGM-PROCURADO
+
+           OPEN INPUT ANOS
+
+           IF WS-FS-ANOS NOT EQUAL ZEROES
+               DISPLAY "NAO FOI POSSIVEL ABRIR A LISTA DE ANOS LETIVOS"
+               DISPLAY "FILE STATUS: " WS-FS-ANOS
+           ELSE
+               PERFORM UNTIL WS-FIM-ANOS
+                   READ ANOS
+                       AT END
+                           MOVE 'S' TO WS-EOF-ANOS
+                       NOT AT END
+                           PERFORM 1000-PROCESSAR-ANO
+                   END-READ
+               END-PERFORM
+
+               CLOSE ANOS
+
+               IF WS-QTDE-ANOS-ACHADOS GREATER 0
+                   COMPUTE WS-MEDIA-ACUMULADA =
+                       WS-SOMA-MEDIAS / WS-QTDE-ANOS-ACHADOS
+                   DISPLAY "-----------------------------------------"
+                   DISPLAY "ANOS ENCONTRADOS: " WS-QTDE-ANOS-ACHADOS
+                   DISPLAY "MEDIA ACUMULADA: " WS-MEDIA-ACUMULADA
+               ELSE
+                   DISPLAY "NENHUM REGISTRO ENCONTRADO PARA O RGM "
+                       WS-RGM-PROCURADO
+               END-IF
+           END-IF
+
+           GOBACK.
+
+       1000-PROCESSAR-ANO.
+           MOVE ANOS-NOME-ARQUIVO TO WS-NOME-ARQ-ANO
+
+           OPEN INPUT ALUNO-ANO
+
+           IF WS-FS-ALUNO-ANO NOT EQUAL ZEROES
+               DISPLAY "NAO FOI POSSIVEL ABRIR " WS-NOME-ARQ-ANO
+           ELSE
+               PERFORM 2000-LOCALIZAR-ALUNO
+               CLOSE ALUNO-ANO
+           END-IF.
+
+       2000-LOCALIZAR-ALUNO.
+           MOVE 'N' TO WS-EOF-ALUNO-ANO
+           PERFORM UNTIL WS-EOF-ALUNO-ANO EQUAL 'S'
+               READ ALUNO-ANO
+                   AT END
+                       MOVE 'S' TO WS-EOF-ALUNO-ANO
+                   NOT AT END
+                       IF ANO-RGM-ALUNO EQUAL WS-RGM-PROCURADO
+                           DISPLAY WS-NOME-ARQ-ANO ": "
+                               ANO-NOME-ALUNO " - MEDIA "
+                               ANO-MEDIA-ALUNO " - " ANO-STATUS-ALUNO
+                           ADD ANO-MEDIA-ALUNO TO WS-SOMA-MEDIAS
+                           ADD 1 TO WS-QTDE-ANOS-ACHADOS
+                           MOVE 'S' TO WS-EOF-ALUNO-ANO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       END PROGRAM EX_TRANSCRICAO.
