@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+
+      ******************************************************************
+      * Front-end menu that CALLs the exercise programs by name, so
+      * day-to-day use doesn't depend on memorizing each PROGRAM-ID.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-OPCAO    PIC 99 VALUE 0.
+       77 WS-CONTINUA PIC A VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL WS-CONTINUA EQUAL 'N'
+               PERFORM 1000-EXIBIR-MENU
+               ACCEPT WS-OPCAO
+               PERFORM 2000-EXECUTAR-OPCAO
+
+               IF WS-OPCAO NOT EQUAL 0
+                   DISPLAY "DESEJA EXECUTAR OUTRA OPCAO? (S/N)"
+                   ACCEPT WS-CONTINUA
+               END-IF
+           END-PERFORM
+
+           STOP RUN.
+
+       1000-EXIBIR-MENU.
+           DISPLAY " "
+           DISPLAY "================================================"
+           DISPLAY "            MENU PRINCIPAL"
+           DISPLAY "================================================"
+           DISPLAY " 1 - EX01-AULA04      (CALCULADORA)"
+           DISPLAY " 2 - EX02-AULA04      (CALC. CIENTIFICA)"
+           DISPLAY " 3 - EX03-AULA04      (CONTROLE DE VIAGENS)"
+           DISPLAY " 4 - EX04-AULA04"
+           DISPLAY " 5 - PROGRAMA_EX02    (CALCULADORA)"
+           DISPLAY " 6 - ATIVIDADE_01     (MEDIA DE NOTAS)"
+           DISPLAY " 7 - PROGRAMA_EX13    (CADASTRO DE PRODUTOS)"
+           DISPLAY " 8 - PROGRAMA_EX14    (LISTAGEM DE PRODUTOS)"
+           DISPLAY " 9 - PROGRAMA_EX15"
+           DISPLAY "10 - PROGRAMA_EX16"
+           DISPLAY "11 - PROGRAMA_EX17"
+           DISPLAY "12 - PROGRAMA_EX18"
+           DISPLAY "13 - PROGRAMA_EX19"
+           DISPLAY "14 - PROGRAMA_EX20    (EXPORTAR PRODUTOS CSV)"
+           DISPLAY "15 - EXEMPLO2_AULA07  (CADASTRO DE CLIENTES)"
+           DISPLAY "16 - EXEMPLO3_AULA07"
+           DISPLAY "17 - EXEMPLO4_AULA07"
+           DISPLAY "18 - EXEMPLO5_AULA07  (RELATORIO DE FORNECEDORES)"
+           DISPLAY "19 - EXEMPLO6_AULA07  (EXPORTAR CLIENTES CSV)"
+           DISPLAY "20 - EXEMPLO7_AULA07  (EXPORTAR FORNEC. CSV)"
+           DISPLAY "21 - EX_AULA07        (CADASTRO DE FORNECEDOR)"
+           DISPLAY "22 - EX_ARQUIVOS"
+           DISPLAY "23 - EX_TRANSCRICAO"
+           DISPLAY "24 - EX_FECHAMENTO"
+           DISPLAY "25 - AULA05-EXEMPLO01"
+           DISPLAY "26 - AULA05-RELATORIO-TENDENCIA"
+           DISPLAY "27 - PROGRAMA_EX21    (RECONCILIACAO DE ESTOQUE)"
+           DISPLAY "28 - EX05-AULA04      (MEDIA DE VELOCID. DA FROTA)"
+           DISPLAY " 0 - SAIR"
+           DISPLAY "================================================"
+           DISPLAY "INFORME A OPCAO DESEJADA".
+
+       2000-EXECUTAR-OPCAO.
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   CALL "EX01-AULA04"
+               WHEN 2
+                   CALL "EX02-AULA04"
+               WHEN 3
+                   CALL "EX03-AULA04"
+               WHEN 4
+                   CALL "EX04-AULA04"
+               WHEN 5
+                   CALL "PROGRAMA_EX02"
+               WHEN 6
+                   CALL "ATIVIDADE_01"
+               WHEN 7
+                   CALL "PROGRAMA_EX13"
+               WHEN 8
+                   CALL "PROGRAMA_EX14"
+               WHEN 9
+                   CALL "PROGRAMA_EX15"
+               WHEN 10
+                   CALL "PROGRAMA_EX16"
+               WHEN 11
+                   CALL "PROGRAMA_EX17"
+               WHEN 12
+                   CALL "PROGRAMA_EX18"
+               WHEN 13
+                   CALL "PROGRAMA_EX19"
+               WHEN 14
+                   CALL "PROGRAMA_EX20"
+               WHEN 15
+                   CALL "EXEMPLO2_AULA07"
+               WHEN 16
+                   CALL "EXEMPLO3_AULA07"
+               WHEN 17
+                   CALL "EXEMPLO4_AULA07"
+               WHEN 18
+                   CALL "EXEMPLO5_AULA07"
+               WHEN 19
+                   CALL "EXEMPLO6_AULA07"
+               WHEN 20
+                   CALL "EXEMPLO7_AULA07"
+               WHEN 21
+                   CALL "EX_AULA07"
+               WHEN 22
+                   CALL "EX_ARQUIVOS"
+               WHEN 23
+                   CALL "EX_TRANSCRICAO"
+               WHEN 24
+                   CALL "EX_FECHAMENTO"
+               WHEN 25
+                   CALL "AULA05-EXEMPLO01"
+               WHEN 26
+                   CALL "AULA05-RELATORIO-TENDENCIA"
+               WHEN 27
+                   CALL "PROGRAMA_EX21"
+               WHEN 28
+                   CALL "EX05-AULA04"
+               WHEN 0
+                   MOVE 'N' TO WS-CONTINUA
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+
+       END PROGRAM MENU-PRINCIPAL.
